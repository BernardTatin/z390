@@ -1,31 +1,250 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DEMOSUB2.
+      *****************************************************************
+      * 08/08/26 RPI 2019 ADDED A CONFIGURABLE TIMEOUT/RETRY WRAPPER
+      *                   AROUND THE SOASTUB2 SERVICE CALL - A HANGING
+      *                   OR FAILING CALL IS RETRIED UP TO
+      *                   WS-RETRY-MAX TIMES BEFORE SOA-MSG-SVC-RC IS
+      *                   FORCED TO A HARD-FAILURE CODE
+      * 08/08/26 RPI 2020 EVERY CALL'S SVC-NAME/SVC-MGR/ELAPSED
+      *                   TIME/SVC-RC IS NOW WRITTEN TO THE SHARED
+      *                   SOACALL AUDIT FILE
+      * 08/08/26 RPI 2021 PARAMETER INTERFACE WIDENED FROM P1-P3 TO
+      *                   P1-P5 (20 BYTES OF SOA-MSG-PARMS INSTEAD OF
+      *                   12) SO CALLERS AREN'T SHOEHORNED INTO 3
+      *                   4-BYTE SLOTS
+      * 08/08/26 RPI 2022 A CALL THAT COMES BACK NON-ZERO AFTER RETRIES
+      *                   ARE EXHAUSTED NO LONGER RETURNS STALE REPLY
+      *                   DATA AS IF IT SUCCEEDED - THE ORIGINAL
+      *                   PARAMETERS ARE WRITTEN TO THE SOADEADL
+      *                   DEAD-LETTER FILE AND P-RETURN-CODE TELLS THE
+      *                   CALLER EXPLICITLY THAT THE CALL FAILED
+      * 08/08/26 RPI 2033 ADDED A CORRELATION TOKEN (P-CORR-ID) SO A
+      *                   SINGLE BUSINESS REQUEST CAN BE TRACED
+      *                   END-TO-END. A CALLER THAT ALREADY HAS A TOKEN
+      *                   FROM AN EARLIER LEG PASSES IT IN AND IT FLOWS
+      *                   THROUGH UNCHANGED; A CALLER WITH NO TOKEN YET
+      *                   GETS ONE GENERATED HERE AND HANDED BACK SO THE
+      *                   REST OF ITS CHAIN CAN REUSE IT. THE TOKEN IS
+      *                   WRITTEN TO BOTH THE SOACALL AUDIT LINE AND
+      *                   THE SOADEADL DEAD-LETTER LINE
+      * 08/08/26 RPI 2044 SOA-STUB-SVC-MGR IS NO LONGER A HARDCODED
+      *                   'DEMOCMGR' LITERAL - LOOKUP-SVC-MGR SEARCHES
+      *                   WS-SVC-MGR-TBL BY SOA-STUB-SVC-NAME SO THE
+      *                   SAME COPY OF THIS PROGRAM CAN BE POINTED AT A
+      *                   DIFFERENT SERVICE MANAGER PER ENVIRONMENT
+      *                   WITHOUT A SOURCE CHANGE - JUST A DIFFERENT
+      *                   TABLE ENTRY
+      * 08/08/26 RPI 2052 WS-START-TIME/WS-END-TIME ARE NOW A PLAIN
+      *                   HHMMSS GROUP MATCHING THE 6-BYTE CURRENT-DATE
+      *                   SLICE THEY'RE MOVED FROM (THE OLD 5+2 SHAPE
+      *                   LEFT ONE BYTE UNFILLED, CORRUPTING THE
+      *                   ELAPSED-SECONDS SUBTRACTION AND WITH IT THE
+      *                   TIMEOUT CHECK BELOW)
+      *****************************************************************
        COPY SOASTUB1.
        01  SOA-STUB-SVC-NAME     PIC X(8) VALUE 'DEMOSUB2'.
-       01  SOA-STUB-SVC-MGR      PIC X(8) VALUE 'DEMOCMGR'.
-       01  SOA-STUB-MSG-SEND-LEN PIC S9(8) COMP VALUE 36.
-       01  SOA-STUB-MSG-RECV-LEN PIC S9(8) COMP VALUE 28.
+       01  SOA-STUB-SVC-MGR      PIC X(8) VALUE SPACES.
+
+      * SERVICE-MANAGER ROUTING TABLE, KEYED BY SOA-STUB-SVC-NAME. ADD
+      * A ROW HERE (OR REPOINT AN EXISTING ONE) TO SEND THIS PROGRAM'S
+      * CALLS TO A DIFFERENT SERVICE MANAGER PER TEST/STAGE/PROD
+      * ENVIRONMENT WITHOUT RECOMPILING.
+       01  WS-SVC-MGR-TBL.
+           05  FILLER.
+               10  FILLER PIC X(8) VALUE 'DEMOSUB2'.
+               10  FILLER PIC X(8) VALUE 'DEMOCMGR'.
+       01  WS-SVC-MGR-TBL-R REDEFINES WS-SVC-MGR-TBL.
+           05  WS-SVC-MGR-ENTRY OCCURS 1 TIMES
+                   INDEXED BY WS-SVC-MGR-IDX.
+               10  WS-SVC-MGR-SVC-NAME  PIC X(8).
+               10  WS-SVC-MGR-MGR-NAME  PIC X(8).
+       01  WS-SVC-MGR-DEFAULT    PIC X(8) VALUE 'DEMOCMGR'.
+       01  SOA-STUB-MSG-SEND-LEN PIC S9(8) COMP VALUE 44.
+       01  SOA-STUB-MSG-RECV-LEN PIC S9(8) COMP VALUE 36.
        01  SOA-MSG.
            05  SOA-MSG-PFX.
                10  SOA-MSG-LEN      PIC S9(8) COMP.
                10  SOA-MSG-TIME     PIC S9(18) COMP.
                10  SOA-MSG-SVC-NAME PIC X(8).
                10  SOA-MSG-SVC-RC   PIC S9(8) COMP.
-           05  SOA-MSG-PARMS    PIC X(12).
+           05  SOA-MSG-PARMS    PIC X(20).
+
+      * CONFIGURABLE TIMEOUT/RETRY LIMITS FOR THE SOASTUB2 SERVICE CALL
+       01  WS-RETRY-MAX          PIC 9(2) VALUE 3.
+       01  WS-RETRY-COUNT        PIC 9(2) VALUE 0.
+       01  WS-TIMEOUT-SECONDS    PIC 9(4) VALUE 5.
+       01  WS-HARD-FAIL-RC       PIC S9(8) COMP VALUE 9999.
+
+      * ELAPSED-TIME CHECK AROUND EACH SOASTUB2 ATTEMPT
+       01  WS-START-TIME.
+           05  WS-START-HH       PIC 9(2).
+           05  WS-START-MM       PIC 9(2).
+           05  WS-START-SS       PIC 9(2).
+       01  WS-END-TIME.
+           05  WS-END-HH         PIC 9(2).
+           05  WS-END-MM         PIC 9(2).
+           05  WS-END-SS         PIC 9(2).
+       01  WS-START-DAY-SECS     PIC 9(5).
+       01  WS-END-DAY-SECS       PIC 9(5).
+       01  WS-ELAPSED-SECONDS    PIC S9(5) VALUE 0.
+
+      * CORRELATION TOKEN FOR END-TO-END TRACING OF A BUSINESS REQUEST
+      * ACROSS ALL ITS SOASTUB2 SERVICE-CALL LEGS. WS-CORR-SEQ ONLY
+      * DISAMBIGUATES TWO TOKENS GENERATED WITHIN THE SAME SECOND - IT
+      * IS NOT RESET PER CALL SO IT KEEPS ADVANCING FOR THE LIFE OF THE
+      * RUN UNIT
+       01  WS-CORR-TOKEN         PIC X(16) VALUE SPACES.
+       01  WS-CORR-SEQ           PIC 9(2) VALUE 0.
+
+      * SOACALL AUDIT RECORD - ONE LINE PER SERVICE CALL ATTEMPT. THE
+      * ACTUAL FILE I/O IS DONE BY THE SOAAUDIT SUBPROGRAM SINCE
+      * DEMOSUB2 HAS NO ENVIRONMENT DIVISION/FILE SECTION OF ITS OWN -
+      * SOASTUB1 SUPPLIES THE DIVISION HEADERS THIS PROGRAM COPIES IN.
+       01  WS-AUDIT-LINE.
+           05  AUD-SVC-NAME      PIC X(8).
+           05  FILLER            PIC X VALUE SPACE.
+           05  AUD-SVC-MGR       PIC X(8).
+           05  FILLER            PIC X VALUE SPACE.
+           05  AUD-ELAPSED       PIC 9(5).
+           05  FILLER            PIC X VALUE SPACE.
+           05  AUD-SVC-RC        PIC S9(8).
+           05  FILLER            PIC X VALUE SPACE.
+           05  AUD-CORR-ID       PIC X(16).
+
+      * DEAD-LETTER RECORD FOR A CALL THAT NEVER SUCCEEDED AFTER
+      * RETRIES - WRITTEN OUT BY THE SOADEADQ SUBPROGRAM, SAME REASON
+      * AS WS-AUDIT-LINE ABOVE
+       01  WS-DEADL-LINE.
+           05  DL-SVC-NAME       PIC X(8).
+           05  FILLER            PIC X VALUE SPACE.
+           05  DL-SVC-RC         PIC S9(8).
+           05  FILLER            PIC X VALUE SPACE.
+           05  DL-PARMS          PIC X(20).
+           05  FILLER            PIC X VALUE SPACE.
+           05  DL-CORR-ID        PIC X(16).
+
        LINKAGE SECTION.
        01 P1 PIC X(4).
        01 P2 PIC X(4).
        01 P3 PIC X(4).
+       01 P4 PIC X(4).
+       01 P5 PIC X(4).
+       01 P-CORR-ID PIC X(16).
+       01 P-RETURN-CODE PIC S9(8) COMP.
        PROCEDURE DIVISION USING
            P1
            P2
            P3
+           P4
+           P5
+           P-CORR-ID
+           P-RETURN-CODE
            .
            MOVE P1 TO SOA-MSG-PARMS(1:4)
            MOVE P2 TO SOA-MSG-PARMS(5:4)
            MOVE P3 TO SOA-MSG-PARMS(9:4)
-           .
+           MOVE P4 TO SOA-MSG-PARMS(13:4)
+           MOVE P5 TO SOA-MSG-PARMS(17:4)
+           MOVE 0  TO WS-RETRY-COUNT
+           MOVE 0  TO SOA-MSG-SVC-RC
+           PERFORM LOOKUP-SVC-MGR
+           IF P-CORR-ID = SPACES OR P-CORR-ID = LOW-VALUES
+               PERFORM GENERATE-CORRELATION-TOKEN
+           ELSE
+               MOVE P-CORR-ID TO WS-CORR-TOKEN
+           END-IF
+           MOVE WS-CORR-TOKEN TO P-CORR-ID
+           PERFORM CALL-SERVICE-WITH-RETRY
+           IF SOA-MSG-SVC-RC = 0
+               MOVE SOA-MSG-PARMS(1:4) TO P3
+               MOVE 0 TO P-RETURN-CODE
+           ELSE
+               PERFORM WRITE-DEAD-LETTER
+               MOVE SOA-MSG-SVC-RC TO P-RETURN-CODE
+           END-IF
+           GOBACK.
+
+      * RETRY THE SOASTUB2 CALL UP TO WS-RETRY-MAX TIMES. A CALL THAT
+      * EITHER FAILS (NON-ZERO SVC-RC) OR RUNS LONGER THAN
+      * WS-TIMEOUT-SECONDS COUNTS AS AN ATTEMPT TO RETRY; ONCE
+      * WS-RETRY-MAX IS REACHED SOA-MSG-SVC-RC IS FORCED TO
+      * WS-HARD-FAIL-RC SO THE CALLER CAN'T MISTAKE IT FOR SUCCESS
+       CALL-SERVICE-WITH-RETRY.
+           PERFORM SEND-SERVICE-REQUEST
+           PERFORM UNTIL SOA-MSG-SVC-RC = 0
+                   OR WS-RETRY-COUNT >= WS-RETRY-MAX
+               ADD 1 TO WS-RETRY-COUNT
+               PERFORM SEND-SERVICE-REQUEST
+           END-PERFORM
+           IF SOA-MSG-SVC-RC NOT = 0
+               MOVE WS-HARD-FAIL-RC TO SOA-MSG-SVC-RC
+           END-IF.
+
+      * ONE ATTEMPT AT THE SOASTUB2 CALL, TIMED AGAINST
+      * WS-TIMEOUT-SECONDS AND AUDITED REGARDLESS OF OUTCOME
+       SEND-SERVICE-REQUEST.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-START-TIME
        COPY SOASTUB2.
-           MOVE SOA-MSG-PARMS(1:4) TO P3
-           .
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-END-TIME
+           COMPUTE WS-START-DAY-SECS =
+               (WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS
+           COMPUTE WS-END-DAY-SECS =
+               (WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS
+           COMPUTE WS-ELAPSED-SECONDS =
+               (WS-END-DAY-SECS - WS-START-DAY-SECS)
+           IF WS-ELAPSED-SECONDS < 0
+               ADD 86400 TO WS-ELAPSED-SECONDS
+           END-IF
+           IF WS-ELAPSED-SECONDS > WS-TIMEOUT-SECONDS
+               MOVE WS-HARD-FAIL-RC TO SOA-MSG-SVC-RC
+           END-IF
+           PERFORM WRITE-AUDIT-RECORD.
+
+      * WRITE ONE AUDIT LINE PER CALL ATTEMPT TO THE SHARED SOACALL
+      * SERVICE-HEALTH AUDIT FILE VIA THE SOAAUDIT SUBPROGRAM
+       WRITE-AUDIT-RECORD.
+           MOVE SOA-STUB-SVC-NAME  TO AUD-SVC-NAME
+           MOVE SOA-STUB-SVC-MGR   TO AUD-SVC-MGR
+           MOVE WS-ELAPSED-SECONDS TO AUD-ELAPSED
+           MOVE SOA-MSG-SVC-RC     TO AUD-SVC-RC
+           MOVE WS-CORR-TOKEN      TO AUD-CORR-ID
+           CALL 'SOAAUDIT' USING WS-AUDIT-LINE.
+
+      * A CALL THAT NEVER SUCCEEDED AFTER RETRIES GOES HERE WITH ITS
+      * ORIGINAL PARAMETERS INSTEAD OF LETTING STALE REPLY DATA FLOW
+      * BACK TO THE CALLER AS IF NOTHING WENT WRONG
+       WRITE-DEAD-LETTER.
+           MOVE SOA-STUB-SVC-NAME TO DL-SVC-NAME
+           MOVE SOA-MSG-SVC-RC    TO DL-SVC-RC
+           MOVE SOA-MSG-PARMS     TO DL-PARMS
+           MOVE WS-CORR-TOKEN     TO DL-CORR-ID
+           CALL 'SOADEADQ' USING WS-DEADL-LINE.
+
+      * LOOK SOA-STUB-SVC-NAME UP IN WS-SVC-MGR-TBL TO SET
+      * SOA-STUB-SVC-MGR FOR THIS CALL. A NAME NOT FOUND IN THE TABLE
+      * FALLS BACK TO WS-SVC-MGR-DEFAULT RATHER THAN GOING OUT BLANK.
+       LOOKUP-SVC-MGR.
+           SET WS-SVC-MGR-IDX TO 1
+           SEARCH WS-SVC-MGR-ENTRY
+               AT END
+                   MOVE WS-SVC-MGR-DEFAULT TO SOA-STUB-SVC-MGR
+               WHEN WS-SVC-MGR-SVC-NAME(WS-SVC-MGR-IDX)
+                       = SOA-STUB-SVC-NAME
+                   MOVE WS-SVC-MGR-MGR-NAME(WS-SVC-MGR-IDX)
+                       TO SOA-STUB-SVC-MGR
+           END-SEARCH.
+
+      * BUILD A NEW CORRELATION TOKEN - RUN TIMESTAMP PLUS AN
+      * IN-PROCESS SEQUENCE NUMBER - FOR A CALLER THAT DIDN'T ALREADY
+      * HAVE ONE FROM AN EARLIER LEG OF THE SAME BUSINESS REQUEST
+       GENERATE-CORRELATION-TOKEN.
+           ADD 1 TO WS-CORR-SEQ
+           IF WS-CORR-SEQ > 99
+               MOVE 1 TO WS-CORR-SEQ
+           END-IF
+           MOVE SPACES TO WS-CORR-TOKEN
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CORR-TOKEN(1:14)
+           MOVE WS-CORR-SEQ TO WS-CORR-TOKEN(15:2).
+
        COPY SOASTUB3.
