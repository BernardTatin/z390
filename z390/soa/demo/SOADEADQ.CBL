@@ -0,0 +1,35 @@
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      * Remarks. Appends one line per dead-lettered SOA service call
+      *          (non-zero SOA-MSG-SVC-RC after retries are exhausted)
+      *          to the shared SOADEADL file, preserving the original
+      *          call parameters. Called from DEMOSUB2 for the same
+      *          reason SOAAUDIT is - the SOASTUB1-generated divisions
+      *          leave no room for a FILE SECTION of its own.
+      *****************************************************************
+      * 08/08/26 RPI 2022 INITIAL CODING
+      * 08/08/26 RPI 2033 WIDENED FOR THE TRAILING CORRELATION TOKEN
+      *                   DEMOSUB2 NOW APPENDS TO THE DEAD-LETTER LINE
+      *****************************************************************
+       PROGRAM-ID. SOADEADQ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOADEADL-FILE ASSIGN TO 'SOADEADL'
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOADEADL-FILE.
+       01  DEADL-LINE             PIC X(55).
+
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LK-DEADL-LINE          PIC X(55).
+
+       PROCEDURE DIVISION USING LK-DEADL-LINE.
+           OPEN EXTEND SOADEADL-FILE
+           MOVE LK-DEADL-LINE TO DEADL-LINE
+           WRITE DEADL-LINE
+           CLOSE SOADEADL-FILE
+           GOBACK.
