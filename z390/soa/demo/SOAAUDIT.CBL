@@ -0,0 +1,34 @@
+       IDENTIFICATION DIVISION.
+      *****************************************************************
+      * Remarks. Appends one line per SOA service call attempt to the
+      *          shared SOACALL service-health audit file. Called from
+      *          DEMOSUB2 (and any other SOASTUB2-based caller) instead
+      *          of each caller owning its own FILE SECTION, since the
+      *          SOASTUB1-generated divisions leave no room to add one.
+      *****************************************************************
+      * 08/08/26 RPI 2020 INITIAL CODING
+      * 08/08/26 RPI 2033 WIDENED FOR THE TRAILING CORRELATION TOKEN
+      *                   DEMOSUB2 NOW APPENDS TO THE AUDIT LINE
+      *****************************************************************
+       PROGRAM-ID. SOAAUDIT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SOACALL-AUDIT ASSIGN TO 'SOACALL'
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SOACALL-AUDIT.
+       01  AUDIT-LINE            PIC X(49).
+
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  LK-AUDIT-LINE         PIC X(49).
+
+       PROCEDURE DIVISION USING LK-AUDIT-LINE.
+           OPEN EXTEND SOACALL-AUDIT
+           MOVE LK-AUDIT-LINE TO AUDIT-LINE
+           WRITE AUDIT-LINE
+           CLOSE SOACALL-AUDIT
+           GOBACK.
