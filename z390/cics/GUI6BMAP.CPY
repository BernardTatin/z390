@@ -0,0 +1,42 @@
+      *****************************************************************
+      * COBOL SYMBOLIC MAP FOR THE GUI6B MAP DEFINED IN MAP01.CPY (BMS
+      * ASSEMBLER DSECT). FIELD NAMES AND LENGTHS MATCH MAP01.CPY
+      * FIELD FOR FIELD SO A CHANGE TO ONE IS EASY TO MIRROR IN THE
+      * OTHER. GUI6B IS THE NAME-SEARCH/BROWSE SCREEN THAT FEEDS A
+      * SELECTED CUSTOMER KEY INTO GUI6 FOR MAINTENANCE.
+      *
+      * MAP01.CPY DECLARES THE INPUT FIELD FLAG AS DS 0X (ZERO-LENGTH,
+      * OVERLAID ON THE ATTRIBUTE BYTE THAT FOLLOWS), SO EACH PLAIN
+      * FIELD'S PREFIX IS 2 (LENGTH) + 1 (FLAG/ATTRIBUTE) = 3 BYTES -
+      * THERE IS NO SEPARATE xxxxA ITEM TO CODE HERE. THE LIST GROUP
+      * FOLLOWS MAP01.CPY'S OWN OCCURS SHAPE (ONE 43-BYTE L+F/A+I
+      * OCCURRENCE, PER THE LISTD/LISTN ORG ARITHMETIC) RATHER THAN A
+      * SEPARATE ARRAY PER SUBFIELD. SRCHI AND SELI ARE INPUT-ONLY IN
+      * MAP01.CPY (NO ORG'D OUTPUT FIELD), SO THERE ARE NO SRCHO/SELO
+      * ITEMS HERE EITHER.
+      *****************************************************************
+       01  GUI6BI.
+           02  FILLER            PIC X(12).
+           02  SRCHL             PIC S9(4) COMP.
+           02  SRCHF             PIC X.
+           02  SRCHI             PIC X(20).
+           02  LIST              OCCURS 5 TIMES.
+               03  LISTL         PIC S9(4) COMP.
+               03  LISTF         PIC X.
+               03  LISTI         PIC X(40).
+           02  SELL              PIC S9(4) COMP.
+           02  SELFL             PIC X.
+           02  SELI              PIC X(1).
+           02  BERRMSGL          PIC S9(4) COMP.
+           02  BERRMSGF          PIC X.
+           02  BERRMSGI          PIC X(34).
+
+       01  GUI6BO REDEFINES GUI6BI.
+           02  FILLER            PIC X(12).
+           02  FILLER            PIC X(23).
+           02  LISTO-GRP         OCCURS 5 TIMES.
+               03  FILLER        PIC X(3).
+               03  LISTO         PIC X(40).
+           02  FILLER            PIC X(4).
+           02  FILLER            PIC X(3).
+           02  BERRMSGO          PIC X(34).
