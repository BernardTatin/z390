@@ -0,0 +1,31 @@
+      *****************************************************************
+      * RECORD LAYOUT FOR THE GUI6 CUSTOMER MAINTENANCE CHANGE-HISTORY
+      * FILE. ONE RECORD IS WRITTEN FOR EVERY ACCEPTED NAME/ADDR/ZIP
+      * CHANGE SO "WHO CHANGED WHAT AND WHEN" CAN BE ANSWERED LATER.
+      *
+      * 08/08/26 RPI 2046 ADDED THE PAYMENT-AMOUNT/MAKER-CHECKER FIELDS
+      *                   SO A PAYMEI/PAYME1I CHANGE OVER THRESHOLD CAN
+      *                   CARRY BOTH THE KEYING (MAKER) AND APPROVING
+      *                   (CHECKER) OPERATOR IDS ON THE SAME RECORD AS
+      *                   THE NAME/ADDR/ZIP CHANGE IT WAS KEYED WITH.
+      *****************************************************************
+       01  HIST-RECORD.
+           05  HIST-KEY.
+               10  HIST-TASKN     PIC 9(7).
+           05  HIST-OLD-NAME      PIC X(40).
+           05  HIST-OLD-ADDR      PIC X(40).
+           05  HIST-OLD-ZIP       PIC X(5).
+           05  HIST-NEW-NAME      PIC X(40).
+           05  HIST-NEW-ADDR      PIC X(40).
+           05  HIST-NEW-ZIP       PIC X(5).
+           05  HIST-OPID          PIC X(3).
+           05  HIST-DATE          PIC S9(7) COMP-3.
+           05  HIST-TIME          PIC S9(7) COMP-3.
+           05  HIST-PAYMEI-AMT    PIC S9(9)V99 COMP-3.
+           05  HIST-PAYME1I-AMT   PIC S9(9)V99 COMP-3.
+           05  HIST-MAKER-OPID    PIC X(3).
+           05  HIST-CHECKER-OPID  PIC X(3).
+           05  HIST-APPR-STATUS   PIC X.
+               88  HIST-APPR-NOT-REQUIRED   VALUE 'N'.
+               88  HIST-APPR-PENDING        VALUE 'P'.
+               88  HIST-APPR-APPROVED       VALUE 'A'.
