@@ -20,12 +20,62 @@
       *    XCTL TO TESTBED3 FOR FINAL QUOTE
       *    RETURN TO TESTBEC1
       *
+      * 08/08/26 RPI 2003 QUOTE TEXT NOW COMES FROM THE QUOTEFIL VSAM
+      *                   FILE, KEYED BY EIBTRNID/SEQUENCE, INSTEAD OF
+      *                   WORKING-STORAGE LITERALS. THE OLD LITERALS
+      *                   ARE KEPT AS THE FALLBACK DEFAULT QUOTE WHEN
+      *                   THE VSAM LOOKUP MISSES.
+      * 08/08/26 RPI 2004 LOG EIBTRNID/EIBTASKN/INCOMM AND WHICH QUOTE
+      *                   BLOCK FIRED TO TD QUEUE BAUD FOR DAILY
+      *                   RECONCILIATION OF QUOTE USAGE
+      * 08/08/26 RPI 2005 AN UNRECOGNIZED INCOMM NO LONGER ABENDS THE
+      *                   TASK - SENDS A FRIENDLY TEXT MESSAGE USING
+      *                   MAP01'S GUI6 ERRMSGO FIELD LAYOUT, LOGS THE
+      *                   BAD VALUE, AND RETURNS CONTROL CLEANLY
+      * 08/08/26 RPI 2030 DFHCOMMAREA NOW CARRIES A TRAILING CA-SEQ
+      *                   CHECKPOINT BYTE. THE INITIAL ENTRY AND THE
+      *                   QUOTE2 LEG NOW RETURN TRANSID(EIBTRNID) WITH
+      *                   CA-SEQ SET TO WHICHEVER QUOTE JUST FIRED
+      *                   INSTEAD OF A BARE RETURN, SO IF THE TERMINAL
+      *                   DROPS AND THE SAME TRANSID IS RESTARTED WITH
+      *                   NO EXPLICIT INCOMM, RESTORE-FROM-CHECKPOINT
+      *                   PICKS UP AT THE NEXT QUOTE INSTEAD OF THE
+      *                   WHOLE TESTBEC1/TESTBEC2/TESTBED3 CHAIN HAVING
+      *                   TO RESTART FROM THE TOP
+      * 08/08/26 RPI 2035 QUOTEFIL IS NOW LOOKED UP BY QF-LANG AS WELL
+      *                   AS TRNID/SEQNO. THE LANGUAGE COMES FROM
+      *                   EIBTRMID LOOKED UP IN WS-TERM-LANG-TBL, A
+      *                   SMALL MAINTAINER-EDITABLE TABLE OF TERMINAL
+      *                   ID TO LANGUAGE CODE, SO DIFFERENT TERMINALS
+      *                   CAN GET QUOTEFIL CONTENT IN THEIR OWN
+      *                   LANGUAGE WITHOUT A RECOMPILE. A TERMINAL NOT
+      *                   IN THE TABLE DEFAULTS TO 'EN'
+      * 08/08/26 RPI 2040 A COMMAREA SHORTER THAN INCOMM (EIBCALEN < 6,
+      *                   BUT NOT 0) IS NO LONGER TESTED AGAINST INCOMM
+      *                   AT ALL - THOSE BYTES AREN'T PART OF WHAT THE
+      *                   CALLER ACTUALLY PASSED. SHORT-COMMAREA-ERROR
+      *                   SENDS A LENGTH-ONLY DIAGNOSTIC AND RETURNS
+      *                   CLEANLY INSTEAD OF RISKING A STORAGE VIOLATION
+      * 08/08/26 RPI 2048 A QUOTEFIL READ THAT DIDN'T COME BACK NORMAL
+      *                   (SO QF-TEXT/QF-LEN STAYED ON THE FALLBACK
+      *                   DEFAULT QUOTE) NOW WRITES ONE LINE TO TD QUEUE
+      *                   BQEX SO A NEW OVERNIGHT BATCH REPORT,
+      *                   QUOTXRPT, CAN TELL A CONTENT MAINTAINER WHICH
+      *                   TRNID/SEQNO/LANG COMBINATIONS FELL BACK TO THE
+      *                   DEFAULT QUOTE THAT DAY
+      * 08/08/26 RPI 2049 WS-AUDIT-REC MOVED OUT TO A NEW BAUDREC.CPY
+      *                   COPYBOOK (AS AUD-RECORD) SO THE NEW TESTBECS
+      *                   SMOKE-TEST HARNESS CAN READ THE SAME LAYOUT
+      *                   BACK OFF TD QUEUE BAUD
+      *****************************************************************
 
         PROGRAM-ID. TESTBEC2.
         ENVIRONMENT DIVISION.
         DATA DIVISION.
 
         WORKING-STORAGE SECTION.
+        COPY QUOTEFIL.
+      * DEFAULT QUOTE TEXT - USED WHEN QUOTEFIL HAS NO MATCHING RECORD
         01 SENDLNS1.
            02 FILLER PIC X      VALUE X'C3'.
            02 FILLER PIC X(3)   VALUE X'114DF1'.
@@ -38,6 +88,7 @@
                          'So is it in the music of men''s lives'.
            02 FILLER PIC X(3)   VALUE X'11D161'.
            02 FILLER PIC X(55)  VALUE 'END'.
+        01 SENDLNS1L PIC S9(4) COMP VALUE 233.
         01 SENDLNS2.
            02 FILLER PIC X      VALUE X'C3'.
            02 FILLER PIC X(3)   VALUE X'11D2F1'.
@@ -45,6 +96,7 @@
               'This blessed plot, this earth, this realm, this England'.
            02 FILLER PIC X(3)   VALUE X'11D4C1'.
            02 FILLER PIC X(55)  VALUE 'END'.
+        01 SENDLNS2L PIC S9(4) COMP VALUE 117.
         01 SENDLNS3.
            02 FILLER PIC X      VALUE X'C3'.
            02 FILLER PIC X(3)   VALUE X'11D5D1'.
@@ -54,39 +106,243 @@
               'O brave new world, that hath such people in''t!'.
            02 FILLER PIC X(3)   VALUE X'11D7F1'.
            02 FILLER PIC X(55)  VALUE 'END'.
+        01 SENDLNS3L PIC S9(4) COMP VALUE 174.
+
+        01  WS-RESP           PIC S9(8) COMP.
+
+      * AUDIT RECORD FOR TD QUEUE BAUD - ONE LINE PER INVOCATION. THE
+      * LAYOUT IS SHARED WITH TESTBECS (THE SMOKE-TEST HARNESS), SO IT
+      * LIVES IN ITS OWN COPYBOOK RATHER THAN INLINE HERE
+        COPY BAUDREC.
+        01  WS-AUDIT-LEN      PIC S9(4) COMP VALUE 28.
+
+      * QUOTE-FALLBACK EXCEPTION RECORD FOR TD QUEUE BQEX - ONE LINE
+      * EVERY TIME A QUOTEFIL READ MISSES AND THE DEFAULT QUOTE IS USED
+        01  WS-EXCP-REC.
+            02  EXCP-TRNID     PIC X(4).
+            02  FILLER         PIC X VALUE SPACE.
+            02  EXCP-TASKN     PIC 9(7).
+            02  FILLER         PIC X VALUE SPACE.
+            02  EXCP-QF-TRNID  PIC X(4).
+            02  FILLER         PIC X VALUE SPACE.
+            02  EXCP-QF-SEQNO  PIC X(1).
+            02  FILLER         PIC X VALUE SPACE.
+            02  EXCP-QF-LANG   PIC X(2).
+            02  FILLER         PIC X VALUE SPACE.
+            02  EXCP-DATE      PIC 9(8).
+            02  FILLER         PIC X VALUE SPACE.
+            02  EXCP-TIME      PIC 9(6).
+        01  WS-EXCP-LEN        PIC S9(4) COMP VALUE 38.
+
+      * SAME SHAPE AS THE ERRMSGO FIELD IN MAP01'S GUI6 MAP (CL34)
+        01  GUI6-ERRMSGO      PIC X(34).
+
+      * COMMAREA BUILT FOR A CHECKPOINTED RETURN - SAME SHAPE AS
+      * DFHCOMMAREA BELOW, WIDENED WITH THE CA-SEQ CHECKPOINT BYTE
+        01  WS-OUT-COMMAREA.
+            02  OUT-INCOMM        PIC X(6).
+            02  OUT-CA-SEQ        PIC X(1).
+
+        01  WS-RESUMING-SW        PIC X VALUE 'N'.
+            88  WS-RESUMING             VALUE 'Y'.
+
+      * TERMINAL-TO-LANGUAGE LOOKUP FOR QUOTEFIL'S QF-LANG KEY FIELD.
+      * ANY EIBTRMID NOT LISTED HERE DEFAULTS TO 'EN'
+        01  WS-TERM-LANG-TBL.
+            02  FILLER.
+                04  FILLER PIC X(4) VALUE 'TRM1'.
+                04  FILLER PIC X(2) VALUE 'ES'.
+            02  FILLER.
+                04  FILLER PIC X(4) VALUE 'TRM2'.
+                04  FILLER PIC X(2) VALUE 'FR'.
+        01  WS-TERM-LANG-ENTRIES REDEFINES WS-TERM-LANG-TBL.
+            02  TML-ENTRY OCCURS 2 TIMES.
+                04  TML-TERMID   PIC X(4).
+                04  TML-LANG     PIC X(2).
+        01  WS-TML-SUB            PIC 9(1).
 
         LINKAGE SECTION.
         01  DFHCOMMAREA.
             02  INCOMM   PIC X(6).
+            02  CA-SEQ   PIC X(1).
 
         PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
-      *  MVC   SENDLNS1(LINE1END),LINE1 MESSAGE
-            EXEC CICS SEND FROM(SENDLNS1) LENGTH(233) END-EXEC.
 
-      *  ICM   R4,15,DFHEICAP     ANY COMMAREA ?
-      *  BNZ   TRYCOMM1           EXIT IF THERE IS
-            IF EIBCALEN = 0 THEN EXEC CICS RETURN END-EXEC
+      * A CHECKPOINTED RETURN COMES BACK WITH NO EXPLICIT INCOMM - JUST
+      * THE CA-SEQ LEFT BY THE LEG THAT RAN LAST TIME. RESTORE-FROM-
+      * CHECKPOINT TRANSLATES THAT BACK INTO THE INCOMM REQUEST CODE
+      * THE REST OF THIS PROGRAM ALREADY KNOWS HOW TO HANDLE, SO A
+      * DROPPED AND RESTARTED TRANSID PICKS UP AT THE NEXT QUOTE
+      * INSTEAD OF NEEDING TESTBEC1 TO DRIVE IT BACK THROUGH FROM THE
+      * START.
+            MOVE 'N' TO WS-RESUMING-SW
+            IF EIBCALEN >= 7 AND INCOMM = SPACES AND CA-SEQ NOT = SPACE
+                SET WS-RESUMING TO TRUE
+                PERFORM RESTORE-FROM-CHECKPOINT
+            END-IF
+
+            IF NOT WS-RESUMING
+                MOVE EIBTRNID TO QF-TRNID
+                MOVE '1'      TO QF-SEQNO
+                PERFORM SET-QUOTE-LANGUAGE
+                MOVE SENDLNS1 TO QF-TEXT(1:233)
+                MOVE SENDLNS1L TO QF-LEN
+                PERFORM READ-QUOTE-OR-DEFAULT
+                EXEC CICS SEND FROM(QF-TEXT) LENGTH(QF-LEN) END-EXEC
+            END-IF.
+
+            IF EIBCALEN = 0 THEN
+                MOVE SPACES TO AUD-INCOMM
+                MOVE 'NONE' TO AUD-BLOCK
+                PERFORM WRITE-AUDIT-REC
+                PERFORM RETURN-WITH-CHECKPOINT-1
+            ELSE
+            IF EIBCALEN < 6 THEN
+                MOVE SPACES TO AUD-INCOMM
+                MOVE 'SHORT'  TO AUD-BLOCK
+                PERFORM WRITE-AUDIT-REC
+                PERFORM SHORT-COMMAREA-ERROR
             ELSE
-      *  TRYCOMM1 EQU   *
-      *  CLC   0(6,R4),=C'QUOTE2' IS IT QUOTE 2 ?
-      *  BNE   TRYCOMM2           EXIT IF NOT
             IF INCOMM = 'QUOTE2' THEN
-      *  MVC   SENDLNS2(LINE2END),LINE2 MESSAGE
-               EXEC CICS SEND FROM(SENDLNS2) LENGTH(117) END-EXEC
-               EXEC CICS RETURN END-EXEC
+                MOVE EIBTRNID TO QF-TRNID
+                MOVE '2'      TO QF-SEQNO
+                PERFORM SET-QUOTE-LANGUAGE
+                MOVE SENDLNS2 TO QF-TEXT(1:117)
+                MOVE SENDLNS2L TO QF-LEN
+                PERFORM READ-QUOTE-OR-DEFAULT
+                MOVE INCOMM   TO AUD-INCOMM
+                MOVE 'QUOTE2' TO AUD-BLOCK
+                PERFORM WRITE-AUDIT-REC
+                EXEC CICS SEND FROM(QF-TEXT) LENGTH(QF-LEN) END-EXEC
+                PERFORM RETURN-WITH-CHECKPOINT-2
             ELSE
             IF INCOMM = 'QUOTE3' THEN
-      *  TRYCOMM2 EQU   *
-      *  CLC   0(6,R4),=C'QUOTE3' IS IT QUOTE 3 ?
-      *  BNE   ABORT              EXIT IF NOT
-      *  MVC   SENDLNS3(LINE3END),LINE3 MESSAGE
-               EXEC CICS SEND FROM(SENDLNS3) LENGTH(174) END-EXEC
+                MOVE EIBTRNID TO QF-TRNID
+                MOVE '3'      TO QF-SEQNO
+                PERFORM SET-QUOTE-LANGUAGE
+                MOVE SENDLNS3 TO QF-TEXT(1:174)
+                MOVE SENDLNS3L TO QF-LEN
+                PERFORM READ-QUOTE-OR-DEFAULT
+                MOVE INCOMM   TO AUD-INCOMM
+                MOVE 'QUOTE3' TO AUD-BLOCK
+                PERFORM WRITE-AUDIT-REC
+                EXEC CICS SEND FROM(QF-TEXT) LENGTH(QF-LEN) END-EXEC
       *
       * XCTL WITH NO COMMAREA TO TESTBED3 FOR THE NEXT QUOTE
       * CONTROL WILL RETURN TO TESTBEC1
       *
-               EXEC CICS XCTL PROGRAM('TESTBED3') END-EXEC
+                EXEC CICS XCTL PROGRAM('TESTBED3') END-EXEC
             ELSE
-      * ABORT    ABEND 999,DUMP
-               EXEC CICS ABEND ABCODE(' 999') END-EXEC.
-
\ No newline at end of file
+                MOVE INCOMM    TO AUD-INCOMM
+                MOVE 'BADCOMM' TO AUD-BLOCK
+                PERFORM WRITE-AUDIT-REC
+                PERFORM BAD-COMMAREA-ERROR.
+
+      * SEND A FRIENDLY ERROR AND RETURN CLEANLY INSTEAD OF ABENDING
+      * THE TASK FOR AN UNRECOGNIZED COMMAREA REQUEST CODE
+        BAD-COMMAREA-ERROR.
+            MOVE SPACES TO GUI6-ERRMSGO
+            STRING 'TESTBEC2 REQUEST NOT RECOGNIZED: ' INCOMM
+                   DELIMITED BY SIZE INTO GUI6-ERRMSGO
+            EXEC CICS SEND TEXT
+                FROM(GUI6-ERRMSGO)
+                LENGTH(34)
+                ERASE
+            END-EXEC
+            EXEC CICS RETURN END-EXEC.
+
+      * A COMMAREA SHORTER THAN INCOMM ITSELF CAN'T BE TRUSTED - DON'T
+      * REFERENCE INCOMM AT ALL IN THIS CASE, SINCE THE BYTES BEYOND
+      * EIBCALEN AREN'T PART OF WHAT THE CALLER ACTUALLY PASSED
+        SHORT-COMMAREA-ERROR.
+            MOVE SPACES TO GUI6-ERRMSGO
+            STRING 'TESTBEC2 COMMAREA TOO SHORT, LEN='
+                   EIBCALEN
+                   DELIMITED BY SIZE INTO GUI6-ERRMSGO
+            EXEC CICS SEND TEXT
+                FROM(GUI6-ERRMSGO)
+                LENGTH(34)
+                ERASE
+            END-EXEC
+            EXEC CICS RETURN END-EXEC.
+
+        WRITE-AUDIT-REC.
+            MOVE EIBTRNID TO AUD-TRNID
+            MOVE EIBTASKN TO AUD-TASKN
+            EXEC CICS WRITEQ TD
+                QUEUE('BAUD')
+                FROM(AUD-RECORD)
+                LENGTH(WS-AUDIT-LEN)
+            END-EXEC.
+
+      * TRANSLATE THE CA-SEQ CHECKPOINT LEFT BY THE LAST LEG BACK INTO
+      * THE INCOMM REQUEST CODE IT STANDS FOR
+        RESTORE-FROM-CHECKPOINT.
+            EVALUATE CA-SEQ
+                WHEN '1' MOVE 'QUOTE2' TO INCOMM
+                WHEN '2' MOVE 'QUOTE3' TO INCOMM
+                WHEN OTHER CONTINUE
+            END-EVALUATE.
+
+      * QUOTE1 JUST FIRED - RETURN WITH CA-SEQ='1' SO A RESTART OF
+      * THIS TRANSID WITH NO EXPLICIT INCOMM RESUMES AT QUOTE2
+        RETURN-WITH-CHECKPOINT-1.
+            MOVE SPACES TO WS-OUT-COMMAREA
+            MOVE '1'    TO OUT-CA-SEQ
+            EXEC CICS RETURN TRANSID(EIBTRNID)
+                COMMAREA(WS-OUT-COMMAREA)
+                LENGTH(7)
+            END-EXEC.
+
+      * QUOTE2 JUST FIRED - RETURN WITH CA-SEQ='2' SO A RESTART OF
+      * THIS TRANSID WITH NO EXPLICIT INCOMM RESUMES AT QUOTE3
+        RETURN-WITH-CHECKPOINT-2.
+            MOVE SPACES TO WS-OUT-COMMAREA
+            MOVE '2'    TO OUT-CA-SEQ
+            EXEC CICS RETURN TRANSID(EIBTRNID)
+                COMMAREA(WS-OUT-COMMAREA)
+                LENGTH(7)
+            END-EXEC.
+
+      * LOOK UP EIBTRMID IN WS-TERM-LANG-TBL AND SET QF-LANG TO THE
+      * LANGUAGE IT NAMES, DEFAULTING TO 'EN' WHEN THE TERMINAL ISN'T
+      * LISTED, SO THE QUOTEFIL LOOKUP THAT FOLLOWS PULLS BACK THAT
+      * TERMINAL'S OWN-LANGUAGE QUOTE TEXT
+        SET-QUOTE-LANGUAGE.
+            MOVE 'EN' TO QF-LANG
+            PERFORM VARYING WS-TML-SUB FROM 1 BY 1
+                    UNTIL WS-TML-SUB > 2
+                IF TML-TERMID(WS-TML-SUB) = EIBTRMID
+                    MOVE TML-LANG(WS-TML-SUB) TO QF-LANG
+                END-IF
+            END-PERFORM.
+
+      * READ THE QUOTE TEXT FROM THE VSAM QUOTEFIL FILE. IF THE KEY
+      * ISN'T FOUND, QF-TEXT/QF-LEN ALREADY HOLD THE DEFAULT QUOTE
+      * MOVED IN BY THE CALLER, SO JUST KEEP THAT DEFAULT.
+        READ-QUOTE-OR-DEFAULT.
+            EXEC CICS READ DATASET('QUOTEFIL')
+                INTO(QF-RECORD)
+                RIDFLD(QF-KEY)
+                RESP(WS-RESP)
+            END-EXEC
+            IF WS-RESP NOT = DFHRESP(NORMAL)
+                PERFORM WRITE-QUOTE-EXCEPTION
+            END-IF.
+
+      * ONE LINE TO TD QUEUE BQEX FOR EVERY QUOTEFIL READ THAT FELL
+      * BACK TO THE DEFAULT QUOTE, SO QUOTXRPT CAN REPORT ON THEM
+      * OVERNIGHT
+        WRITE-QUOTE-EXCEPTION.
+            MOVE EIBTRNID  TO EXCP-TRNID
+            MOVE EIBTASKN  TO EXCP-TASKN
+            MOVE QF-TRNID  TO EXCP-QF-TRNID
+            MOVE QF-SEQNO  TO EXCP-QF-SEQNO
+            MOVE QF-LANG   TO EXCP-QF-LANG
+            ACCEPT EXCP-DATE FROM DATE YYYYMMDD
+            ACCEPT EXCP-TIME FROM TIME
+            EXEC CICS WRITEQ TD
+                QUEUE('BQEX')
+                FROM(WS-EXCP-REC)
+                LENGTH(WS-EXCP-LEN)
+            END-EXEC.
