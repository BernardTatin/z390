@@ -0,0 +1,17 @@
+      *****************************************************************
+      * RECORD LAYOUT FOR THE BAUD TD QUEUE - ONE LINE WRITTEN BY
+      * TESTBEC2.CBL FOR EVERY INVOCATION, NAMING WHICH INCOMM BLOCK
+      * FIRED. FACTORED OUT OF TESTBEC2 SO TESTBECS (THE SMOKE-TEST
+      * HARNESS) CAN READ THE SAME SHAPE BACK OFF THE QUEUE TO CONFIRM
+      * WHICH BLOCK A SYNTHETIC COMMAREA ACTUALLY DROVE.
+      *****************************************************************
+      * 08/08/26 RPI 2049 INITIAL CODING
+      *****************************************************************
+       01  AUD-RECORD.
+           05  AUD-TRNID     PIC X(4).
+           05  FILLER        PIC X VALUE SPACE.
+           05  AUD-TASKN     PIC 9(7).
+           05  FILLER        PIC X VALUE SPACE.
+           05  AUD-INCOMM    PIC X(6).
+           05  FILLER        PIC X VALUE SPACE.
+           05  AUD-BLOCK     PIC X(8).
