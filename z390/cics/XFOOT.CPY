@@ -0,0 +1,14 @@
+      *****************************************************************
+      * LINKAGE LAYOUT SHARED BY XFOOT AND ITS CALLERS. XFOOT SUMS
+      * LK-DETAIL-AMT(1) THRU LK-DETAIL-AMT(LK-DETAIL-CNT) INTO
+      * LK-COMPUTED-TOTAL AND SETS LK-BALANCED-SW TO 'Y' WHEN THAT
+      * MATCHES THE CALLER-SUPPLIED LK-CONTROL-TOTAL, 'N' OTHERWISE.
+      *****************************************************************
+       01  XFOOT-PARMS.
+           05  LK-DETAIL-TBL.
+               10  LK-DETAIL-AMT   PIC 9(7) OCCURS 20 TIMES.
+           05  LK-DETAIL-CNT       PIC 9(2).
+           05  LK-CONTROL-TOTAL    PIC 9(9).
+           05  LK-COMPUTED-TOTAL   PIC 9(9).
+           05  LK-BALANCED-SW      PIC X.
+               88  LK-BALANCED         VALUE 'Y'.
