@@ -86,6 +86,7 @@ ZIPHDO   DS    CL4                OUTPUT FIELD
          DS    AL2                INPUT FIELD LENGTH
          DS    0X                 INPUT FIELD FLAG
          DS    X                  OUTPUT ATTRIBUTE
+NEWZIPC  DS    X                  OUTPUT COLOR (DFHBMSCA EQUATE)
 NEWZIPI  DS    CL5                INPUT FIELD
          ORG   NEWZIPI
 NEWZIPO  DS    CL5                OUTPUT FIELD
@@ -117,6 +118,7 @@ OCCSUMO  DS    CL10               OUTPUT FIELD
          DS    AL2                INPUT GROUP FIELD LENGTH
 DATEF    DS    0X                 INPUT GROUP FIELD FLAG
          DS    X                  OUTPUT GROUP FIELD ATTRIBUTE
+DATEC    DS    X                  OUTPUT GROUP COLOR (DFHBMSCA EQUATE)
 DATEI    DS    0C                 INPUT GROUP FIELD ORIGIN
 DATEO    DS    0C                 OUTPUT GROUP FIELD ORIGIN
 MOI      DS    CL2                INPUT GROUP FIELD
@@ -152,6 +154,7 @@ TESTPCOO DS    CL12               OUTPUT FIELD
          DS    AL2                INPUT FIELD LENGTH
          DS    0X                 INPUT FIELD FLAG
          DS    X                  OUTPUT ATTRIBUTE
+PAYMEC   DS    X                  OUTPUT COLOR (DFHBMSCA EQUATE)
 PAYMEI   DS    CL14               INPUT FIELD
          ORG   PAYMEI
 PAYMEO   DS    CL14               OUTPUT FIELD
@@ -159,6 +162,7 @@ PAYMEO   DS    CL14               OUTPUT FIELD
          DS    AL2                INPUT FIELD LENGTH
          DS    0X                 INPUT FIELD FLAG
          DS    X                  OUTPUT ATTRIBUTE
+PAYME1C  DS    X                  OUTPUT COLOR (DFHBMSCA EQUATE)
 PAYME1I  DS    CL12               INPUT FIELD
          ORG   PAYME1I
 PAYME1O  DS    CL12               OUTPUT FIELD
@@ -184,4 +188,73 @@ GUI6HL   EQU   GUI6HE-GUI6HS
 *
 * * * END OF MAP DEFINITION     * * *
 *
+GUI6BS   DS    0H                 START OF MAP DEFINITION
+GUI6BI   DS    0H                 START OF MAP INPUT DEFINITION
+GUI6BO   DS    0H                 START OF MAP OUTPUT DEFINITION
+         DS    12C                TIOA PREFIX
+*
+         DS    AL2                INPUT FIELD LENGTH
+         DS    0X                 INPUT FIELD FLAG
+         DS    X                  OUTPUT ATTRIBUTE
+SRCHI    DS    CL20               INPUT FIELD - NAME PREFIX TO BROWSE
+*
+LISTD    DS    0C                 I/O FIELD FIRST OCCURRING
+         DS    AL2                INPUT FIELD LENGTH
+LISTF    DS    0X                 INPUT FIELD FLAG
+         DS    X                  OUTPUT ATTRIBUTE
+LISTI    DS    CL40               INPUT FIELD
+         ORG   LISTI
+LISTO    DS    CL40               OUTPUT FIELD
+LISTN    DS    0C                 I/O FIELD NEXT OCCURRING
+         ORG   LISTD+5*(LISTN-LISTD)
+*
+         DS    AL2                INPUT FIELD LENGTH
+         DS    0X                 INPUT FIELD FLAG
+         DS    X                  OUTPUT ATTRIBUTE
+SELI     DS    CL1                INPUT FIELD - 1-5 PICKS A LISTO LINE
+*
+         DS    AL2                INPUT FIELD LENGTH
+         DS    0X                 INPUT FIELD FLAG
+         DS    X                  OUTPUT ATTRIBUTE
+BERRMSGI DS    CL34               INPUT FIELD
+         ORG   BERRMSGI
+BERRMSGO DS    CL34               OUTPUT FIELD
+*
+GUI6BE   EQU   *
+GUI6BL   EQU   GUI6BE-GUI6BS
+*
+* * * END OF MAP DEFINITION     * * *
+*
+GUI6PS   DS    0H                 START OF MAP DEFINITION
+GUI6PI   DS    0H                 START OF MAP INPUT DEFINITION
+GUI6PO   DS    0H                 START OF MAP OUTPUT DEFINITION
+         DS    12C                TIOA PREFIX
+*
+PLISTD   DS    0C                 I/O FIELD FIRST OCCURRING
+         DS    AL2                INPUT FIELD LENGTH
+PLISTF   DS    0X                 INPUT FIELD FLAG
+         DS    X                  OUTPUT ATTRIBUTE
+PLISTI   DS    CL40               INPUT FIELD
+         ORG   PLISTI
+PLISTO   DS    CL40               OUTPUT FIELD
+PLISTN   DS    0C                 I/O FIELD NEXT OCCURRING
+         ORG   PLISTD+5*(PLISTN-PLISTD)
+*
+         DS    AL2                INPUT FIELD LENGTH
+         DS    0X                 INPUT FIELD FLAG
+         DS    X                  OUTPUT ATTRIBUTE
+PSELI    DS    CL1                INPUT FIELD - 1-5 PICKS A PLISTO LINE
+*
+         DS    AL2                INPUT FIELD LENGTH
+         DS    0X                 INPUT FIELD FLAG
+         DS    X                  OUTPUT ATTRIBUTE
+PERRMSGI DS    CL34               INPUT FIELD
+         ORG   PERRMSGI
+PERRMSGO DS    CL34               OUTPUT FIELD
+*
+GUI6PE   EQU   *
+GUI6PL   EQU   GUI6PE-GUI6PS
+*
+* * * END OF MAP DEFINITION     * * *
+*
 * * * END OF MAP SET DEFINITION * * *
