@@ -0,0 +1,17 @@
+      ***************************************************************
+      * ABNDLOG.CPY - queryable VSAM KSDS mirror of the abend events
+      * TESTBEC7 also writes to TD queue BEAB. The TD queue is FIFO
+      * and destructively read, so it can't answer "what abended for
+      * transid X" or "what abended between these times" on demand -
+      * this keyed file can, via TESTBECQ.
+      ***************************************************************
+      * 08/08/26 RPI 2032 INITIAL CODING
+      ***************************************************************
+       01  ABND-RECORD.
+           05  ABND-KEY.
+               10  ABND-SEQNO     PIC 9(7).
+           05  ABND-TRNID         PIC X(4).
+           05  ABND-ABCODE        PIC X(4).
+           05  ABND-PROGRAM       PIC X(8).
+           05  ABND-DATE          PIC 9(7).
+           05  ABND-TIME          PIC 9(7).
