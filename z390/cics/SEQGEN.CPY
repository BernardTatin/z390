@@ -0,0 +1,12 @@
+      ***************************************************************
+      * SEQGEN.CPY - parameter area for the shared SEQGEN sequence-
+      * number generator. Caller supplies the name of a VSAM KSDS
+      * whose key is (or begins with) a 7-digit monotonic sequence
+      * number, and gets back one higher than the highest key
+      * currently on file (or 1 if the file is empty).
+      ***************************************************************
+      * 08/08/26 RPI 2039 INITIAL CODING
+      ***************************************************************
+       01  SEQGEN-PARMS.
+           05  SG-DATASET         PIC X(8).
+           05  SG-NEXT-SEQNO      PIC 9(7).
