@@ -0,0 +1,94 @@
+      *****************************************************************
+      * Author.  Maintenance team, following the TESTGUI6/TESTBEC style
+      * Remarks. Simple echo/lookup transaction built against the GUI4
+      *          map already defined in MAP01.CPY. The operator keys a
+      *          3-character code into INPUTI; if it's one of the
+      *          known product codes in WS-LOOKUP-TBL, REPLYO shows the
+      *          matching category code, otherwise REPLYO just echoes
+      *          INPUTI back unchanged so the screen earns its keep as
+      *          a quick operator utility instead of sitting unused.
+      *****************************************************************
+      * 08/08/26 RPI 2029 INITIAL CODING
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. TESTGUI4.
+        ENVIRONMENT DIVISION.
+        DATA DIVISION.
+
+        WORKING-STORAGE SECTION.
+        COPY GUI4MAP.
+
+      * KNOWN PRODUCT-CODE-TO-CATEGORY-CODE LOOKUP TABLE
+        01  WS-LOOKUP-TBL.
+            02  FILLER.
+                04  FILLER PIC X(3) VALUE '100'.
+                04  FILLER PIC X(3) VALUE 'ELC'.
+            02  FILLER.
+                04  FILLER PIC X(3) VALUE '200'.
+                04  FILLER PIC X(3) VALUE 'FRN'.
+            02  FILLER.
+                04  FILLER PIC X(3) VALUE '300'.
+                04  FILLER PIC X(3) VALUE 'GRO'.
+            02  FILLER.
+                04  FILLER PIC X(3) VALUE '400'.
+                04  FILLER PIC X(3) VALUE 'TOY'.
+            02  FILLER.
+                04  FILLER PIC X(3) VALUE '500'.
+                04  FILLER PIC X(3) VALUE 'AUT'.
+        01  WS-LOOKUP-ENTRIES REDEFINES WS-LOOKUP-TBL.
+            02  LK-ENTRY OCCURS 5 TIMES.
+                04  LK-CODE     PIC X(3).
+                04  LK-CATEGORY PIC X(3).
+        01  WS-LK-SUB            PIC 9(1).
+        01  WS-FOUND-SW          PIC X VALUE 'N'.
+            88  WS-CODE-FOUND         VALUE 'Y'.
+        01  WS-FOUND-CATEGORY    PIC X(3) VALUE SPACES.
+
+        LINKAGE SECTION.
+        01  DFHCOMMAREA.
+            02  FILLER            PIC X(1).
+
+        PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+
+            IF EIBCALEN = 0
+                PERFORM INITIAL-SCREEN
+            ELSE
+                PERFORM RECEIVE-AND-LOOKUP.
+
+        INITIAL-SCREEN.
+            MOVE LOW-VALUES TO GUI4O
+            EXEC CICS SEND MAP('GUI4') MAPSET('MAP01') ERASE END-EXEC
+            EXEC CICS RETURN TRANSID(EIBTRNID) END-EXEC.
+
+        RECEIVE-AND-LOOKUP.
+            EXEC CICS RECEIVE MAP('GUI4') MAPSET('MAP01')
+                INTO(GUI4I)
+            END-EXEC
+            MOVE LOW-VALUES TO GUI4O
+            MOVE INPUTI TO INPUTO
+            IF INPUTI = SPACES
+                MOVE SPACES TO REPLYO
+            ELSE
+                PERFORM LOOKUP-CATEGORY
+                IF WS-CODE-FOUND
+                    MOVE WS-FOUND-CATEGORY TO REPLYO
+                ELSE
+                    MOVE INPUTI TO REPLYO
+                END-IF
+            END-IF
+            EXEC CICS SEND MAP('GUI4') MAPSET('MAP01')
+                FROM(GUI4O)
+                DATAONLY
+                CURSOR
+            END-EXEC
+            EXEC CICS RETURN TRANSID(EIBTRNID) END-EXEC.
+
+        LOOKUP-CATEGORY.
+            MOVE 'N' TO WS-FOUND-SW
+            MOVE SPACES TO WS-FOUND-CATEGORY
+            PERFORM VARYING WS-LK-SUB FROM 1 BY 1 UNTIL WS-LK-SUB > 5
+                IF NOT WS-CODE-FOUND AND LK-CODE(WS-LK-SUB) = INPUTI
+                    SET WS-CODE-FOUND TO TRUE
+                    MOVE LK-CATEGORY(WS-LK-SUB) TO WS-FOUND-CATEGORY
+                END-IF
+            END-PERFORM.
