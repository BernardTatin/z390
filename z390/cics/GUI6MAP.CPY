@@ -0,0 +1,132 @@
+      *****************************************************************
+      * COBOL SYMBOLIC MAP FOR THE GUI6 MAP DEFINED IN MAP01.CPY (BMS
+      * ASSEMBLER DSECT). FIELD NAMES AND LENGTHS MATCH MAP01.CPY
+      * FIELD FOR FIELD SO A CHANGE TO ONE IS EASY TO MIRROR IN THE
+      * OTHER.
+      *
+      * MAP01.CPY DECLARES THE INPUT FIELD FLAG AS DS 0X (ZERO-LENGTH,
+      * OVERLAID ON THE ATTRIBUTE BYTE THAT FOLLOWS), SO EACH PLAIN
+      * FIELD'S PREFIX IS 2 (LENGTH) + 1 (FLAG/ATTRIBUTE) = 3 BYTES -
+      * THERE IS NO SEPARATE xxxxA ITEM TO CODE HERE. FIELDS WITH A
+      * GENUINE EXTRA COLOR BYTE (NEWZIPC, DATEC, PAYMEC, PAYME1C) GET
+      * A 4-BYTE PREFIX INSTEAD - BUT SINCE THE PROGRAM ONLY EVER MOVES
+      * TO A COLOR BYTE, NEVER READS ONE BACK, EACH IS NAMED ONLY IN
+      * GUI6O (SAME CONVENTION AS THE PLAIN ATTRIBUTE BYTES, WHICH ARE
+      * NAMED ONLY IN GUI6I) - GUI6I CARRIES AN UNNAMED FILLER AT THAT
+      * POSITION SO THE SAME NAME ISN'T DECLARED TWICE. TESTOCC AND THE
+      * DATE GROUP FOLLOW MAP01.CPY'S OWN OCCURS/GROUP SHAPE RATHER
+      * THAN A SEPARATE ARRAY PER SUBFIELD.
+      *****************************************************************
+       01  GUI6I.
+           02  FILLER            PIC X(12).
+           02  NAMEL             PIC S9(4) COMP.
+           02  NAMEF             PIC X.
+           02  NAMEI             PIC X(40).
+           02  ADDRL             PIC S9(4) COMP.
+           02  ADDRF             PIC X.
+           02  ADDRI             PIC X(40).
+           02  ZIPL              PIC S9(4) COMP.
+           02  ZIPF              PIC X.
+           02  ZIPI              PIC X(5).
+           02  NAMEHDL           PIC S9(4) COMP.
+           02  NAMEHDF           PIC X.
+           02  NAMEHDI           PIC X(4).
+           02  NEWNAMEL          PIC S9(4) COMP.
+           02  NEWNAMEF          PIC X.
+           02  NEWNAMEI          PIC X(40).
+           02  ADDRHDL           PIC S9(4) COMP.
+           02  ADDRHDF           PIC X.
+           02  ADDRHDI           PIC X(4).
+           02  NEWADDRL          PIC S9(4) COMP.
+           02  NEWADDRF          PIC X.
+           02  NEWADDRI          PIC X(40).
+           02  ZIPHDL            PIC S9(4) COMP.
+           02  ZIPHDF            PIC X.
+           02  ZIPHDI            PIC X(4).
+           02  NEWZIPL           PIC S9(4) COMP.
+           02  NEWZIPF           PIC X.
+           02  FILLER            PIC X.
+           02  NEWZIPI           PIC X(5).
+           02  ERRMSGL           PIC S9(4) COMP.
+           02  ERRMSGF           PIC X.
+           02  ERRMSGI           PIC X(34).
+           02  TESTOCC           OCCURS 5 TIMES.
+               03  TESTOCCL      PIC S9(4) COMP.
+               03  TESTOCCF      PIC X.
+               03  TESTOCCI      PIC X(5).
+           02  OCCSUML           PIC S9(4) COMP.
+           02  OCCSUMF           PIC X.
+           02  OCCSUMI           PIC X(10).
+           02  DATEL             PIC S9(4) COMP.
+           02  DATEF             PIC X.
+           02  FILLER            PIC X.
+           02  MOI               PIC X(2).
+           02  SEP1I             PIC X(1).
+           02  DAYI              PIC X(2).
+           02  SEP2I             PIC X(1).
+           02  YRI               PIC X(2).
+           02  SHOWMDYL          PIC S9(4) COMP.
+           02  SHOWMDYF          PIC X.
+           02  SHOWMDYI          PIC X(18).
+           02  TESTPCOL          PIC S9(4) COMP.
+           02  TESTPCOF          PIC X.
+           02  TESTPCOI          PIC X(12).
+           02  PAYMEL            PIC S9(4) COMP.
+           02  PAYMEF            PIC X.
+           02  FILLER            PIC X.
+           02  PAYMEI            PIC X(14).
+           02  PAYME1L           PIC S9(4) COMP.
+           02  PAYME1F           PIC X.
+           02  FILLER            PIC X.
+           02  PAYME1I           PIC X(12).
+           02  CURSL             PIC S9(4) COMP.
+           02  CURSF             PIC X.
+           02  CURSI             PIC X(9).
+
+       01  GUI6O REDEFINES GUI6I.
+           02  FILLER            PIC X(12).
+           02  FILLER            PIC X(3).
+           02  NAMEO             PIC X(40).
+           02  FILLER            PIC X(3).
+           02  ADDRO             PIC X(40).
+           02  FILLER            PIC X(3).
+           02  ZIPO              PIC X(5).
+           02  FILLER            PIC X(3).
+           02  NAMEHDO           PIC X(4).
+           02  FILLER            PIC X(3).
+           02  NEWNAMEO          PIC X(40).
+           02  FILLER            PIC X(3).
+           02  ADDRHDO           PIC X(4).
+           02  FILLER            PIC X(3).
+           02  NEWADDRO          PIC X(40).
+           02  FILLER            PIC X(3).
+           02  ZIPHDO            PIC X(4).
+           02  FILLER            PIC X(3).
+           02  NEWZIPC           PIC X.
+           02  NEWZIPO           PIC X(5).
+           02  FILLER            PIC X(3).
+           02  ERRMSGO           PIC X(34).
+           02  TESTOCCO-GRP      OCCURS 5 TIMES.
+               03  FILLER        PIC X(3).
+               03  TESTOCCO      PIC X(5).
+           02  FILLER            PIC X(3).
+           02  OCCSUMO           PIC X(10).
+           02  FILLER            PIC X(3).
+           02  DATEC             PIC X.
+           02  MOO               PIC X(2).
+           02  FILLER            PIC X(1).
+           02  DAYO              PIC X(2).
+           02  FILLER            PIC X(1).
+           02  YRO               PIC X(2).
+           02  FILLER            PIC X(3).
+           02  SHOWMDYO          PIC X(18).
+           02  FILLER            PIC X(3).
+           02  TESTPCOO          PIC X(12).
+           02  FILLER            PIC X(3).
+           02  PAYMEC            PIC X.
+           02  PAYMEO            PIC X(14).
+           02  FILLER            PIC X(3).
+           02  PAYME1C           PIC X.
+           02  PAYME1O           PIC X(12).
+           02  FILLER            PIC X(3).
+           02  CURSO             PIC X(9).
