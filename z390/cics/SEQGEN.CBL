@@ -0,0 +1,52 @@
+      ***************************************************************
+      * Author.  Maintenance team
+      * Remarks. Shared sequence-number generator. Does the STARTBR
+      *          (HIGH-VALUES, GTEQ) / READPREV / ENDBR lookup against
+      *          a caller-named VSAM KSDS and hands back one higher
+      *          than the highest 7-digit sequence number currently on
+      *          file, instead of every program that needs a unique
+      *          key writing its own copy of that lookup. Assumes the
+      *          sequence number is the leading PIC 9(7) portion of
+      *          the file's key, which is the shape ABNDLOG (and any
+      *          future file built the same way) uses. First called
+      *          from TESTBEC7.CBL's FIND-NEXT-ABND-SEQNO in place of
+      *          the STARTBR/READPREV it used to do inline.
+      ***************************************************************
+      * 08/08/26 RPI 2039 INITIAL CODING
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEQGEN.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SG-KEY             PIC X(7).
+       01  WS-SG-KEY-NUM REDEFINES WS-SG-KEY PIC 9(7).
+       01  WS-SG-RECBUF          PIC X(7).
+       01  WS-SG-RESP            PIC S9(8) COMP.
+
+       LINKAGE SECTION.
+       COPY SEQGEN.
+
+       PROCEDURE DIVISION USING SEQGEN-PARMS.
+       MAINLINE.
+           MOVE HIGH-VALUES TO WS-SG-KEY
+           EXEC CICS STARTBR DATASET(SG-DATASET)
+               RIDFLD(WS-SG-KEY)
+               GTEQ
+               RESP(WS-SG-RESP)
+           END-EXEC
+           MOVE 1 TO SG-NEXT-SEQNO
+           IF WS-SG-RESP = DFHRESP(NORMAL)
+               EXEC CICS READPREV DATASET(SG-DATASET)
+                   INTO(WS-SG-RECBUF)
+                   LENGTH(7)
+                   RIDFLD(WS-SG-KEY)
+                   RESP(WS-SG-RESP)
+               END-EXEC
+               EXEC CICS ENDBR DATASET(SG-DATASET) END-EXEC
+               IF WS-SG-RESP = DFHRESP(NORMAL)
+                   MOVE WS-SG-RECBUF TO WS-SG-KEY
+                   COMPUTE SG-NEXT-SEQNO = WS-SG-KEY-NUM + 1
+               END-IF
+           END-IF
+           GOBACK.
