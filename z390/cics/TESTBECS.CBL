@@ -0,0 +1,175 @@
+      *****************************************************************
+      * Author.  Maintenance team
+      * Remarks. End-to-end smoke test for the TESTBEC1/TESTBEC2/
+      *          TESTBED3 quote chain (see TESTBEC2.CBL). Drives
+      *          TESTBEC2 with three synthetic COMMAREAs - INCOMM
+      *          'QUOTE2', 'QUOTE3' and an invalid code - and confirms
+      *          each one drove the SEND/XCTL/RETURN sequence TESTBEC2
+      *          documents for that INCOMM by reading back the AUD-
+      *          BLOCK TESTBEC2 itself writes to TD queue BAUD for
+      *          every invocation (see BAUDREC.CPY), rather than trying
+      *          to intercept TESTBEC2's own EXEC CICS calls directly.
+      *
+      *          QUOTE2 and the invalid code both end in EXEC CICS
+      *          RETURN, so they are driven with EXEC CICS LINK and
+      *          checked inline. QUOTE3 ends in EXEC CICS XCTL, which
+      *          hands the whole task over to TESTBED3 and never
+      *          returns control to a LINK caller - TESTBED3 is left as
+      *          ASM in this tree (see TESTBEC2's own header comment)
+      *          and isn't part of this smoke test, so QUOTE3 is driven
+      *          instead with EXEC CICS START as an independent task,
+      *          and confirmed purely off its BAUD audit record.
+      *
+      *          Results are DISPLAYed per scenario and rolled up into
+      *          one BATCHLOG entry, the same PASS/FAIL-style summary
+      *          POWERS' baseline-verify mode and GUI6DUP use.
+      *****************************************************************
+      * 08/08/26 RPI 2049 INITIAL CODING
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTBECS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-LOG-FILE ASSIGN TO 'BATCHLOG'
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-LOG-FILE.
+       01  BL-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY BATCHLOG.
+       COPY BAUDREC.
+       01  WS-RESP              PIC S9(8) COMP.
+
+      * TRANSID CICS' PCT MAPS TO PROGRAM TESTBEC2 IN THIS REGION -
+      * ONLY NEEDED FOR THE QUOTE3/START SCENARIO, WHICH HAS TO RUN AS
+      * ITS OWN TASK RATHER THAN BE LINKED TO. ADJUST TO MATCH YOUR
+      * REGION'S PCT IF IT DIFFERS.
+       01  WS-TESTBEC-TRANSID   PIC X(4) VALUE 'BEC2'.
+
+       01  WS-TEST-COMMAREA.
+           02  T-INCOMM         PIC X(6).
+           02  T-CA-SEQ         PIC X(1).
+
+       01  WS-PASS-CNT          PIC 9(3) VALUE 0.
+       01  WS-FAIL-CNT          PIC 9(3) VALUE 0.
+       01  WS-SCEN-INCOMM       PIC X(6).
+       01  WS-EXPECT-BLOCK      PIC X(8).
+       01  WS-RETRY-CNT         PIC 9(2) VALUE 0.
+
+       01  WS-RUN-DATE.
+           02  WS-RUN-YYYY      PIC 9(4).
+           02  WS-RUN-MM        PIC 9(2).
+           02  WS-RUN-DD        PIC 9(2).
+       01  WS-BL-DETAIL.
+           02  FILLER           PIC X(6)  VALUE 'PASS='.
+           02  BLD-PASS-CNT     PIC ZZ9.
+           02  FILLER           PIC X(6)  VALUE ' FAIL='.
+           02  BLD-FAIL-CNT     PIC ZZ9.
+           02  FILLER           PIC X(23) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           MOVE 'QUOTE2' TO WS-SCEN-INCOMM
+           MOVE 'QUOTE2'  TO WS-EXPECT-BLOCK
+           PERFORM RUN-LINKED-SCENARIO
+
+           MOVE 'BADCOD' TO WS-SCEN-INCOMM
+           MOVE 'BADCOMM' TO WS-EXPECT-BLOCK
+           PERFORM RUN-LINKED-SCENARIO
+
+           MOVE 'QUOTE3' TO WS-SCEN-INCOMM
+           MOVE 'QUOTE3'  TO WS-EXPECT-BLOCK
+           PERFORM RUN-STARTED-SCENARIO
+
+           PERFORM WRITE-BATCH-LOG-ENTRY
+           DISPLAY 'TESTBECS PASS=' WS-PASS-CNT ' FAIL=' WS-FAIL-CNT
+           EXEC CICS RETURN END-EXEC.
+
+      * QUOTE2 AND AN INVALID CODE BOTH END IN TESTBEC2 DOING EXEC CICS
+      * RETURN, SO A PLAIN LINK IS SAFE - CONTROL COMES BACK HERE
+       RUN-LINKED-SCENARIO.
+           MOVE WS-SCEN-INCOMM TO T-INCOMM
+           MOVE SPACE          TO T-CA-SEQ
+           EXEC CICS LINK PROGRAM('TESTBEC2')
+               COMMAREA(WS-TEST-COMMAREA)
+               LENGTH(7)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               ADD 1 TO WS-FAIL-CNT
+               DISPLAY 'TESTBECS FAIL - LINK INCOMM=' WS-SCEN-INCOMM
+                   ' RESP=' WS-RESP
+           ELSE
+               PERFORM CONFIRM-AUDIT-BLOCK
+           END-IF.
+
+      * QUOTE3 ENDS IN EXEC CICS XCTL, WHICH NEVER RETURNS CONTROL TO A
+      * LINK CALLER - START IT AS ITS OWN TASK INSTEAD AND CONFIRM IT
+      * PURELY OFF THE BAUD AUDIT RECORD IT WRITES BEFORE THE XCTL FIRES
+       RUN-STARTED-SCENARIO.
+           MOVE WS-SCEN-INCOMM TO T-INCOMM
+           MOVE SPACE          TO T-CA-SEQ
+           EXEC CICS START TRANSID(WS-TESTBEC-TRANSID)
+               FROM(WS-TEST-COMMAREA)
+               LENGTH(7)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               ADD 1 TO WS-FAIL-CNT
+               DISPLAY 'TESTBECS FAIL - START INCOMM=' WS-SCEN-INCOMM
+                   ' RESP=' WS-RESP
+           ELSE
+               PERFORM CONFIRM-AUDIT-BLOCK
+           END-IF.
+
+      * READ BACK THE BAUD AUDIT RECORD TESTBEC2 WROTE FOR THE
+      * SCENARIO JUST DRIVEN AND CONFIRM AUD-BLOCK IS THE ONE EXPECTED.
+      * A FEW RETRIES COVER A STARTED TASK NOT HAVING QUEUED ITS RECORD
+      * YET WHEN THIS RUNS
+       CONFIRM-AUDIT-BLOCK.
+           MOVE 0 TO WS-RETRY-CNT
+           PERFORM TEST AFTER UNTIL WS-RESP = DFHRESP(NORMAL)
+                   OR WS-RETRY-CNT >= 3
+               EXEC CICS READQ TD
+                   QUEUE('BAUD')
+                   INTO(AUD-RECORD)
+                   LENGTH(28)
+                   RESP(WS-RESP)
+               END-EXEC
+               ADD 1 TO WS-RETRY-CNT
+           END-PERFORM
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               ADD 1 TO WS-FAIL-CNT
+               DISPLAY 'TESTBECS FAIL - NO BAUD RECORD FOR INCOMM='
+                   WS-SCEN-INCOMM
+           ELSE
+           IF AUD-BLOCK = WS-EXPECT-BLOCK
+               ADD 1 TO WS-PASS-CNT
+               DISPLAY 'TESTBECS PASS - INCOMM=' WS-SCEN-INCOMM
+                   ' BLOCK=' AUD-BLOCK
+           ELSE
+               ADD 1 TO WS-FAIL-CNT
+               DISPLAY 'TESTBECS FAIL - INCOMM=' WS-SCEN-INCOMM
+                   ' EXPECTED=' WS-EXPECT-BLOCK ' GOT=' AUD-BLOCK
+           END-IF
+           END-IF.
+
+       WRITE-BATCH-LOG-ENTRY.
+           MOVE 'TESTBECS' TO BL-PROGRAM
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE   TO BL-RUN-DATE
+           ACCEPT BL-RUN-TIME FROM TIME
+           IF WS-FAIL-CNT > 0
+               MOVE 'FAIL' TO BL-STATUS
+           ELSE
+               MOVE 'DONE' TO BL-STATUS
+           END-IF
+           MOVE WS-PASS-CNT TO BLD-PASS-CNT
+           MOVE WS-FAIL-CNT TO BLD-FAIL-CNT
+           MOVE WS-BL-DETAIL TO BL-DETAIL
+           OPEN EXTEND BATCH-LOG-FILE
+           WRITE BL-LINE FROM BATCHLOG-REC
+           CLOSE BATCH-LOG-FILE.
