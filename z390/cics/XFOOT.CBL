@@ -0,0 +1,35 @@
+      ***************************************************************
+      * Author.  Maintenance team
+      * Remarks. Shared cross-footing subprogram. Sums a caller-
+      *          supplied table of detail amounts and compares the
+      *          total against a caller-supplied control total,
+      *          instead of every screen/batch program that needs this
+      *          check writing its own PERFORM VARYING loop. First
+      *          called from TESTGUI6.CBL's EDIT-OCC-TOTAL (TESTOCCI
+      *          detail lines vs OCCSUMI) and POWFOOT.CBL (a batch
+      *          extract's detail lines vs its trailer control total).
+      ***************************************************************
+      * 08/08/26 RPI 2037 INITIAL CODING
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XFOOT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-XF-SUB PIC 9(2).
+
+       LINKAGE SECTION.
+       COPY XFOOT.
+
+       PROCEDURE DIVISION USING XFOOT-PARMS.
+           MOVE 0 TO LK-COMPUTED-TOTAL
+           PERFORM VARYING WS-XF-SUB FROM 1 BY 1
+                   UNTIL WS-XF-SUB > LK-DETAIL-CNT
+               ADD LK-DETAIL-AMT(WS-XF-SUB) TO LK-COMPUTED-TOTAL
+           END-PERFORM
+           IF LK-COMPUTED-TOTAL = LK-CONTROL-TOTAL
+               SET LK-BALANCED TO TRUE
+           ELSE
+               MOVE 'N' TO LK-BALANCED-SW
+           END-IF
+           GOBACK.
