@@ -0,0 +1,144 @@
+      *****************************************************************
+      * Author.  Maintenance team, following the TESTBEC*/z390 style
+      * Remarks. NAME-based lookup/browse transaction in front of the
+      *          GUI6 customer maintenance screen (TESTGUI6). The
+      *          operator keys a partial name on GUI6B, up to 5
+      *          matching CUSTFIL records are listed, and picking one
+      *          XCTLs into TESTGUI6 with that customer's key already
+      *          loaded instead of requiring exact prior knowledge of
+      *          the record.
+      *****************************************************************
+      * 08/08/26 RPI 2013 INITIAL CODING
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. TESTGUIB.
+        ENVIRONMENT DIVISION.
+        DATA DIVISION.
+
+        WORKING-STORAGE SECTION.
+        COPY GUI6BMAP.
+        COPY CUSTFIL.
+
+        01  WS-RESP               PIC S9(8) COMP.
+        01  WS-MATCH-CNT          PIC 9(1) VALUE 0.
+        01  WS-SUB                PIC 9(1).
+        01  WS-SRCH-LEN           PIC 9(2).
+        01  WS-SEL-NUM            PIC 9(1).
+        01  WS-OUT-COMMAREA.
+            02  OUT-CB-MODE        PIC X(1).
+            02  OUT-CB-KEYS        PIC X(40) OCCURS 5 TIMES.
+        01  WS-GUI6-COMMAREA.
+            02  CA-MODE            PIC X(1) VALUE 'L'.
+            02  CA-CUST-KEY        PIC X(40).
+
+        LINKAGE SECTION.
+        01  DFHCOMMAREA.
+            02  CB-MODE           PIC X(1).
+            02  CB-KEYS           PIC X(40) OCCURS 5 TIMES.
+
+        PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+
+            IF EIBCALEN = 0
+                PERFORM SEND-SEARCH-SCREEN
+            ELSE
+            IF CB-MODE = 'S'
+                PERFORM RECEIVE-SELECTION
+            ELSE
+                PERFORM RECEIVE-SEARCH-AND-LIST.
+
+        SEND-SEARCH-SCREEN.
+            MOVE LOW-VALUES TO GUI6BO
+            EXEC CICS SEND MAP('GUI6B') MAPSET('MAP01') ERASE END-EXEC
+            MOVE SPACES TO WS-OUT-COMMAREA
+            EXEC CICS RETURN TRANSID(EIBTRNID)
+                COMMAREA(WS-OUT-COMMAREA)
+                LENGTH(1)
+            END-EXEC.
+
+      * BROWSE CUSTFIL STARTING AT THE KEYED PREFIX AND LIST UP TO 5
+      * NAMES THAT BEGIN WITH IT
+        RECEIVE-SEARCH-AND-LIST.
+            EXEC CICS RECEIVE MAP('GUI6B') MAPSET('MAP01')
+                INTO(GUI6BI)
+            END-EXEC
+            MOVE LOW-VALUES TO GUI6BO
+            MOVE 0 TO WS-MATCH-CNT
+            IF SRCHI = SPACES
+                MOVE 'ENTER A NAME (OR PARTIAL NAME) TO SEARCH FOR'
+                     TO BERRMSGO
+            ELSE
+                MOVE SPACES TO CUST-NAME
+                MOVE SRCHI TO CUST-NAME
+                PERFORM VARYING WS-SRCH-LEN FROM 20 BY -1
+                        UNTIL WS-SRCH-LEN = 0
+                            OR SRCHI(WS-SRCH-LEN:1) NOT = SPACE
+                    CONTINUE
+                END-PERFORM
+                EXEC CICS STARTBR DATASET('CUSTFIL')
+                    RIDFLD(CUST-KEY)
+                    GTEQ
+                    RESP(WS-RESP)
+                END-EXEC
+                IF WS-RESP = DFHRESP(NORMAL)
+                    PERFORM VARYING WS-SUB FROM 1 BY 1
+                            UNTIL WS-SUB > 5
+                        EXEC CICS READNEXT DATASET('CUSTFIL')
+                            INTO(CUST-RECORD)
+                            RIDFLD(CUST-KEY)
+                            RESP(WS-RESP)
+                        END-EXEC
+                        IF WS-RESP NOT = DFHRESP(NORMAL)
+                             OR CUST-NAME(1:WS-SRCH-LEN) NOT =
+                                SRCHI(1:WS-SRCH-LEN)
+                            MOVE 6 TO WS-SUB
+                        ELSE
+                            ADD 1 TO WS-MATCH-CNT
+                            MOVE CUST-NAME TO LISTO(WS-MATCH-CNT)
+                            MOVE CUST-NAME TO OUT-CB-KEYS(WS-MATCH-CNT)
+                        END-IF
+                    END-PERFORM
+                    EXEC CICS ENDBR DATASET('CUSTFIL') END-EXEC
+                END-IF
+                IF WS-MATCH-CNT = 0
+                    MOVE 'NO CUSTOMERS MATCH THAT NAME' TO BERRMSGO
+                ELSE
+                    MOVE 'KEY THE LIST NUMBER OF THE CUSTOMER, ENTER'
+                         TO BERRMSGO
+                END-IF
+            END-IF
+            EXEC CICS SEND MAP('GUI6B') MAPSET('MAP01')
+                FROM(GUI6BO)
+                DATAONLY
+            END-EXEC
+            MOVE 'S' TO OUT-CB-MODE
+            EXEC CICS RETURN TRANSID(EIBTRNID)
+                COMMAREA(WS-OUT-COMMAREA)
+                LENGTH(201)
+            END-EXEC.
+
+      * OPERATOR KEYED A LIST NUMBER AGAINST THE LIST SENT BY
+      * RECEIVE-SEARCH-AND-LIST. XCTL INTO TESTGUI6 WITH THAT
+      * CUSTOMER'S KEY, OR REDISPLAY THE SAME LIST WITH AN ERROR
+        RECEIVE-SELECTION.
+            EXEC CICS RECEIVE MAP('GUI6B') MAPSET('MAP01')
+                INTO(GUI6BI)
+            END-EXEC
+            IF SELI IS NUMERIC AND SELI NOT = '0' AND SELI <= '5'
+                MOVE SELI TO WS-SEL-NUM
+                IF CB-KEYS(WS-SEL-NUM) NOT = SPACES
+                    MOVE CB-KEYS(WS-SEL-NUM) TO CA-CUST-KEY
+                    EXEC CICS XCTL PROGRAM('TESTGUI6')
+                        COMMAREA(WS-GUI6-COMMAREA)
+                        LENGTH(41)
+                    END-EXEC
+                END-IF
+            END-IF
+            MOVE 'NOT A VALID LIST NUMBER - TRY AGAIN' TO BERRMSGO
+            EXEC CICS SEND MAP('GUI6B') MAPSET('MAP01')
+                FROM(GUI6BO)
+                DATAONLY
+            END-EXEC
+            EXEC CICS RETURN TRANSID(EIBTRNID)
+                COMMAREA(DFHCOMMAREA)
+                LENGTH(EIBCALEN)
+            END-EXEC.
