@@ -0,0 +1,26 @@
+      *****************************************************************
+      * COBOL SYMBOLIC MAP FOR THE GUI4 MAP DEFINED IN MAP01.CPY (BMS
+      * ASSEMBLER DSECT). FIELD NAMES AND LENGTHS MATCH MAP01.CPY
+      * FIELD FOR FIELD SO A CHANGE TO ONE IS EASY TO MIRROR IN THE
+      * OTHER.
+      *
+      * MAP01.CPY DECLARES THE INPUT FIELD FLAG AS DS 0X (ZERO-LENGTH,
+      * OVERLAID ON THE ATTRIBUTE BYTE THAT FOLLOWS), SO EACH PLAIN
+      * FIELD'S PREFIX IS 2 (LENGTH) + 1 (FLAG/ATTRIBUTE) = 3 BYTES,
+      * NOT 4 - THERE IS NO SEPARATE xxxxA ITEM TO CODE HERE.
+      *****************************************************************
+       01  GUI4I.
+           02  FILLER            PIC X(12).
+           02  INPUTL            PIC S9(4) COMP.
+           02  INPUTF            PIC X.
+           02  INPUTI            PIC X(3).
+           02  REPLYL            PIC S9(4) COMP.
+           02  REPLYF            PIC X.
+           02  REPLYI            PIC X(3).
+
+       01  GUI4O REDEFINES GUI4I.
+           02  FILLER            PIC X(12).
+           02  FILLER            PIC X(3).
+           02  INPUTO            PIC X(3).
+           02  FILLER            PIC X(3).
+           02  REPLYO            PIC X(3).
