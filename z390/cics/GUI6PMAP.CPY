@@ -0,0 +1,40 @@
+      *****************************************************************
+      * COBOL SYMBOLIC MAP FOR THE GUI6P MAP DEFINED IN MAP01.CPY (BMS
+      * ASSEMBLER DSECT). FIELD NAMES AND LENGTHS MATCH MAP01.CPY
+      * FIELD FOR FIELD SO A CHANGE TO ONE IS EASY TO MIRROR IN THE
+      * OTHER. GUI6P IS THE PENDING MAKER-CHECKER APPROVAL WORKLIST -
+      * A FRESH TRANSACTION ENTRY POINT (SEE TESTGUIP) SO A CHECKER
+      * OPERATOR AT A DIFFERENT TERMINAL FROM THE MAKER CAN FIND AND
+      * APPROVE A PENDING PAYMENT CHANGE, RATHER THAN ONLY BEING ABLE
+      * TO REACH CA-MODE 'P' BY CONTINUING THE MAKER'S OWN TERMINAL.
+      *
+      * MAP01.CPY DECLARES THE INPUT FIELD FLAG AS DS 0X (ZERO-LENGTH,
+      * OVERLAID ON THE ATTRIBUTE BYTE THAT FOLLOWS), SO EACH PLAIN
+      * FIELD'S PREFIX IS 2 (LENGTH) + 1 (FLAG/ATTRIBUTE) = 3 BYTES -
+      * THERE IS NO SEPARATE xxxxA ITEM TO CODE HERE. THE PLIST GROUP
+      * FOLLOWS MAP01.CPY'S OWN OCCURS SHAPE, THE SAME AS GUI6BMAP's
+      * LIST GROUP.
+      *****************************************************************
+      * 08/08/26 RPI 2050 INITIAL CODING
+      *****************************************************************
+       01  GUI6PI.
+           02  FILLER            PIC X(12).
+           02  PLIST             OCCURS 5 TIMES.
+               03  PLISTL        PIC S9(4) COMP.
+               03  PLISTF        PIC X.
+               03  PLISTI        PIC X(40).
+           02  PSELL             PIC S9(4) COMP.
+           02  PSELF             PIC X.
+           02  PSELI             PIC X(1).
+           02  PERRMSGL          PIC S9(4) COMP.
+           02  PERRMSGF          PIC X.
+           02  PERRMSGI          PIC X(34).
+
+       01  GUI6PO REDEFINES GUI6PI.
+           02  FILLER            PIC X(12).
+           02  PLISTO-GRP        OCCURS 5 TIMES.
+               03  FILLER        PIC X(3).
+               03  PLISTO        PIC X(40).
+           02  FILLER            PIC X(4).
+           02  FILLER            PIC X(3).
+           02  PERRMSGO          PIC X(34).
