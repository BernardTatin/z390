@@ -0,0 +1,15 @@
+      *****************************************************************
+      * COBOL-USABLE MIRROR OF THE EXTENDED-COLOR ATTRIBUTE EQUATES IN
+      * DFHBMSCA.CPY (AN ASSEMBLER DSECT/EQU SOURCE THAT COBOL CANNOT
+      * COPY DIRECTLY). ONLY THE EXTENDED-COLOR VALUES ARE MIRRORED -
+      * THEY ARE THE ONES A COBOL PROGRAM NEEDS TO MOVE INTO A MAP'S
+      * OUTPUT COLOR ATTRIBUTE BYTE.
+      *****************************************************************
+       01  DFHDFCOL                 PIC X VALUE X'00'.
+       01  DFHBLUE                  PIC X VALUE X'F1'.
+       01  DFHRED                   PIC X VALUE X'F2'.
+       01  DFHPINK                  PIC X VALUE X'F3'.
+       01  DFHGREEN                 PIC X VALUE X'F4'.
+       01  DFHTURQ                  PIC X VALUE X'F5'.
+       01  DFHYELLO                 PIC X VALUE X'F6'.
+       01  DFHNEUTR                 PIC X VALUE X'F7'.
