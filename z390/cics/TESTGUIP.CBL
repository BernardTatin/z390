@@ -0,0 +1,175 @@
+      *****************************************************************
+      * Author.  Maintenance team, following the TESTGUIB style
+      * Remarks. Pending maker-checker approval worklist. GUI6HIST
+      *          records logged pending by TESTGUI6 (a PAYMEI/PAYME1I
+      *          change over WS-PAYMENT-THRESHOLD) can only be approved
+      *          by continuing CA-MODE 'P' on the maker's own terminal,
+      *          since that COMMAREA is scoped to the task that set it.
+      *          This is a fresh transaction entry point instead - any
+      *          terminal can start it, it browses GUI6HIST for pending
+      *          records, lists up to 5, and (only on ENTER, never on a
+      *          stray PF key) XCTLs a picked one into TESTGUI6 with
+      *          CA-MODE 'X', so a genuinely different checker operator
+      *          sitting at a different terminal has a real path to
+      *          PROCESS-CHECKER-APPROVAL. CA-MODE 'X' tells TESTGUI6
+      *          this terminal hasn't been sent a GUI6 map yet this
+      *          task, so it must SEND the confirmation screen and wait
+      *          for a fresh PF6 rather than try to RECEIVE one.
+      *****************************************************************
+      * 08/08/26 RPI 2050 INITIAL CODING
+      * 08/08/26 RPI 2051 XCTL ONLY FIRES ON EIBAID = DFHENTER, AND
+      *                   USES A NEW CA-MODE 'X' SO TESTGUI6 SENDS ITS
+      *                   OWN CONFIRMATION SCREEN INSTEAD OF BLINDLY
+      *                   RECEIVING ONE THAT WAS NEVER SENT THIS TASK
+      * 08/08/26 RPI 2067 THE OUTBOUND COMMAREA NEVER CARRIED THE TRUE
+      *                   NUMBER OF PENDING RECORDS LISTED, SO PSELI
+      *                   WAS ONLY BOUNDS-CHECKED AGAINST A FIXED
+      *                   <= 5, NOT THE ACTUAL LIST LENGTH - A LIST
+      *                   NUMBER BEYOND WHAT WAS SHOWN COULD MATCH A
+      *                   SPACE-FILLED UNUSED CB-TASKN SLOT AGAINST
+      *                   NOT = 0 AND XCTL WITH A BLANK CA-CUST-KEY.
+      *                   ADDED OUT-CB-COUNT/CB-COUNT TO THE COMMAREA,
+      *                   CHECK PSELI'S SELECTION AGAINST THE REAL
+      *                   COUNT, AND GUARD CB-TASKN WITH IS NUMERIC
+      *                   BEFORE TRUSTING THE SLOT
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. TESTGUIP.
+        ENVIRONMENT DIVISION.
+        DATA DIVISION.
+
+        WORKING-STORAGE SECTION.
+        COPY GUI6PMAP.
+        COPY GUI6HIST.
+        COPY DFHAIDCO.
+
+        01  WS-RESP               PIC S9(8) COMP.
+        01  WS-MATCH-CNT          PIC 9(1) VALUE 0.
+        01  WS-SEL-NUM            PIC 9(1).
+        01  WS-LIST-LINE          PIC X(40).
+        01  WS-LIST-TASKN-EDIT    PIC Z(6)9.
+        01  WS-OUT-COMMAREA.
+            02  OUT-CB-MODE        PIC X(1).
+            02  OUT-CB-COUNT       PIC 9(1).
+            02  OUT-CB-ENTRY       OCCURS 5 TIMES.
+                03  OUT-CB-TASKN       PIC 9(7).
+                03  OUT-CB-OLD-NAME    PIC X(40).
+        01  WS-GUI6-COMMAREA.
+            02  CA-MODE            PIC X(1) VALUE 'X'.
+            02  CA-CUST-KEY        PIC X(40).
+            02  CA-LAST-TASKN      PIC 9(7).
+
+        LINKAGE SECTION.
+        01  DFHCOMMAREA.
+            02  CB-MODE           PIC X(1).
+            02  CB-COUNT          PIC 9(1).
+            02  CB-ENTRY          OCCURS 5 TIMES.
+                03  CB-TASKN          PIC 9(7).
+                03  CB-OLD-NAME       PIC X(40).
+
+        PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+
+            IF EIBCALEN = 0
+                PERFORM BROWSE-AND-LIST-PENDING
+            ELSE
+                PERFORM RECEIVE-SELECTION.
+
+      * BROWSE GUI6HIST FROM THE START OF THE FILE AND LIST UP TO 5
+      * RECORDS STILL AWAITING CHECKER APPROVAL. THE CAP APPLIES TO
+      * WS-MATCH-CNT, NOT TO HOW MANY RECORDS ARE READ, SO A PENDING
+      * RECORD FURTHER INTO THE FILE IS STILL FOUND.
+        BROWSE-AND-LIST-PENDING.
+            MOVE LOW-VALUES TO GUI6PO
+            MOVE 0 TO WS-MATCH-CNT
+            MOVE SPACES TO WS-OUT-COMMAREA
+            MOVE LOW-VALUES TO HIST-KEY
+            EXEC CICS STARTBR DATASET('GUI6HIST')
+                RIDFLD(HIST-KEY)
+                GTEQ
+                RESP(WS-RESP)
+            END-EXEC
+            IF WS-RESP = DFHRESP(NORMAL)
+                PERFORM UNTIL WS-MATCH-CNT >= 5
+                        OR WS-RESP NOT = DFHRESP(NORMAL)
+                    EXEC CICS READNEXT DATASET('GUI6HIST')
+                        INTO(HIST-RECORD)
+                        RIDFLD(HIST-KEY)
+                        RESP(WS-RESP)
+                    END-EXEC
+                    IF WS-RESP = DFHRESP(NORMAL) AND HIST-APPR-PENDING
+                        ADD 1 TO WS-MATCH-CNT
+                        PERFORM BUILD-PENDING-LIST-LINE
+                    END-IF
+                END-PERFORM
+                EXEC CICS ENDBR DATASET('GUI6HIST') END-EXEC
+            END-IF
+            IF WS-MATCH-CNT = 0
+                MOVE 'NO PAYMENT CHANGES ARE PENDING APPROVAL'
+                     TO PERRMSGO
+            ELSE
+                MOVE 'KEY THE LIST NUMBER TO APPROVE, ENTER'
+                     TO PERRMSGO
+            END-IF
+            EXEC CICS SEND MAP('GUI6P') MAPSET('MAP01') ERASE END-EXEC
+            MOVE 'S' TO OUT-CB-MODE
+            MOVE WS-MATCH-CNT TO OUT-CB-COUNT
+            EXEC CICS RETURN TRANSID(EIBTRNID)
+                COMMAREA(WS-OUT-COMMAREA)
+                LENGTH(237)
+            END-EXEC.
+
+      * ONE LIST LINE PER PENDING RECORD FOUND, AND THE TASKN/OLD-NAME
+      * NEEDED TO DRIVE TESTGUI6'S PROCESS-CHECKER-APPROVAL IF THIS
+      * LINE IS THE ONE PICKED
+        BUILD-PENDING-LIST-LINE.
+            MOVE HIST-TASKN TO WS-LIST-TASKN-EDIT
+            STRING 'TASK=' WS-LIST-TASKN-EDIT
+                ' MAKER=' HIST-MAKER-OPID
+                ' NAME=' HIST-OLD-NAME(1:20)
+                DELIMITED BY SIZE INTO WS-LIST-LINE
+            MOVE WS-LIST-LINE TO PLISTO(WS-MATCH-CNT)
+            MOVE HIST-TASKN   TO OUT-CB-TASKN(WS-MATCH-CNT)
+            MOVE HIST-OLD-NAME TO OUT-CB-OLD-NAME(WS-MATCH-CNT).
+
+      * OPERATOR KEYED A LIST NUMBER AGAINST THE LIST SENT BY
+      * BROWSE-AND-LIST-PENDING AND PRESSED ENTER TO PICK IT. XCTL INTO
+      * TESTGUI6 IN CA-MODE 'X' (A FRESH ARRIVAL - TESTGUI6 HAS NOT
+      * SENT ANY MAP TO THIS TERMINAL YET, SO IT MUST SEND ITS OWN
+      * CONFIRMATION SCREEN RATHER THAN TRY TO RECEIVE ONE) WITH THAT
+      * RECORD'S TASKN AND ORIGINAL CUSTOMER KEY. ANY AID OTHER THAN
+      * ENTER (E.G. A PF KEY MEANT FOR THE EVENTUAL GUI6 CONFIRMATION
+      * SCREEN) JUST REDISPLAYS THIS LIST - IT MUST NEVER BE ABLE TO
+      * DRIVE TESTGUI6'S APPROVAL DECISION DIRECTLY.
+        RECEIVE-SELECTION.
+            EXEC CICS RECEIVE MAP('GUI6P') MAPSET('MAP01')
+                INTO(GUI6PI)
+            END-EXEC
+            MOVE LOW-VALUES TO GUI6PO
+            IF EIBAID = DFHENTER
+                IF PSELI IS NUMERIC AND PSELI NOT = '0'
+                    MOVE PSELI TO WS-SEL-NUM
+                    IF WS-SEL-NUM <= CB-COUNT
+                            AND CB-TASKN(WS-SEL-NUM) IS NUMERIC
+                            AND CB-TASKN(WS-SEL-NUM) NOT = 0
+                        MOVE CB-TASKN(WS-SEL-NUM) TO CA-LAST-TASKN
+                        MOVE CB-OLD-NAME(WS-SEL-NUM) TO CA-CUST-KEY
+                        EXEC CICS XCTL PROGRAM('TESTGUI6')
+                            COMMAREA(WS-GUI6-COMMAREA)
+                            LENGTH(48)
+                        END-EXEC
+                    END-IF
+                END-IF
+                MOVE 'NOT A VALID LIST NUMBER - TRY AGAIN'
+                     TO PERRMSGO
+            ELSE
+                MOVE 'PRESS ENTER TO PICK A LIST NUMBER'
+                     TO PERRMSGO
+            END-IF
+            EXEC CICS SEND MAP('GUI6P') MAPSET('MAP01')
+                FROM(GUI6PO)
+                DATAONLY
+            END-EXEC
+            EXEC CICS RETURN TRANSID(EIBTRNID)
+                COMMAREA(DFHCOMMAREA)
+                LENGTH(EIBCALEN)
+            END-EXEC.
