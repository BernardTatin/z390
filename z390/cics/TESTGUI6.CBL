@@ -0,0 +1,906 @@
+      *****************************************************************
+      * Author.  Maintenance team, following the TESTBEC*/z390 style
+      * Remarks. Customer maintenance transaction built against the
+      *          GUI6 map already defined in MAP01.CPY. NAMEI/ADDRI/
+      *          ZIPI show the customer's current values; NEWNAMEI/
+      *          NEWADDRI/NEWZIPI let the operator key a correction,
+      *          which is copied onto the output fields and redisplayed
+      *          when the map is sent back.
+      *****************************************************************
+      * 08/08/26 RPI 2006 INITIAL CODING - SEND/RECEIVE GUI6 AND COPY
+      *                   NEWNAME/NEWADDR/NEWZIP OVER THE CURRENT
+      *                   VALUES WHEN KEYED
+      * 08/08/26 RPI 2007 REJECT NEWZIPI THAT ISN'T 5 NUMERIC DIGITS
+      *                   INSTEAD OF ACCEPTING IT AS-IS
+      * 08/08/26 RPI 2008 TESTOCCI IS NOW A REAL 5-LINE DETAIL ENTRY
+      *                   AREA - THE SCREEN IS REJECTED UNLESS THE
+      *                   KEYED OCCSUMI CONTROL TOTAL MATCHES THE SUM
+      *                   OF THE TESTOCCI DETAIL LINES
+      * 08/08/26 RPI 2009 EVERY ACCEPTED NAME/ADDR/ZIP CHANGE IS NOW
+      *                   LOGGED TO THE GUI6HIST FILE WITH OLD VALUE,
+      *                   NEW VALUE, OPERATOR ID, AND TIMESTAMP
+      * 08/08/26 RPI 2010 PAYMEI/PAYME1I ARE NOW EDITED AS SIGNED
+      *                   CURRENCY AMOUNTS (OPTIONAL LEADING MINUS,
+      *                   AT MOST ONE DECIMAL POINT, DIGITS ONLY)
+      *                   INSTEAD OF BEING ACCEPTED AS PLAIN TEXT
+      * 08/08/26 RPI 2011 MOI/DAYI/YRI ARE VALIDATED AGAINST A REAL
+      *                   CALENDAR (INCLUDING LEAP YEAR) BEFORE
+      *                   SHOWMDYO IS BUILT FROM THEM
+      * 08/08/26 RPI 2012 THE FIRST FIELD THAT FAILS EDIT NOW DRIVES
+      *                   CURSO/THE -1-TO-LENGTH CURSOR POSITIONING
+      *                   TRICK SO THE OPERATOR LANDS ON THE FIELD IN
+      *                   ERROR INSTEAD OF HUNTING FOR IT
+      * 08/08/26 RPI 2013 DFHCOMMAREA IS NOW A REAL CA-MODE/CA-CUST-KEY
+      *                   STRUCTURE SO THE NEW TESTGUIB BROWSE
+      *                   TRANSACTION CAN XCTL IN WITH A CUSTOMER KEY
+      *                   SELECTED FROM A NAME SEARCH. CA-MODE 'L'
+      *                   LOOKS THE CUSTOMER UP ON CUSTFIL AND SHOWS
+      *                   THE MAP; CA-MODE 'U' IS THE NORMAL
+      *                   PSEUDO-CONVERSATIONAL RECEIVE/EDIT/UPDATE
+      *                   CONTINUATION. AN ACCEPTED CHANGE IS NOW
+      *                   REWRITTEN TO CUSTFIL, NOT JUST LOGGED TO
+      *                   GUI6HIST, SO THE BROWSE TRANSACTION SEES IT
+      *                   NEXT TIME.
+      * 08/08/26 RPI 2014 THE FIELD THAT FAILS EDIT IS NOW ALSO RE-SENT
+      *                   IN DFHRED (DFHBMSCA EXTENDED COLOR) SO IT
+      *                   STANDS OUT, NOT JUST THE ERRMSGO TEXT
+      * 08/08/26 RPI 2015 AN ACCEPTED CHANGE NO LONGER DROPS STRAIGHT
+      *                   BACK TO NORMAL MODE - CA-MODE 'C' GIVES THE
+      *                   OPERATOR ONE MORE TASK TO PRESS PF5 AND UNDO
+      *                   IT (REVERSING CUSTFIL FROM THE GUI6HIST
+      *                   BEFORE IMAGE JUST WRITTEN) BEFORE CONTINUING
+      * 08/08/26 RPI 2036 NAMEI/ADDRI MUST NOT BE BLANKED OUT - THE
+      *                   SCREEN IS REJECTED IF THE OPERATOR ERASES
+      *                   EITHER CURRENT-VALUE FIELD INSTEAD OF LEAVING
+      *                   IT ALONE OR KEYING A REPLACEMENT IN NEWNAMEI/
+      *                   NEWADDRI
+      * 08/08/26 RPI 2037 EDIT-OCC-TOTAL NOW CROSS-FOOTS THE TESTOCCI
+      *                   DETAIL LINES AGAINST OCCSUMI BY CALLING THE
+      *                   SHARED XFOOT SUBPROGRAM INSTEAD OF ADDING
+      *                   THEM UP INLINE, SO POWFOOT AND ANY FUTURE
+      *                   SCREEN THAT NEEDS A CONTROL-TOTAL CHECK CAN
+      *                   USE THE SAME TOTALING LOGIC
+      * 08/08/26 RPI 2046 A PAYMEI/PAYME1I CHANGE OVER
+      *                   WS-PAYMENT-THRESHOLD NO LONGER APPLIES
+      *                   IMMEDIATELY - IT'S LOGGED PENDING (CA-MODE
+      *                   'P') WITH THE KEYING OPERATOR STAMPED AS
+      *                   MAKER, AND REQUIRES A SECOND, DIFFERENT
+      *                   OPERATOR TO PRESS PF6 BEFORE IT'S REWRITTEN
+      *                   TO CUSTFIL AND STAMPED WITH A CHECKER OPID
+      * 08/08/26 RPI 2050 A NEWNAMEI CHANGE WAS BEING APPLIED TO
+      *                   GUI6HIST AND THE SCREEN BUT SILENTLY DROPPED
+      *                   ON CUSTFIL, WHICH KEYS ON CUST-NAME AND SO
+      *                   CANNOT BE REWRITTEN IN PLACE - REWRITE-
+      *                   CUSTOMER-MASTER, PROCESS-CHECKER-APPROVAL, AND
+      *                   UNDO-LAST-CHANGE NOW ALL SHARE A NEW
+      *                   REKEY-OR-REWRITE-CUSTOMER PARAGRAPH THAT
+      *                   DELETES AND RE-WRITES CUSTFIL UNDER THE NEW
+      *                   KEY WHENEVER THE NAME ACTUALLY CHANGED, AND
+      *                   CARRIES THE NEW KEY FORWARD IN THE COMMAREA
+      * 08/08/26 RPI 2050 CA-MODE 'P' WAS ONLY REACHABLE BY CONTINUING
+      *                   THE MAKER'S OWN TERMINAL, SO A CHECKER AT A
+      *                   DIFFERENT TERMINAL COULD NEVER REACH
+      *                   PROCESS-CHECKER-APPROVAL - TESTGUIP IS A NEW
+      *                   TRANSACTION THAT BROWSES GUI6HIST FOR PENDING
+      *                   APPROVALS AND XCTLS IN WITH A FRESH CA-MODE
+      *                   'P' COMMAREA FOR ANY TERMINAL TO USE
+      * 08/08/26 RPI 2066 WHEN UNDO-LAST-CHANGE FAILED BEFORE IT COULD
+      *                   RE-READ CUSTFIL, CONFIRM-OR-UNDO STILL SENT
+      *                   NAMEO/ADDRO/ZIPO FROM WHATEVER CUST-RECORD
+      *                   HELD FROM AN EARLIER TASK, SHOWING STALE
+      *                   DATA ALONGSIDE THE ERROR MESSAGE - ADDED
+      *                   REREAD-CUSTFIL-FOR-DISPLAY, NOW CALLED BOTH
+      *                   ON THE NORMAL PATH AND ON UNDO FAILURE, SO
+      *                   THE MAP ALWAYS REFLECTS CURRENT CUSTFIL
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. TESTGUI6.
+        ENVIRONMENT DIVISION.
+        DATA DIVISION.
+
+        WORKING-STORAGE SECTION.
+        COPY GUI6MAP.
+        COPY GUI6HIST.
+        COPY CUSTFIL.
+        COPY DFHBMSCO.
+        COPY DFHAIDCO.
+        COPY XFOOT.
+
+        01  WS-RESP               PIC S9(8) COMP.
+        01  WS-OUT-COMMAREA.
+            02  OUT-CA-MODE        PIC X(1).
+            02  OUT-CA-CUST-KEY    PIC X(40).
+            02  OUT-CA-LAST-TASKN  PIC 9(7).
+
+        01  WS-VALID-SW          PIC X VALUE 'Y'.
+            88  WS-SCREEN-VALID        VALUE 'Y'.
+        01  WS-OCC-NUM            PIC 9(5) OCCURS 5 TIMES.
+        01  WS-OCC-TOTAL          PIC 9(7) VALUE 0.
+        01  WS-OCCSUM-NUM         PIC 9(10).
+        01  WS-OCCSUM-EDIT        PIC Z(9)9.
+        01  WS-SUB                PIC 9(1).
+        01  WS-AMT-FIELD           PIC X(14).
+        01  WS-AMT-NAME            PIC X(8).
+        01  WS-AMT-OK              PIC X VALUE 'Y'.
+            88  WS-AMT-VALID             VALUE 'Y'.
+        01  WS-AMT-DECIMALS        PIC 9 VALUE 0.
+        01  WS-AMT-DIGITS          PIC 9(2) VALUE 0.
+        01  WS-AMT-SUB             PIC 9(2).
+        01  WS-AMT-CH              PIC X.
+        01  WS-MONTH-DAYS-TBL.
+            02  FILLER PIC 9(2) VALUE 31.
+            02  FILLER PIC 9(2) VALUE 28.
+            02  FILLER PIC 9(2) VALUE 31.
+            02  FILLER PIC 9(2) VALUE 30.
+            02  FILLER PIC 9(2) VALUE 31.
+            02  FILLER PIC 9(2) VALUE 30.
+            02  FILLER PIC 9(2) VALUE 31.
+            02  FILLER PIC 9(2) VALUE 31.
+            02  FILLER PIC 9(2) VALUE 30.
+            02  FILLER PIC 9(2) VALUE 31.
+            02  FILLER PIC 9(2) VALUE 30.
+            02  FILLER PIC 9(2) VALUE 31.
+        01  WS-MONTH-DAYS REDEFINES WS-MONTH-DAYS-TBL.
+            02  WS-MAX-DAYS PIC 9(2) OCCURS 12 TIMES.
+        01  WS-MO                   PIC 9(2).
+        01  WS-DAY                  PIC 9(2).
+        01  WS-YR                   PIC 9(2).
+        01  WS-CCYY                 PIC 9(4).
+        01  WS-MAX-DAY-THIS-MO      PIC 9(2).
+        01  WS-LEAP-SW              PIC X VALUE 'N'.
+            88  WS-IS-LEAP-YEAR           VALUE 'Y'.
+        01  WS-FIRST-ERR-FIELD      PIC X(9) VALUE SPACES.
+        01  WS-HIST-WRITTEN-SW      PIC X VALUE 'N'.
+            88  WS-HIST-WRITTEN           VALUE 'Y'.
+
+      * MAKER-CHECKER THRESHOLD FOR PAYMEI/PAYME1I - A KEYED AMOUNT
+      * WHOSE ABSOLUTE VALUE EXCEEDS THIS REQUIRES A SECOND, DIFFERENT
+      * OPERATOR'S APPROVAL BEFORE THE CHANGE IS APPLIED
+        01  WS-PAYMENT-THRESHOLD    PIC S9(9)V99 VALUE 10000.00.
+        01  WS-AMT-VALUE            PIC S9(9)V99 VALUE 0.
+        01  WS-PAYMEI-AMT           PIC S9(9)V99 VALUE 0.
+        01  WS-PAYME1I-AMT          PIC S9(9)V99 VALUE 0.
+        01  WS-NEEDS-CHECKER-SW     PIC X VALUE 'N'.
+            88  WS-NEEDS-CHECKER          VALUE 'Y'.
+
+      * WORK FIELDS FOR REKEY-OR-REWRITE-CUSTOMER - THE NAME/ADDR/ZIP
+      * TO APPLY TO THE CUSTFIL RECORD ALREADY HELD FOR UPDATE
+        01  WS-NEW-CUST-NAME        PIC X(40).
+        01  WS-NEW-CUST-ADDR        PIC X(40).
+        01  WS-NEW-CUST-ZIP         PIC X(5).
+
+      * SET 'N' BY REKEY-OR-REWRITE-CUSTOMER (OR A CALLER THAT COULDN'T
+      * EVEN GET CUSTFIL READ FOR UPDATE) WHENEVER THE CUSTOMER MASTER
+      * UPDATE DIDN'T GO THROUGH, SO THE CALLER KNOWS NOT TO REPORT
+      * SUCCESS
+        01  WS-CUSTFIL-UPD-SW       PIC X VALUE 'Y'.
+            88  WS-CUSTFIL-UPD-OK         VALUE 'Y'.
+
+        LINKAGE SECTION.
+        01  DFHCOMMAREA.
+            02  CA-MODE           PIC X(1).
+            02  CA-CUST-KEY       PIC X(40).
+            02  CA-LAST-TASKN     PIC 9(7).
+
+        PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+
+            IF EIBCALEN = 0
+                PERFORM INITIAL-SCREEN
+            ELSE
+            IF CA-MODE = 'L'
+                PERFORM LOOKUP-AND-SHOW
+            ELSE
+            IF CA-MODE = 'C'
+                PERFORM CONFIRM-OR-UNDO
+            ELSE
+            IF CA-MODE = 'X'
+                PERFORM SHOW-PENDING-APPROVAL
+            ELSE
+            IF CA-MODE = 'P'
+                PERFORM PROCESS-CHECKER-APPROVAL
+            ELSE
+                PERFORM RECEIVE-AND-UPDATE.
+
+        INITIAL-SCREEN.
+            MOVE LOW-VALUES TO GUI6O
+            EXEC CICS SEND MAP('GUI6') MAPSET('MAP01') ERASE END-EXEC
+            MOVE SPACES TO WS-OUT-COMMAREA
+            MOVE 'U'    TO OUT-CA-MODE
+            EXEC CICS RETURN TRANSID(EIBTRNID)
+                COMMAREA(WS-OUT-COMMAREA)
+                LENGTH(48)
+            END-EXEC.
+
+      * ENTERED VIA XCTL FROM TESTGUIB WITH A CUSTOMER KEY PICKED OFF
+      * THE NAME-SEARCH LIST. READ THE CUSTOMER MASTER AND SHOW THE
+      * MAINTENANCE SCREEN ALREADY POPULATED INSTEAD OF BLANK.
+        LOOKUP-AND-SHOW.
+            MOVE LOW-VALUES TO GUI6O
+            MOVE CA-CUST-KEY TO CUST-NAME
+            EXEC CICS READ DATASET('CUSTFIL')
+                INTO(CUST-RECORD)
+                RIDFLD(CUST-KEY)
+                RESP(WS-RESP)
+            END-EXEC
+            MOVE CUST-NAME TO NAMEO
+            MOVE CUST-ADDR TO ADDRO
+            MOVE CUST-ZIP  TO ZIPO
+            EXEC CICS SEND MAP('GUI6') MAPSET('MAP01')
+                FROM(GUI6O)
+                ERASE
+            END-EXEC
+            MOVE CA-CUST-KEY TO OUT-CA-CUST-KEY
+            MOVE 'U'         TO OUT-CA-MODE
+            EXEC CICS RETURN TRANSID(EIBTRNID)
+                COMMAREA(WS-OUT-COMMAREA)
+                LENGTH(48)
+            END-EXEC.
+
+        RECEIVE-AND-UPDATE.
+            EXEC CICS RECEIVE MAP('GUI6') MAPSET('MAP01')
+                INTO(GUI6I)
+            END-EXEC
+            MOVE LOW-VALUES TO GUI6O
+            SET WS-SCREEN-VALID TO TRUE
+            MOVE 'N' TO WS-HIST-WRITTEN-SW
+            MOVE 'N' TO WS-NEEDS-CHECKER-SW
+            MOVE CA-CUST-KEY TO OUT-CA-CUST-KEY
+            PERFORM EDIT-NAME-ADDR-FIELDS
+            PERFORM EDIT-ZIP-FIELDS
+            PERFORM EDIT-OCC-TOTAL
+            PERFORM EDIT-PAYMENT-FIELDS
+            PERFORM EDIT-DATE-GROUP
+            MOVE NAMEI TO NAMEO
+            MOVE ADDRI TO ADDRO
+            MOVE ZIPI  TO ZIPO
+            IF WS-SCREEN-VALID
+                IF NEWNAMEI NOT = SPACES OR NEWADDRI NOT = SPACES
+                   OR NEWZIPI NOT = SPACES OR WS-NEEDS-CHECKER
+                    PERFORM LOG-CHANGE-HISTORY
+                    SET WS-HIST-WRITTEN TO TRUE
+                END-IF
+                IF NEWNAMEI NOT = SPACES
+                    MOVE NEWNAMEI TO NAMEO
+                END-IF
+                IF NEWADDRI NOT = SPACES
+                    MOVE NEWADDRI TO ADDRO
+                END-IF
+                IF NEWZIPI NOT = SPACES
+                    MOVE NEWZIPI TO ZIPO
+                END-IF
+      * A PAYMENT OVER THRESHOLD HOLDS THE CUSTFIL UPDATE UNTIL A
+      * SECOND, DIFFERENT OPERATOR APPROVES IT VIA
+      * PROCESS-CHECKER-APPROVAL - IT IS NOT APPLIED HERE
+                IF NOT WS-NEEDS-CHECKER
+                    IF CA-CUST-KEY NOT = SPACES
+                        PERFORM REWRITE-CUSTOMER-MASTER
+                    END-IF
+                END-IF
+            END-IF
+            IF NOT WS-SCREEN-VALID
+                PERFORM SET-CURSOR-POSITION
+            END-IF
+      * A CHANGE THAT WAS ACCEPTED AND LOGGED IS ALREADY APPLIED TO
+      * CUSTFIL BY THIS POINT. RATHER THAN JUST SAYING SO, GIVE THE
+      * OPERATOR ONE MORE TASK TO UNDO IT (VIA GUI6HIST) BEFORE MOVING
+      * ON, SINCE PSEUDO-CONVERSATIONAL CICS HAS NO "ARE YOU SURE"
+      * POPUP - THE NEXT TASK INVOCATION IS THE CONFIRMATION STEP.
+            IF WS-NEEDS-CHECKER
+                MOVE 'PAYMENT OVER THRESHOLD - PENDING A DIFFERENT'
+                     TO ERRMSGO
+            ELSE
+            IF WS-HIST-WRITTEN
+                MOVE 'CHANGE APPLIED - PF5 TO UNDO, ENTER TO CONTINUE'
+                     TO ERRMSGO
+            END-IF
+            END-IF
+            EXEC CICS SEND MAP('GUI6') MAPSET('MAP01')
+                FROM(GUI6O)
+                DATAONLY
+                CURSOR
+            END-EXEC
+            IF WS-NEEDS-CHECKER
+                MOVE 'P'      TO OUT-CA-MODE
+                MOVE EIBTASKN TO OUT-CA-LAST-TASKN
+            ELSE
+            IF WS-HIST-WRITTEN
+                MOVE 'C'      TO OUT-CA-MODE
+                MOVE EIBTASKN TO OUT-CA-LAST-TASKN
+            ELSE
+                MOVE 'U'      TO OUT-CA-MODE
+            END-IF
+            END-IF
+            EXEC CICS RETURN TRANSID(EIBTRNID)
+                COMMAREA(WS-OUT-COMMAREA)
+                LENGTH(48)
+            END-EXEC.
+
+      * FIRST ARRIVAL FOR THIS PENDING APPROVAL AT THIS TERMINAL - XCTL'D
+      * IN FROM TESTGUIP'S WORKLIST WITH CA-MODE 'X', SO NO GUI6 MAP HAS
+      * EVER BEEN SENT HERE THIS TASK. SEND THE CONFIRMATION SCREEN AND
+      * WAIT FOR A FRESH PF6 FROM IT, THE SAME AS A MAKER CONTINUING ON
+      * THEIR OWN TERMINAL WOULD SEE.
+        SHOW-PENDING-APPROVAL.
+            MOVE CA-LAST-TASKN TO HIST-TASKN
+            EXEC CICS READ DATASET('GUI6HIST')
+                INTO(HIST-RECORD)
+                RIDFLD(HIST-KEY)
+                RESP(WS-RESP)
+            END-EXEC
+            MOVE LOW-VALUES TO GUI6O
+            MOVE CA-CUST-KEY TO OUT-CA-CUST-KEY
+            IF WS-RESP = DFHRESP(NORMAL)
+                MOVE HIST-NEW-NAME TO NAMEO
+                MOVE HIST-NEW-ADDR TO ADDRO
+                MOVE HIST-NEW-ZIP  TO ZIPO
+                MOVE 'PENDING CHECKER APPROVAL - PF6 TO APPROVE'
+                     TO ERRMSGO
+            ELSE
+                MOVE 'UNABLE TO READ PENDING APPROVAL RECORD'
+                     TO ERRMSGO
+            END-IF
+            EXEC CICS SEND MAP('GUI6') MAPSET('MAP01')
+                FROM(GUI6O)
+                ERASE
+            END-EXEC
+            MOVE 'P' TO OUT-CA-MODE
+            MOVE CA-LAST-TASKN TO OUT-CA-LAST-TASKN
+            EXEC CICS RETURN TRANSID(EIBTRNID)
+                COMMAREA(WS-OUT-COMMAREA)
+                LENGTH(48)
+            END-EXEC.
+
+      * A PAYMEI/PAYME1I CHANGE OVER WS-PAYMENT-THRESHOLD WAS LOGGED
+      * PENDING BY RECEIVE-AND-UPDATE WITH THE KEYING OPERATOR STAMPED
+      * AS MAKER. THIS TASK'S OPERATOR MUST BE DIFFERENT AND MUST
+      * PRESS PF6 TO APPROVE BEFORE CUSTFIL IS ACTUALLY REWRITTEN. A
+      * GUI6 MAP WAS ALREADY SENT TO THIS TERMINAL THIS TASK, EITHER BY
+      * RECEIVE-AND-UPDATE (MAKER CONTINUING ON THEIR OWN TERMINAL) OR
+      * BY SHOW-PENDING-APPROVAL (CHECKER ARRIVING VIA TESTGUIP), SO IT
+      * IS SAFE TO RECEIVE ONE BACK HERE.
+        PROCESS-CHECKER-APPROVAL.
+            MOVE CA-LAST-TASKN TO HIST-TASKN
+            EXEC CICS READ DATASET('GUI6HIST')
+                INTO(HIST-RECORD)
+                RIDFLD(HIST-KEY)
+                UPDATE
+                RESP(WS-RESP)
+            END-EXEC
+            MOVE LOW-VALUES TO GUI6O
+            MOVE CA-CUST-KEY TO OUT-CA-CUST-KEY
+            IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE 'UNABLE TO READ PENDING APPROVAL RECORD FOR UPDATE'
+                     TO ERRMSGO
+                MOVE 'P' TO OUT-CA-MODE
+            ELSE
+                EXEC CICS RECEIVE MAP('GUI6') MAPSET('MAP01')
+                    INTO(GUI6I)
+                    RESP(WS-RESP)
+                END-EXEC
+                IF WS-RESP NOT = DFHRESP(NORMAL)
+                        AND WS-RESP NOT = DFHRESP(MAPFAIL)
+                    MOVE 'UNABLE TO RECEIVE FROM TERMINAL - TRY AGAIN'
+                         TO ERRMSGO
+                    MOVE 'P' TO OUT-CA-MODE
+                ELSE
+                IF EIBAID = DFHPF6
+                    IF EIBOPID = HIST-MAKER-OPID
+                        MOVE 'CHECKER MUST BE A DIFFERENT OPERATOR'
+                             TO ERRMSGO
+                        MOVE 'P' TO OUT-CA-MODE
+                    ELSE
+                        MOVE EIBOPID TO HIST-CHECKER-OPID
+                        SET HIST-APPR-APPROVED TO TRUE
+                        EXEC CICS REWRITE FILE('GUI6HIST')
+                            FROM(HIST-RECORD)
+                            RESP(WS-RESP)
+                        END-EXEC
+                        IF WS-RESP NOT = DFHRESP(NORMAL)
+                            MOVE 'UNABLE TO REWRITE HISTORY RECORD'
+                                 TO ERRMSGO
+                            MOVE 'P' TO OUT-CA-MODE
+                        ELSE
+                            MOVE 'Y' TO WS-CUSTFIL-UPD-SW
+                            IF CA-CUST-KEY NOT = SPACES
+                                MOVE CA-CUST-KEY TO CUST-NAME
+                                EXEC CICS READ DATASET('CUSTFIL')
+                                    INTO(CUST-RECORD)
+                                    RIDFLD(CUST-KEY)
+                                    UPDATE
+                                    RESP(WS-RESP)
+                                END-EXEC
+                                IF WS-RESP NOT = DFHRESP(NORMAL)
+                                    MOVE 'N' TO WS-CUSTFIL-UPD-SW
+                                    MOVE 'UNABLE TO READ CUSTFIL'
+                                         TO ERRMSGO
+                                ELSE
+                                    MOVE HIST-NEW-NAME
+                                         TO WS-NEW-CUST-NAME
+                                    MOVE HIST-NEW-ADDR
+                                         TO WS-NEW-CUST-ADDR
+                                    MOVE HIST-NEW-ZIP
+                                         TO WS-NEW-CUST-ZIP
+                                    PERFORM REKEY-OR-REWRITE-CUSTOMER
+                                END-IF
+                            END-IF
+                            IF WS-CUSTFIL-UPD-OK
+                                MOVE
+                                'PAYMENT APPROVED - CHANGE APPLIED'
+                                     TO ERRMSGO
+                                MOVE 'U' TO OUT-CA-MODE
+                            ELSE
+                                MOVE 'P' TO OUT-CA-MODE
+                            END-IF
+                        END-IF
+                    END-IF
+                ELSE
+                    MOVE 'PENDING CHECKER APPROVAL - PF6 TO APPROVE'
+                         TO ERRMSGO
+                    MOVE 'P' TO OUT-CA-MODE
+                END-IF
+                END-IF
+            END-IF
+            MOVE HIST-NEW-NAME TO NAMEO
+            MOVE HIST-NEW-ADDR TO ADDRO
+            MOVE HIST-NEW-ZIP  TO ZIPO
+            EXEC CICS SEND MAP('GUI6') MAPSET('MAP01')
+                FROM(GUI6O)
+                DATAONLY
+            END-EXEC
+            MOVE CA-LAST-TASKN TO OUT-CA-LAST-TASKN
+            EXEC CICS RETURN TRANSID(EIBTRNID)
+                COMMAREA(WS-OUT-COMMAREA)
+                LENGTH(48)
+            END-EXEC.
+
+      * CONFIRMATION STEP FOR THE CHANGE JUST APPLIED BY
+      * RECEIVE-AND-UPDATE. PF5 REVERSES IT USING THE GUI6HIST RECORD
+      * JUST WRITTEN; ANYTHING ELSE (ENTER INCLUDED) SIMPLY ACCEPTS IT
+      * AND DROPS BACK TO NORMAL MAINTENANCE MODE.
+        CONFIRM-OR-UNDO.
+            MOVE LOW-VALUES TO GUI6O
+            EXEC CICS RECEIVE MAP('GUI6') MAPSET('MAP01')
+                INTO(GUI6I)
+                RESP(WS-RESP)
+            END-EXEC
+            MOVE CA-CUST-KEY TO OUT-CA-CUST-KEY
+            IF EIBAID = DFHPF5
+                PERFORM UNDO-LAST-CHANGE
+                IF WS-CUSTFIL-UPD-OK
+                    MOVE 'CHANGE UNDONE' TO ERRMSGO
+                ELSE
+                    PERFORM REREAD-CUSTFIL-FOR-DISPLAY
+                END-IF
+            ELSE
+                PERFORM REREAD-CUSTFIL-FOR-DISPLAY
+            END-IF
+            MOVE CUST-NAME TO NAMEO
+            MOVE CUST-ADDR TO ADDRO
+            MOVE CUST-ZIP  TO ZIPO
+            EXEC CICS SEND MAP('GUI6') MAPSET('MAP01')
+                FROM(GUI6O)
+                DATAONLY
+            END-EXEC
+            MOVE 'U'         TO OUT-CA-MODE
+            EXEC CICS RETURN TRANSID(EIBTRNID)
+                COMMAREA(WS-OUT-COMMAREA)
+                LENGTH(48)
+            END-EXEC.
+
+      * RE-READ CUSTFIL SO CONFIRM-OR-UNDO ALWAYS BUILDS NAMEO/ADDRO/
+      * ZIPO FROM CURRENT CUSTFIL CONTENT, NOT WHATEVER CUST-RECORD
+      * HELD FROM AN EARLIER TASK - CALLED BOTH FOR THE NON-UNDO PATH
+      * AND WHEN UNDO-LAST-CHANGE FAILS BEFORE IT COULD RE-READ THE
+      * RECORD ITSELF.
+        REREAD-CUSTFIL-FOR-DISPLAY.
+            MOVE CA-CUST-KEY TO CUST-NAME
+            EXEC CICS READ DATASET('CUSTFIL')
+                INTO(CUST-RECORD)
+                RIDFLD(CUST-KEY)
+                RESP(WS-RESP)
+            END-EXEC
+            IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE 'UNABLE TO READ CUSTOMER MASTER' TO ERRMSGO
+            END-IF.
+
+      * REVERSE THE ACCEPTED CHANGE BACK TO ITS PRE-UPDATE NAME/ADDR/ZIP
+      * USING THE BEFORE IMAGE GUI6HIST RECORDED FOR THIS TASK. SETS
+      * WS-CUSTFIL-UPD-SW TO 'N' AND ERRMSGO ON ANY FAILURE SO
+      * CONFIRM-OR-UNDO DOESN'T TELL THE OPERATOR THE UNDO WORKED WHEN
+      * IT DIDN'T.
+        UNDO-LAST-CHANGE.
+            MOVE 'Y' TO WS-CUSTFIL-UPD-SW
+            MOVE CA-LAST-TASKN TO HIST-TASKN
+            EXEC CICS READ DATASET('GUI6HIST')
+                INTO(HIST-RECORD)
+                RIDFLD(HIST-KEY)
+                RESP(WS-RESP)
+            END-EXEC
+            IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE 'N' TO WS-CUSTFIL-UPD-SW
+                MOVE 'UNABLE TO READ HISTORY RECORD TO UNDO'
+                     TO ERRMSGO
+            ELSE
+                MOVE CA-CUST-KEY TO CUST-NAME
+                EXEC CICS READ DATASET('CUSTFIL')
+                    INTO(CUST-RECORD)
+                    RIDFLD(CUST-KEY)
+                    UPDATE
+                    RESP(WS-RESP)
+                END-EXEC
+                IF WS-RESP NOT = DFHRESP(NORMAL)
+                    MOVE 'N' TO WS-CUSTFIL-UPD-SW
+                    MOVE 'UNABLE TO READ CUSTOMER MASTER FOR UPDATE'
+                         TO ERRMSGO
+                ELSE
+                    MOVE HIST-OLD-NAME TO WS-NEW-CUST-NAME
+                    MOVE HIST-OLD-ADDR TO WS-NEW-CUST-ADDR
+                    MOVE HIST-OLD-ZIP  TO WS-NEW-CUST-ZIP
+                    PERFORM REKEY-OR-REWRITE-CUSTOMER
+                END-IF
+            END-IF.
+
+      * PERSIST AN ACCEPTED CHANGE BACK TO THE CUSTOMER MASTER THAT
+      * TESTGUIB BROWSED THIS RECORD FROM, SO THE NEXT BROWSE SEES IT.
+      * THE RECORD MUST BE RE-READ FOR UPDATE IN THIS TASK BEFORE
+      * CICS WILL ALLOW THE REWRITE.
+        REWRITE-CUSTOMER-MASTER.
+            MOVE 'Y' TO WS-CUSTFIL-UPD-SW
+            MOVE CA-CUST-KEY TO CUST-NAME
+            EXEC CICS READ DATASET('CUSTFIL')
+                INTO(CUST-RECORD)
+                RIDFLD(CUST-KEY)
+                UPDATE
+                RESP(WS-RESP)
+            END-EXEC
+            IF WS-RESP NOT = DFHRESP(NORMAL)
+                MOVE 'N' TO WS-CUSTFIL-UPD-SW
+                MOVE 'UNABLE TO READ CUSTOMER MASTER FOR UPDATE'
+                     TO ERRMSGO
+            ELSE
+                MOVE NAMEO TO WS-NEW-CUST-NAME
+                MOVE ADDRO TO WS-NEW-CUST-ADDR
+                MOVE ZIPO  TO WS-NEW-CUST-ZIP
+                PERFORM REKEY-OR-REWRITE-CUSTOMER
+            END-IF.
+
+      * CUST-NAME IS THE VSAM KEY, SO A NAME CHANGE CANNOT BE APPLIED
+      * WITH A PLAIN REWRITE - DELETE THE RECORD JUST READ FOR UPDATE
+      * AND WRITE IT BACK UNDER THE NEW KEY INSTEAD, CARRYING THE NEW
+      * KEY FORWARD IN THE COMMAREA SO THE NEXT TASK RE-READS THE RIGHT
+      * RECORD. WHEN THE NAME DIDN'T CHANGE THIS IS AN ORDINARY REWRITE.
+      * EVERY CALLER HAS ALREADY SET WS-CUSTFIL-UPD-SW TO 'Y' BEFORE
+      * PERFORMING THIS PARAGRAPH - IT IS FLIPPED BACK TO 'N' HERE (AND
+      * ERRMSGO SET) ON ANY FILE-I/O FAILURE SO THE CALLER KNOWS NOT TO
+      * REPORT SUCCESS.
+        REKEY-OR-REWRITE-CUSTOMER.
+            IF WS-NEW-CUST-NAME = CUST-NAME
+                MOVE WS-NEW-CUST-ADDR TO CUST-ADDR
+                MOVE WS-NEW-CUST-ZIP  TO CUST-ZIP
+                EXEC CICS REWRITE FILE('CUSTFIL')
+                    FROM(CUST-RECORD)
+                    RESP(WS-RESP)
+                END-EXEC
+                IF WS-RESP NOT = DFHRESP(NORMAL)
+                    MOVE 'N' TO WS-CUSTFIL-UPD-SW
+                    MOVE 'UNABLE TO REWRITE CUSTOMER MASTER'
+                         TO ERRMSGO
+                END-IF
+            ELSE
+                EXEC CICS DELETE FILE('CUSTFIL') RESP(WS-RESP) END-EXEC
+                IF WS-RESP NOT = DFHRESP(NORMAL)
+                    MOVE 'N' TO WS-CUSTFIL-UPD-SW
+                    MOVE 'UNABLE TO DELETE CUSTOMER UNDER OLD KEY'
+                         TO ERRMSGO
+                ELSE
+                    MOVE WS-NEW-CUST-NAME TO CUST-NAME
+                    MOVE WS-NEW-CUST-ADDR TO CUST-ADDR
+                    MOVE WS-NEW-CUST-ZIP  TO CUST-ZIP
+                    EXEC CICS WRITE FILE('CUSTFIL')
+                        FROM(CUST-RECORD)
+                        RIDFLD(CUST-KEY)
+                        RESP(WS-RESP)
+                    END-EXEC
+                    IF WS-RESP NOT = DFHRESP(NORMAL)
+                        MOVE 'N' TO WS-CUSTFIL-UPD-SW
+                        MOVE
+                        'UNABLE TO WRITE CUSTOMER UNDER NEW KEY'
+                             TO ERRMSGO
+                    ELSE
+                        MOVE CUST-KEY TO OUT-CA-CUST-KEY
+                    END-IF
+                END-IF
+            END-IF.
+
+      * POSITION THE CURSOR ON THE FIRST FIELD THAT FAILED EDIT BY
+      * MOVING -1 TO ITS Lx LENGTH FIELD - THE STANDARD BMS TRICK FOR
+      * SYMBOLICALLY PLACING THE CURSOR - SO THE OPERATOR LANDS ON THE
+      * FIELD IN ERROR INSTEAD OF HUNTING FOR IT. FIELDS THAT ALSO HAVE
+      * AN EXTENDED-COLOR ATTRIBUTE BYTE ARE RE-SENT IN DFHRED SO THE
+      * FIELD IN ERROR STANDS OUT, NOT JUST THE ERRMSGO TEXT.
+        SET-CURSOR-POSITION.
+            EVALUATE WS-FIRST-ERR-FIELD
+                WHEN 'NAMEI'
+                    MOVE -1 TO NAMEL
+                WHEN 'ADDRI'
+                    MOVE -1 TO ADDRL
+                WHEN 'NEWZIPI'
+                    MOVE -1 TO NEWZIPL
+                    MOVE DFHRED TO NEWZIPC
+                WHEN 'TESTOCCI'
+                    MOVE -1 TO TESTOCCL(1)
+                WHEN 'OCCSUMI'
+                    MOVE -1 TO OCCSUML
+                WHEN 'PAYMEI'
+                    MOVE -1 TO PAYMEL
+                    MOVE DFHRED TO PAYMEC
+                WHEN 'PAYME1I'
+                    MOVE -1 TO PAYME1L
+                    MOVE DFHRED TO PAYME1C
+                WHEN 'DATE'
+                    MOVE -1 TO DATEL
+                    MOVE DFHRED TO DATEC
+                WHEN OTHER
+                    CONTINUE
+            END-EVALUATE.
+
+      * NAMEI/ADDRI CARRY THE CUSTOMER'S CURRENT NAME/ADDRESS AND MUST
+      * NOT BE BLANKED OUT - AN OPERATOR WHO WANTS TO CHANGE THE VALUE
+      * KEYS THE REPLACEMENT IN NEWNAMEI/NEWADDRI INSTEAD
+        EDIT-NAME-ADDR-FIELDS.
+            IF NAMEI = SPACES
+                MOVE 'NAME MUST NOT BE BLANK' TO ERRMSGO
+                SET WS-SCREEN-VALID TO FALSE
+                IF WS-FIRST-ERR-FIELD = SPACES
+                    MOVE 'NAMEI' TO WS-FIRST-ERR-FIELD
+                END-IF
+            END-IF
+            IF ADDRI = SPACES
+                MOVE 'ADDRESS MUST NOT BE BLANK' TO ERRMSGO
+                SET WS-SCREEN-VALID TO FALSE
+                IF WS-FIRST-ERR-FIELD = SPACES
+                    MOVE 'ADDRI' TO WS-FIRST-ERR-FIELD
+                END-IF
+            END-IF.
+
+      * ZIP/NEWZIP MUST BE BLANK OR EXACTLY 5 NUMERIC DIGITS. A FIXED
+      * PIC X(5) FIELD IS NUMERIC ONLY WHEN ALL 5 POSITIONS ARE DIGITS,
+      * SO THE NUMERIC TEST ALSO COVERS THE LENGTH CHECK.
+        EDIT-ZIP-FIELDS.
+            IF NEWZIPI NOT = SPACES AND NEWZIPI NOT NUMERIC
+                MOVE 'NEW ZIP MUST BE 5 NUMERIC DIGITS' TO ERRMSGO
+                SET WS-SCREEN-VALID TO FALSE
+                IF WS-FIRST-ERR-FIELD = SPACES
+                    MOVE 'NEWZIPI' TO WS-FIRST-ERR-FIELD
+                END-IF
+            END-IF.
+
+      * SUM THE TESTOCCI DETAIL LINES AND REJECT THE SCREEN UNLESS THE
+      * KEYED OCCSUMI CONTROL TOTAL MATCHES
+        EDIT-OCC-TOTAL.
+            MOVE 0 TO WS-OCC-TOTAL
+            PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 5
+                IF TESTOCCI(WS-SUB) = SPACES
+                    MOVE 0 TO WS-OCC-NUM(WS-SUB)
+                ELSE
+                IF TESTOCCI(WS-SUB) NOT NUMERIC
+                    MOVE 'DETAIL LINE AMOUNT MUST BE NUMERIC'
+                         TO ERRMSGO
+                    SET WS-SCREEN-VALID TO FALSE
+                    IF WS-FIRST-ERR-FIELD = SPACES
+                        MOVE 'TESTOCCI' TO WS-FIRST-ERR-FIELD
+                    END-IF
+                    MOVE 0 TO WS-OCC-NUM(WS-SUB)
+                ELSE
+                    MOVE TESTOCCI(WS-SUB) TO WS-OCC-NUM(WS-SUB)
+                END-IF
+                END-IF
+            END-PERFORM
+            MOVE WS-OCC-NUM(1) TO LK-DETAIL-AMT(1)
+            MOVE WS-OCC-NUM(2) TO LK-DETAIL-AMT(2)
+            MOVE WS-OCC-NUM(3) TO LK-DETAIL-AMT(3)
+            MOVE WS-OCC-NUM(4) TO LK-DETAIL-AMT(4)
+            MOVE WS-OCC-NUM(5) TO LK-DETAIL-AMT(5)
+            MOVE 5 TO LK-DETAIL-CNT
+            MOVE 0 TO LK-CONTROL-TOTAL
+            IF OCCSUMI NOT = SPACES AND OCCSUMI NUMERIC
+                MOVE OCCSUMI TO WS-OCCSUM-NUM
+                MOVE WS-OCCSUM-NUM TO LK-CONTROL-TOTAL
+            END-IF
+            CALL 'XFOOT' USING XFOOT-PARMS
+            MOVE LK-COMPUTED-TOTAL TO WS-OCC-TOTAL
+            IF OCCSUMI NOT = SPACES
+                IF OCCSUMI NOT NUMERIC
+                    MOVE 'OCCSUM CONTROL TOTAL MUST BE NUMERIC'
+                         TO ERRMSGO
+                    SET WS-SCREEN-VALID TO FALSE
+                    IF WS-FIRST-ERR-FIELD = SPACES
+                        MOVE 'OCCSUMI' TO WS-FIRST-ERR-FIELD
+                    END-IF
+                ELSE
+                    IF NOT LK-BALANCED
+                        MOVE 'DETAIL LINES DO NOT BALANCE TO OCCSUM'
+                             TO ERRMSGO
+                        SET WS-SCREEN-VALID TO FALSE
+                        IF WS-FIRST-ERR-FIELD = SPACES
+                            MOVE 'OCCSUMI' TO WS-FIRST-ERR-FIELD
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF
+            MOVE WS-OCC-TOTAL TO WS-OCCSUM-EDIT
+            MOVE WS-OCCSUM-EDIT TO OCCSUMO.
+
+      * WRITE A BEFORE/AFTER RECORD TO GUI6HIST FOR THIS ACCEPTED
+      * CHANGE. KEYED BY TASK NUMBER SINCE EACH MAINTENANCE TASK
+      * PRODUCES AT MOST ONE CHANGE RECORD.
+        LOG-CHANGE-HISTORY.
+            MOVE EIBTASKN TO HIST-TASKN
+            MOVE NAMEI    TO HIST-OLD-NAME
+            MOVE ADDRI    TO HIST-OLD-ADDR
+            MOVE ZIPI     TO HIST-OLD-ZIP
+            MOVE NAMEI    TO HIST-NEW-NAME
+            MOVE ADDRI    TO HIST-NEW-ADDR
+            MOVE ZIPI     TO HIST-NEW-ZIP
+            IF NEWNAMEI NOT = SPACES
+                MOVE NEWNAMEI TO HIST-NEW-NAME
+            END-IF
+            IF NEWADDRI NOT = SPACES
+                MOVE NEWADDRI TO HIST-NEW-ADDR
+            END-IF
+            IF NEWZIPI NOT = SPACES
+                MOVE NEWZIPI TO HIST-NEW-ZIP
+            END-IF
+            MOVE EIBOPID  TO HIST-OPID
+            MOVE EIBDATE  TO HIST-DATE
+            MOVE EIBTIME  TO HIST-TIME
+            MOVE WS-PAYMEI-AMT  TO HIST-PAYMEI-AMT
+            MOVE WS-PAYME1I-AMT TO HIST-PAYME1I-AMT
+            MOVE EIBOPID  TO HIST-MAKER-OPID
+            MOVE SPACES   TO HIST-CHECKER-OPID
+            IF WS-NEEDS-CHECKER
+                SET HIST-APPR-PENDING TO TRUE
+            ELSE
+                SET HIST-APPR-NOT-REQUIRED TO TRUE
+            END-IF
+            EXEC CICS WRITE FILE('GUI6HIST')
+                FROM(HIST-RECORD)
+                RIDFLD(HIST-KEY)
+            END-EXEC.
+
+      * PAYMEI/PAYME1I MUST BE BLANK OR A SIGNED CURRENCY AMOUNT:
+      * OPTIONAL LEADING MINUS, DIGITS, AT MOST ONE DECIMAL POINT.
+      * A VALID AMOUNT WHOSE ABSOLUTE VALUE EXCEEDS
+      * WS-PAYMENT-THRESHOLD SETS WS-NEEDS-CHECKER-SW SO THE CHANGE IS
+      * HELD FOR A SECOND OPERATOR'S APPROVAL INSTEAD OF APPLYING NOW.
+        EDIT-PAYMENT-FIELDS.
+            MOVE 0 TO WS-PAYMEI-AMT
+            MOVE 0 TO WS-PAYME1I-AMT
+            IF PAYMEI NOT = SPACES
+                MOVE SPACES TO WS-AMT-FIELD
+                MOVE PAYMEI TO WS-AMT-FIELD
+                MOVE 'PAYMEI' TO WS-AMT-NAME
+                PERFORM EDIT-CURRENCY-AMT
+                IF NOT WS-AMT-VALID
+                    STRING WS-AMT-NAME DELIMITED BY SPACE
+                        ' MUST BE A SIGNED CURRENCY AMOUNT'
+                        DELIMITED BY SIZE INTO ERRMSGO
+                    SET WS-SCREEN-VALID TO FALSE
+                    IF WS-FIRST-ERR-FIELD = SPACES
+                        MOVE 'PAYMEI' TO WS-FIRST-ERR-FIELD
+                    END-IF
+                ELSE
+                    COMPUTE WS-AMT-VALUE =
+                        FUNCTION NUMVAL(FUNCTION TRIM(WS-AMT-FIELD))
+                    MOVE WS-AMT-VALUE TO WS-PAYMEI-AMT
+                    IF FUNCTION ABS(WS-AMT-VALUE) > WS-PAYMENT-THRESHOLD
+                        SET WS-NEEDS-CHECKER TO TRUE
+                    END-IF
+                END-IF
+            END-IF
+            IF PAYME1I NOT = SPACES
+                MOVE SPACES TO WS-AMT-FIELD
+                MOVE PAYME1I TO WS-AMT-FIELD
+                MOVE 'PAYME1I' TO WS-AMT-NAME
+                PERFORM EDIT-CURRENCY-AMT
+                IF NOT WS-AMT-VALID
+                    STRING WS-AMT-NAME DELIMITED BY SPACE
+                        ' MUST BE A SIGNED CURRENCY AMOUNT'
+                        DELIMITED BY SIZE INTO ERRMSGO
+                    SET WS-SCREEN-VALID TO FALSE
+                    IF WS-FIRST-ERR-FIELD = SPACES
+                        MOVE 'PAYME1I' TO WS-FIRST-ERR-FIELD
+                    END-IF
+                ELSE
+                    COMPUTE WS-AMT-VALUE =
+                        FUNCTION NUMVAL(FUNCTION TRIM(WS-AMT-FIELD))
+                    MOVE WS-AMT-VALUE TO WS-PAYME1I-AMT
+                    IF FUNCTION ABS(WS-AMT-VALUE) > WS-PAYMENT-THRESHOLD
+                        SET WS-NEEDS-CHECKER TO TRUE
+                    END-IF
+                END-IF
+            END-IF.
+
+        EDIT-CURRENCY-AMT.
+            MOVE 'Y' TO WS-AMT-OK
+            MOVE 0   TO WS-AMT-DECIMALS
+            MOVE 0   TO WS-AMT-DIGITS
+            PERFORM VARYING WS-AMT-SUB FROM 1 BY 1
+                    UNTIL WS-AMT-SUB > 14
+                MOVE WS-AMT-FIELD(WS-AMT-SUB:1) TO WS-AMT-CH
+                EVALUATE TRUE
+                    WHEN WS-AMT-CH = SPACE
+                        CONTINUE
+                    WHEN WS-AMT-CH = '-' AND WS-AMT-SUB = 1
+                        CONTINUE
+                    WHEN WS-AMT-CH = '.'
+                        ADD 1 TO WS-AMT-DECIMALS
+                        IF WS-AMT-DECIMALS > 1
+                            MOVE 'N' TO WS-AMT-OK
+                        END-IF
+                    WHEN WS-AMT-CH IS NUMERIC
+                        ADD 1 TO WS-AMT-DIGITS
+                    WHEN OTHER
+                        MOVE 'N' TO WS-AMT-OK
+                END-EVALUATE
+            END-PERFORM
+            IF WS-AMT-DIGITS = 0
+                MOVE 'N' TO WS-AMT-OK
+            END-IF.
+
+      * VALIDATE MOI/DAYI/YRI AS A REAL CALENDAR DATE (WITH LEAP YEAR)
+      * AND BUILD SHOWMDYO FROM THEM WHEN THEY'RE VALID
+        EDIT-DATE-GROUP.
+            IF MOI = SPACES AND DAYI = SPACES AND YRI = SPACES
+                CONTINUE
+            ELSE
+            IF MOI NOT NUMERIC OR DAYI NOT NUMERIC OR YRI NOT NUMERIC
+                MOVE 'DATE FIELDS MUST BE NUMERIC' TO ERRMSGO
+                SET WS-SCREEN-VALID TO FALSE
+                IF WS-FIRST-ERR-FIELD = SPACES
+                    MOVE 'DATE' TO WS-FIRST-ERR-FIELD
+                END-IF
+            ELSE
+                MOVE MOI TO WS-MO
+                MOVE DAYI TO WS-DAY
+                MOVE YRI TO WS-YR
+                IF WS-MO < 1 OR WS-MO > 12
+                    MOVE 'MONTH MUST BE 01 THRU 12' TO ERRMSGO
+                    SET WS-SCREEN-VALID TO FALSE
+                    IF WS-FIRST-ERR-FIELD = SPACES
+                        MOVE 'DATE' TO WS-FIRST-ERR-FIELD
+                    END-IF
+                ELSE
+      * 2-DIGIT YEAR WINDOWING: 00-50 IS 20XX, 51-99 IS 19XX
+                    IF WS-YR <= 50
+                        COMPUTE WS-CCYY = 2000 + WS-YR
+                    ELSE
+                        COMPUTE WS-CCYY = 1900 + WS-YR
+                    END-IF
+                    MOVE 'N' TO WS-LEAP-SW
+                    IF FUNCTION MOD(WS-CCYY, 4) = 0 AND
+                       (FUNCTION MOD(WS-CCYY, 100) NOT = 0 OR
+                        FUNCTION MOD(WS-CCYY, 400) = 0)
+                        SET WS-IS-LEAP-YEAR TO TRUE
+                    END-IF
+                    MOVE WS-MAX-DAYS(WS-MO) TO WS-MAX-DAY-THIS-MO
+                    IF WS-MO = 2 AND WS-IS-LEAP-YEAR
+                        MOVE 29 TO WS-MAX-DAY-THIS-MO
+                    END-IF
+                    IF WS-DAY < 1 OR WS-DAY > WS-MAX-DAY-THIS-MO
+                        MOVE 'DAY IS NOT VALID FOR THAT MONTH/YEAR'
+                             TO ERRMSGO
+                        SET WS-SCREEN-VALID TO FALSE
+                        IF WS-FIRST-ERR-FIELD = SPACES
+                            MOVE 'DATE' TO WS-FIRST-ERR-FIELD
+                        END-IF
+                    ELSE
+                        MOVE MOI TO MOO
+                        MOVE DAYI TO DAYO
+                        MOVE YRI TO YRO
+                        STRING MOI '/' DAYI '/' YRI
+                            DELIMITED BY SIZE INTO SHOWMDYO
+                    END-IF
+                END-IF
+            END-IF
+            END-IF.
