@@ -0,0 +1,10 @@
+      *****************************************************************
+      * VSAM KSDS RECORD LAYOUT FOR THE GUI6 CUSTOMER MASTER FILE.
+      * KEYED BY CUSTOMER NAME SO THE GUI6B BROWSE TRANSACTION CAN
+      * STARTBR/READNEXT A RANGE OF NAMES FOR A PARTIAL-NAME SEARCH.
+      *****************************************************************
+       01  CUST-RECORD.
+           05  CUST-KEY.
+               10  CUST-NAME      PIC X(40).
+           05  CUST-ADDR          PIC X(40).
+           05  CUST-ZIP           PIC X(5).
