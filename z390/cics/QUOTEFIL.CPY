@@ -0,0 +1,13 @@
+      *****************************************************************
+      * VSAM KSDS RECORD LAYOUT FOR THE TESTBEC QUOTE-OF-THE-DAY FILE
+      * KEYED BY TRANSACTION ID + SEQUENCE NUMBER + LANGUAGE CODE SO
+      * CONTENT MAINTAINERS CAN CHANGE QUOTE TEXT WITHOUT A RECOMPILE
+      * AND CICS NEWCOPY.
+      *****************************************************************
+       01  QF-RECORD.
+           05  QF-KEY.
+               10  QF-TRNID     PIC X(4).
+               10  QF-SEQNO     PIC X(1).
+               10  QF-LANG      PIC X(2).
+           05  QF-LEN           PIC S9(4) COMP.
+           05  QF-TEXT          PIC X(233).
