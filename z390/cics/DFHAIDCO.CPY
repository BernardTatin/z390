@@ -0,0 +1,10 @@
+      *****************************************************************
+      * COBOL-USABLE MIRROR OF THE AID (ATTENTION IDENTIFIER) EQUATES
+      * IN DFHAID.CPY (AN ASSEMBLER DSECT/EQU SOURCE THAT COBOL CANNOT
+      * COPY DIRECTLY). ONLY THE KEYS THIS APPLICATION ACTUALLY TESTS
+      * EIBAID AGAINST ARE MIRRORED.
+      *****************************************************************
+       01  DFHENTER                 PIC X VALUE X'7D'.
+       01  DFHCLEAR                 PIC X VALUE X'6D'.
+       01  DFHPF5                   PIC X VALUE X'F5'.
+       01  DFHPF6                   PIC X VALUE X'F6'.
