@@ -0,0 +1,60 @@
+      *****************************************************************
+      * Author.  Maintenance team, following the TESTBEC*/z390 style
+      * Remarks. Operator-facing quote-cache refresh transaction. A
+      *          content maintainer reloads QUOTEFIL offline (new
+      *          quote text, a new language, etc.) and this transid
+      *          lets the operator pick the new dataset up without
+      *          bouncing the region - EXEC CICS SET FILE('QUOTEFIL')
+      *          CLOSED followed by OPENED forces CICS to re-access
+      *          the file the next time TESTBEC2 reads it, the same
+      *          way an operator would do it by hand from CEMT.
+      *          Plain-text screen like TESTBEC2/TESTBEC7/TESTBECQ,
+      *          no BMS map.
+      *****************************************************************
+      * 08/08/26 RPI 2041 INITIAL CODING
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. TESTBECF.
+        ENVIRONMENT DIVISION.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01  WS-RESP               PIC S9(8) COMP.
+
+        01  WS-OK-MSG.
+            02  FILLER PIC X(34) VALUE
+                'QUOTEFIL CACHE REFRESHED - OK    '.
+
+        01  WS-FAIL-MSG.
+            02  FILLER PIC X(26) VALUE
+                'QUOTEFIL REFRESH FAILED, R'.
+            02  FILLER PIC X(4)  VALUE 'ESP='.
+            02  FAIL-RESP         PIC Z(8)9.
+
+        PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+
+            PERFORM REFRESH-QUOTE-FILE
+            EXEC CICS RETURN END-EXEC.
+
+      * CLOSE AND REOPEN QUOTEFIL SO ANY QUOTE TEXT A CONTENT
+      * MAINTAINER JUST RELOADED INTO IT TAKES EFFECT FOR THE NEXT
+      * READ, WITHOUT NEEDING TO RECYCLE THE WHOLE REGION
+        REFRESH-QUOTE-FILE.
+            EXEC CICS SET FILE('QUOTEFIL')
+                CLOSED
+                RESP(WS-RESP)
+            END-EXEC
+            IF WS-RESP = DFHRESP(NORMAL) OR WS-RESP = DFHRESP(NOTOPEN)
+                EXEC CICS SET FILE('QUOTEFIL')
+                    OPENED
+                    ENABLED
+                    RESP(WS-RESP)
+                END-EXEC
+            END-IF
+            IF WS-RESP = DFHRESP(NORMAL)
+                EXEC CICS SEND FROM(WS-OK-MSG) LENGTH(34) ERASE
+                    END-EXEC
+            ELSE
+                MOVE WS-RESP TO FAIL-RESP
+                EXEC CICS SEND FROM(WS-FAIL-MSG) LENGTH(39) ERASE
+                    END-EXEC
+            END-IF.
