@@ -10,10 +10,116 @@
       * 1) HANDLE ABEND BY PROGRAM
       * 2) LINKED PROGRAM TO DEMO COMPLEX HANDLE ABEND
       *
+      * 08/08/26 RPI 2016 EACH HANDLED ABEND NOW WRITES A STRUCTURED
+      *                   EVENT RECORD (TRNID, ABEND CODE, OFFENDING
+      *                   PROGRAM, TIMESTAMP) TO TD QUEUE BEAB SO THE
+      *                   SIMULATED FAILURE PATHS CAN BE TRACKED
+      * 08/08/26 RPI 2017 THE RECOVERY PROGRAM IS NO LONGER A LITERAL
+      *                   HANDLE ABEND PROGRAM('TESTBEC8') - IT'S NOW
+      *                   PICKED FROM WS-ABEND-HANDLER-TBL BY ABEND
+      *                   CLASS (ASRA VS AEI0) SO EACH FAILURE TYPE CAN
+      *                   ROUTE TO ITS OWN RECOVERY/CLEANUP PROGRAM
+      * 08/08/26 RPI 2018 THE BEC5 ABEND-SIMULATION BRANCH NOW CHECKS
+      *                   EIBOPID AGAINST WS-AUTH-OPID-TBL BEFORE
+      *                   RUNNING - AN UNAUTHORIZED OPERATOR GETS A
+      *                   REJECTION MESSAGE AND A CLEAN RETURN INSTEAD
+      *                   OF BEING ABLE TO TRIGGER ASRA/AEI0
+      * 08/08/26 RPI 2032 EACH ABEND EVENT IS NOW ALSO WRITTEN TO THE
+      *                   QUERYABLE ABNDLOG VSAM FILE (IN ADDITION TO
+      *                   TD QUEUE BEAB) SO THE TESTBECQ INQUIRY
+      *                   TRANSACTION CAN ANSWER "WHAT ABENDED" FOR A
+      *                   GIVEN TRANSID OR TIME WINDOW ON DEMAND
+      * 08/08/26 RPI 2034 EVERY BEC4/BEC5 INVOCATION NOW TIMES ITSELF
+      *                   FROM ENTRY TO ITS RETURN (OR TO THE POINT OF
+      *                   THE SIMULATED ABEND) AND WRITES ONE VOLUME/
+      *                   RESPONSE-TIME EVENT TO TD QUEUE BVOL, ROLLED
+      *                   UP BY THE BATCH REPORT BECVOL
+      * 08/08/26 RPI 2039 FIND-NEXT-ABND-SEQNO NOW CALLS THE SHARED
+      *                   SEQGEN SUBPROGRAM INSTEAD OF DOING ITS OWN
+      *                   STARTBR/READPREV LOOKUP - THE ABND-SEQNO KEY
+      *                   SHAPE IS UNCHANGED
+      * 08/08/26 RPI 2052 WS-START-TIME/WS-END-TIME ARE NOW A PLAIN
+      *                   HHMMSS GROUP MATCHING THE 6-BYTE CURRENT-DATE
+      *                   SLICE THEY'RE MOVED FROM (THE OLD 5+2 SHAPE
+      *                   LEFT ONE BYTE UNFILLED, CORRUPTING THE
+      *                   ELAPSED-SECONDS SUBTRACTION), AND
+      *                   WRITE-ABEND-LOG-EVENT NOW CHECKS THE ABNDLOG
+      *                   WRITE'S RESP AND RETRIES WITH A FRESH SEQNO ON
+      *                   DUPKEY INSTEAD OF SILENTLY DROPPING THE EVENT
         PROGRAM-ID. TESTBEC7.
         ENVIRONMENT DIVISION.
         DATA DIVISION.
         WORKING-STORAGE SECTION.
+        COPY ABNDLOG.
+        COPY SEQGEN.
+        01  WS-RESP               PIC S9(8) COMP.
+        01  WS-NEXT-SEQNO         PIC 9(7).
+        01  WS-ABND-WRITE-TRIES   PIC 9(1) VALUE 0.
+
+      * VOLUME/RESPONSE-TIME EVENT FOR TD QUEUE BVOL - ONE LINE PER
+      * TRANSACTION INVOCATION, TIMED FROM ENTRY THE SAME WAY
+      * DEMOSUB2 TIMES ITS SOASTUB2 CALLS
+        01  WS-VOL-REC.
+            02  VOL-TRNID         PIC X(4).
+            02  FILLER            PIC X VALUE SPACE.
+            02  VOL-ELAPSED       PIC 9(5).
+        01  WS-VOL-LEN            PIC S9(4) COMP VALUE 10.
+        01  WS-START-TIME.
+            02  WS-START-HH       PIC 9(2).
+            02  WS-START-MM       PIC 9(2).
+            02  WS-START-SS       PIC 9(2).
+        01  WS-END-TIME.
+            02  WS-END-HH         PIC 9(2).
+            02  WS-END-MM         PIC 9(2).
+            02  WS-END-SS         PIC 9(2).
+        01  WS-START-DAY-SECS     PIC 9(5).
+        01  WS-END-DAY-SECS       PIC 9(5).
+        01  WS-ELAPSED-SECONDS    PIC S9(5) VALUE 0.
+
+      * HANDLER PROGRAM SELECTABLE BY ABEND CLASS INSTEAD OF A LITERAL
+      * HANDLE ABEND PROGRAM(...) FOR EVERY FAILURE TYPE
+        01  WS-ABEND-HANDLER-TBL.
+            02  FILLER.
+                04  FILLER PIC X(4) VALUE 'ASRA'.
+                04  FILLER PIC X(8) VALUE 'TESTBEC6'.
+            02  FILLER.
+                04  FILLER PIC X(4) VALUE 'AEI0'.
+                04  FILLER PIC X(8) VALUE 'TESTBEC8'.
+        01  WS-ABEND-HANDLER-ENTRIES REDEFINES WS-ABEND-HANDLER-TBL.
+            02  ABH-ENTRY OCCURS 2 TIMES.
+                04  ABH-CLASS    PIC X(4).
+                04  ABH-PROGRAM  PIC X(8).
+        01  WS-ABH-SUB            PIC 9(1).
+        01  WS-ABEND-CLASS        PIC X(4).
+
+      * OPERATORS AUTHORIZED TO DRIVE THE BEC5 ABEND-SIMULATION BRANCH.
+      * ANY OTHER EIBOPID IS REJECTED BEFORE ASRA/AEI0 CAN BE TRIGGERED
+        01  WS-AUTH-OPID-TBL.
+            02  FILLER PIC X(3) VALUE 'SYS'.
+            02  FILLER PIC X(3) VALUE 'ADM'.
+            02  FILLER PIC X(3) VALUE 'TST'.
+        01  WS-AUTH-OPID-ENTRIES REDEFINES WS-AUTH-OPID-TBL.
+            02  AUTH-OPID OCCURS 3 TIMES PIC X(3).
+        01  WS-AUTH-SUB           PIC 9(1).
+        01  WS-AUTH-SW            PIC X VALUE 'N'.
+            88  WS-OPID-AUTHORIZED     VALUE 'Y'.
+        01  WS-UNAUTH-MSG.
+            02  FILLER PIC X(34) VALUE
+                'NOT AUTHORIZED FOR TRANSID BEC5  '.
+
+      * ABEND EVENT RECORD FOR TD QUEUE BEAB - ONE LINE PER SIMULATED
+      * ABEND THIS PROGRAM HANDS OFF TO A RECOVERY PROGRAM
+        01  WS-ABEND-LOG-REC.
+            02  ABL-TRNID     PIC X(4).
+            02  FILLER        PIC X VALUE SPACE.
+            02  ABL-ABCODE    PIC X(4).
+            02  FILLER        PIC X VALUE SPACE.
+            02  ABL-PROGRAM   PIC X(8).
+            02  FILLER        PIC X VALUE SPACE.
+            02  ABL-DATE      PIC 9(7).
+            02  FILLER        PIC X VALUE SPACE.
+            02  ABL-TIME      PIC 9(7).
+        01  WS-ABEND-LOG-LEN  PIC S9(4) COMP VALUE 34.
         01  TEST1.
             02  FILLER  PIC X(4)  VALUE X'C311C761'.
             02  FILLER  PIC X(35)
@@ -40,31 +146,150 @@
             MOVE LENGTH OF TEST1   TO TEST1L.
             MOVE LENGTH OF TEST2   TO TEST2L.
             MOVE LENGTH OF TEST3   TO TEST3L.
+            MOVE FUNCTION CURRENT-DATE(9:6) TO WS-START-TIME.
 
       *  CLC   EIBTRNID,=C'BEC5'  SECOND TEST TRANSID ?
       *  BE    BEC5               EXIT IF IT IS
             IF EIBTRNID = 'BEC5' THEN GO TO BEC5.
       * BEC4 ABEND HANDLER
             EXEC CICS SEND FROM(TEST1) LENGTH(TEST1L) END-EXEC.
+            PERFORM WRITE-VOLUME-EVENT.
             EXEC CICS RETURN END-EXEC.
       *
       * ABEND PRODUCER FOR TRANSID BEC5
       *
       * BEC5     EQU   *
         BEC5.
+            PERFORM CHECK-BEC5-AUTHORIZATION
+            IF NOT WS-OPID-AUTHORIZED
+                EXEC CICS SEND TEXT
+                    FROM(WS-UNAUTH-MSG)
+                    LENGTH(34)
+                    ERASE
+                END-EXEC
+                PERFORM WRITE-VOLUME-EVENT
+                EXEC CICS RETURN END-EXEC
+            END-IF.
       *  OC    DFHEICAP,DFHEICAP  ANY COMMAREA ?
       *  BNZ   BEC5COMM           EXIT IF WE HAVE
             IF EIBCALEN NOT = 0 THEN GO TO BEC5COMM.
-      * CAUSE ASRA TO BE HANDLED BY TESTBEC6
+      * CAUSE ASRA TO BE HANDLED BY WHICHEVER PROGRAM WS-ABEND-HANDLER-TBL
+      * NAMES FOR CLASS ASRA
             EXEC CICS SEND FROM(TEST2) LENGTH(TEST2L) END-EXEC.
+            MOVE 'ASRA' TO WS-ABEND-CLASS
+            PERFORM INSTALL-ABEND-HANDLER
+            MOVE 'ASRA'    TO ABL-ABCODE
+            MOVE 'TESTBEC7' TO ABL-PROGRAM
+            PERFORM WRITE-ABEND-LOG-EVENT.
+            PERFORM WRITE-VOLUME-EVENT.
       *  DC    H'0'
             ADD 1 TO BADFLD2.
 
       * BEC5COMM EQU   *
         BEC5COMM.
-            EXEC CICS HANDLE ABEND PROGRAM('TESTBEC8') END-EXEC.
+            MOVE 'AEI0' TO WS-ABEND-CLASS
+            PERFORM INSTALL-ABEND-HANDLER
             EXEC CICS SEND FROM(TEST3) LENGTH(TEST3L) END-EXEC.
       * CAUSE AEI0
-      * THIS IS 'REPLACED' BY XCTL TO TESTBEC8 WITH OUR COMMAREA
+      * THIS IS 'REPLACED' BY XCTL TO THE HANDLER ABOVE WITH OUR COMMAREA
+            MOVE 'AEI0'    TO ABL-ABCODE
+            MOVE 'BADPROG7' TO ABL-PROGRAM
+            PERFORM WRITE-ABEND-LOG-EVENT.
+            PERFORM WRITE-VOLUME-EVENT.
             EXEC CICS LOAD PROGRAM('BADPROG7') END-EXEC.
+
+      * REJECT THE BEC5 ABEND-SIMULATION BRANCH UNLESS THE SIGNED-ON
+      * OPERATOR IS IN WS-AUTH-OPID-TBL
+        CHECK-BEC5-AUTHORIZATION.
+            MOVE 'N' TO WS-AUTH-SW
+            PERFORM VARYING WS-AUTH-SUB FROM 1 BY 1
+                    UNTIL WS-AUTH-SUB > 3
+                IF AUTH-OPID(WS-AUTH-SUB) = EIBOPID
+                    SET WS-OPID-AUTHORIZED TO TRUE
+                END-IF
+            END-PERFORM.
+
+      * LOOK UP WS-ABEND-CLASS IN WS-ABEND-HANDLER-TBL AND INSTALL
+      * WHICHEVER PROGRAM IT NAMES AS THE ABEND HANDLER, INSTEAD OF
+      * ALWAYS ROUTING TO THE SAME LITERAL RECOVERY PROGRAM
+        INSTALL-ABEND-HANDLER.
+            PERFORM VARYING WS-ABH-SUB FROM 1 BY 1
+                    UNTIL WS-ABH-SUB > 2
+                IF ABH-CLASS(WS-ABH-SUB) = WS-ABEND-CLASS
+                    EXEC CICS HANDLE ABEND
+                        PROGRAM(ABH-PROGRAM(WS-ABH-SUB))
+                    END-EXEC
+                END-IF
+            END-PERFORM.
+
+      * WRITE THE STRUCTURED ABEND EVENT JUST BEFORE THE SIMULATED
+      * FAILURE FIRES SO THE RECOVERY LOG CAPTURES WHAT WAS ABOUT TO
+      * HAPPEN EVEN THOUGH CONTROL NEVER RETURNS HERE AFTERWARD
+        WRITE-ABEND-LOG-EVENT.
+            MOVE EIBTRNID TO ABL-TRNID
+            MOVE EIBDATE  TO ABL-DATE
+            MOVE EIBTIME  TO ABL-TIME
+            EXEC CICS WRITEQ TD
+                QUEUE('BEAB')
+                FROM(WS-ABEND-LOG-REC)
+                LENGTH(WS-ABEND-LOG-LEN)
+            END-EXEC
+            MOVE ABL-TRNID     TO ABND-TRNID
+            MOVE ABL-ABCODE    TO ABND-ABCODE
+            MOVE ABL-PROGRAM   TO ABND-PROGRAM
+            MOVE ABL-DATE      TO ABND-DATE
+            MOVE ABL-TIME      TO ABND-TIME
+            MOVE 0 TO WS-ABND-WRITE-TRIES
+            MOVE DFHRESP(DUPKEY) TO WS-RESP
+
+      * FIND-NEXT-ABND-SEQNO HAS NO EXCLUSIVE CONTROL OVER THE "NEXT"
+      * SEQUENCE NUMBER, SO A CONCURRENT TASK CAN GRAB THE SAME ONE -
+      * A DUPKEY IS RETRIED WITH A FRESH SEQNO UP TO 3 TIMES RATHER
+      * THAN SILENTLY DROPPING THE EVENT FROM ABNDLOG (THE UNCONDITIONAL
+      * WRITEQ TD ABOVE ALREADY PRESERVES IT ON TD QUEUE BEAB EVEN IF
+      * EVERY RETRY HERE STILL FAILS)
+            PERFORM UNTIL WS-RESP NOT = DFHRESP(DUPKEY)
+                    OR WS-ABND-WRITE-TRIES >= 3
+                ADD 1 TO WS-ABND-WRITE-TRIES
+                PERFORM FIND-NEXT-ABND-SEQNO
+                MOVE WS-NEXT-SEQNO TO ABND-SEQNO
+                EXEC CICS WRITE DATASET('ABNDLOG')
+                    FROM(ABND-RECORD)
+                    RIDFLD(ABND-KEY)
+                    RESP(WS-RESP)
+                END-EXEC
+            END-PERFORM.
+
+      * WRITE ONE VOLUME/RESPONSE-TIME EVENT FOR THIS INVOCATION, TIMED
+      * FROM TASK ENTRY TO THIS POINT (NORMAL RETURN, REJECTED BEC5, OR
+      * THE INSTANT BEFORE THE SIMULATED ASRA/AEI0 ABEND FIRES) - BECVOL
+      * ROLLS THESE UP BY TRNID INTO COUNT/MIN/MAX/AVERAGE ELAPSED TIME
+        WRITE-VOLUME-EVENT.
+            MOVE FUNCTION CURRENT-DATE(9:6) TO WS-END-TIME
+            COMPUTE WS-START-DAY-SECS =
+                (WS-START-HH * 3600) + (WS-START-MM * 60) + WS-START-SS
+            COMPUTE WS-END-DAY-SECS =
+                (WS-END-HH * 3600) + (WS-END-MM * 60) + WS-END-SS
+            COMPUTE WS-ELAPSED-SECONDS =
+                (WS-END-DAY-SECS - WS-START-DAY-SECS)
+            IF WS-ELAPSED-SECONDS < 0
+                ADD 86400 TO WS-ELAPSED-SECONDS
+            END-IF
+            MOVE EIBTRNID        TO VOL-TRNID
+            MOVE WS-ELAPSED-SECONDS TO VOL-ELAPSED
+            EXEC CICS WRITEQ TD
+                QUEUE('BVOL')
+                FROM(WS-VOL-REC)
+                LENGTH(WS-VOL-LEN)
+            END-EXEC.
+
+      * FIND THE HIGHEST ABND-SEQNO CURRENTLY ON FILE AND HAND BACK ONE
+      * MORE THAN IT, SO EVERY ABEND EVENT GETS ITS OWN KEY EVEN WHEN
+      * THE SAME TASK LOGS TWO EVENTS (ASRA THEN AEI0) IN ONE RUN. THE
+      * LOOKUP ITSELF IS DONE BY THE SHARED SEQGEN SUBPROGRAM SO THIS
+      * PROGRAM NO LONGER CARRIES ITS OWN STARTBR/READPREV/ENDBR COPY
+        FIND-NEXT-ABND-SEQNO.
+            MOVE 'ABNDLOG' TO SG-DATASET
+            CALL 'SEQGEN' USING SEQGEN-PARMS
+            MOVE SG-NEXT-SEQNO TO WS-NEXT-SEQNO.
 
\ No newline at end of file
