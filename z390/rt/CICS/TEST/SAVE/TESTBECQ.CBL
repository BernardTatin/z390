@@ -0,0 +1,137 @@
+      *****************************************************************
+      * Author.  Maintenance team, following the TESTBEC*/z390 style
+      * Remarks. Operator-facing "why did this abend" inquiry
+      *          transaction. The help desk keys a 4-character transid
+      *          filter (or leaves it blank for everything) and gets
+      *          back up to 10 matching entries from the ABNDLOG file
+      *          that TESTBEC7's WRITE-ABEND-LOG-EVENT populates -
+      *          abend code, offending program, and when it happened -
+      *          instead of having to read the raw BEAB TD queue, which
+      *          is FIFO and gets consumed on read. Plain-text screen
+      *          like TESTBEC2/TESTBEC7, no BMS map.
+      *****************************************************************
+      * 08/08/26 RPI 2032 INITIAL CODING
+      * 08/08/26 RPI 2061 WS-HDG-LINE's DATE COLUMN WAS ONE BYTE TOO
+      *                   WIDE, PUSHING THE TIME HEADER ONE BYTE PAST
+      *                   DET-TIME - NARROWED TO LINE UP THE HEADERS
+      *****************************************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. TESTBECQ.
+        ENVIRONMENT DIVISION.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        COPY ABNDLOG.
+
+        01  WS-RESP               PIC S9(8) COMP.
+        01  WS-MATCH-CNT          PIC 9(2) VALUE 0.
+        01  WS-TRNID-FILTER       PIC X(4).
+
+        01  WS-PROMPT.
+            02  FILLER PIC X(44) VALUE
+                'KEY A 4-CHAR TRANSID TO FILTER, OR BLANK FOR'.
+            02  FILLER PIC X(10) VALUE ' ALL, THEN'.
+            02  FILLER PIC X(9)  VALUE ' PRESS EN'.
+            02  FILLER PIC X(3)  VALUE 'TER'.
+
+        01  WS-HDG-LINE.
+            02  FILLER PIC X(8)  VALUE 'SEQNO'.
+            02  FILLER PIC X(7)  VALUE 'TRNID'.
+            02  FILLER PIC X(8)  VALUE 'ABCODE'.
+            02  FILLER PIC X(10) VALUE 'PROGRAM'.
+            02  FILLER PIC X(9)  VALUE 'DATE'.
+            02  FILLER PIC X(7)  VALUE 'TIME'.
+
+        01  WS-DETAIL-LINE.
+            02  DET-SEQNO         PIC Z(6)9.
+            02  FILLER            PIC X(1) VALUE SPACE.
+            02  DET-TRNID         PIC X(4).
+            02  FILLER            PIC X(3) VALUE SPACES.
+            02  DET-ABCODE        PIC X(4).
+            02  FILLER            PIC X(4) VALUE SPACES.
+            02  DET-PROGRAM       PIC X(8).
+            02  FILLER            PIC X(2) VALUE SPACES.
+            02  DET-DATE          PIC 9(7).
+            02  FILLER            PIC X(2) VALUE SPACES.
+            02  DET-TIME          PIC 9(7).
+
+        01  WS-NO-MATCH-MSG.
+            02  FILLER PIC X(34) VALUE
+                'NO ABEND EVENTS MATCH THAT TRANSID'.
+
+        01  WS-OUT-AREA.
+            02  OUT-HDG           PIC X(80).
+            02  OUT-LINE OCCURS 10 TIMES PIC X(80).
+        01  WS-SEND-LEN           PIC 9(4) COMP.
+
+        PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+
+            IF EIBCALEN = 0
+                PERFORM SEND-FILTER-PROMPT
+            ELSE
+                PERFORM RECEIVE-FILTER-AND-LIST.
+
+            EXEC CICS RETURN END-EXEC.
+
+        SEND-FILTER-PROMPT.
+            EXEC CICS SEND FROM(WS-PROMPT) LENGTH(66) ERASE END-EXEC.
+
+      * BROWSE ABNDLOG FROM THE LOWEST KEY, LISTING UP TO 10 ENTRIES
+      * WHOSE TRNID MATCHES THE OPERATOR'S FILTER (OR EVERY ENTRY IF
+      * THE FILTER WAS LEFT BLANK)
+        RECEIVE-FILTER-AND-LIST.
+            MOVE SPACES TO WS-TRNID-FILTER
+            EXEC CICS RECEIVE
+                INTO(WS-TRNID-FILTER)
+                LENGTH(4)
+                RESP(WS-RESP)
+            END-EXEC
+            MOVE 0 TO WS-MATCH-CNT
+            MOVE LOW-VALUES TO ABND-KEY
+            EXEC CICS STARTBR DATASET('ABNDLOG')
+                RIDFLD(ABND-KEY)
+                GTEQ
+                RESP(WS-RESP)
+            END-EXEC
+            IF WS-RESP = DFHRESP(NORMAL)
+                PERFORM UNTIL WS-MATCH-CNT >= 10
+                        OR WS-RESP NOT = DFHRESP(NORMAL)
+                    EXEC CICS READNEXT DATASET('ABNDLOG')
+                        INTO(ABND-RECORD)
+                        RIDFLD(ABND-KEY)
+                        RESP(WS-RESP)
+                    END-EXEC
+                    IF WS-RESP = DFHRESP(NORMAL)
+                        IF WS-TRNID-FILTER = SPACES
+                                OR WS-TRNID-FILTER = ABND-TRNID
+                            ADD 1 TO WS-MATCH-CNT
+                            PERFORM FORMAT-DETAIL-LINE
+                        END-IF
+                    END-IF
+                END-PERFORM
+                EXEC CICS ENDBR DATASET('ABNDLOG') END-EXEC
+            END-IF
+            PERFORM BUILD-AND-SEND-REPORT.
+
+        FORMAT-DETAIL-LINE.
+            MOVE SPACES TO WS-DETAIL-LINE
+            MOVE ABND-SEQNO  TO DET-SEQNO
+            MOVE ABND-TRNID  TO DET-TRNID
+            MOVE ABND-ABCODE TO DET-ABCODE
+            MOVE ABND-PROGRAM TO DET-PROGRAM
+            MOVE ABND-DATE   TO DET-DATE
+            MOVE ABND-TIME   TO DET-TIME
+            MOVE WS-DETAIL-LINE TO OUT-LINE(WS-MATCH-CNT).
+
+        BUILD-AND-SEND-REPORT.
+            MOVE LOW-VALUES TO WS-OUT-AREA
+            MOVE WS-HDG-LINE TO OUT-HDG
+            IF WS-MATCH-CNT = 0
+                MOVE WS-NO-MATCH-MSG TO OUT-LINE(1)
+                EXEC CICS SEND FROM(WS-OUT-AREA) LENGTH(160) ERASE
+                    END-EXEC
+            ELSE
+                COMPUTE WS-SEND-LEN = 80 + (WS-MATCH-CNT * 80)
+                EXEC CICS SEND FROM(WS-OUT-AREA) LENGTH(WS-SEND-LEN)
+                    ERASE
+                END-EXEC
+            END-IF.
