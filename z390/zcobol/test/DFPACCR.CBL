@@ -0,0 +1,132 @@
+      ***************************************************************
+      * Author.  Maintenance team
+      * Date.    08/08/26
+      * Remarks. Daily interest-accrual batch program built on the
+      *          FLOAT-DECIMAL-16/FLOAT-DECIMAL-34 types TESTHFP1.CBL
+      *          proves out as DFP-LNG/DFP-EXT, so a real compounding
+      *          calculation gets IEEE-decimal precision instead of
+      *          the COMP-3 ad hoc rounding other batch jobs use.
+      *          Same FLOAT-DECIMAL dialect limitation as TESTHFP1.CBL
+      *          applies - this GnuCOBOL build has no DFP support even
+      *          under -fsyntax-only, so this program is kept in the
+      *          same vendor dialect TESTHFP1.CBL already uses and
+      *          desk-checked rather than contorted to satisfy cobc.
+      ***************************************************************
+      * 08/08/26 RPI 2025 INITIAL CODING
+      * 08/08/26 RPI 2065 WS-HDG-LINE's BALANCE AND DAILY INTEREST
+      *                   HEADERS DRIFTED 3 BYTES OUT OF ALIGNMENT
+      *                   WITH DET-BALANCE/DET-DAILY-INTEREST -
+      *                   RESPACED TO MATCH THE ACTUAL DETAIL-LINE
+      *                   BYTE OFFSETS
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DFPACCR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO 'SYSIN'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ACCRUAL-RPT ASSIGN TO 'ACCRRPT'
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-REC.
+           02  PARM-PRINCIPAL       PIC 9(9)V99.
+           02  FILLER               PIC X.
+           02  PARM-ANNUAL-RATE     PIC 9(3)V9(4).
+           02  FILLER               PIC X.
+           02  PARM-DAYS            PIC 9(5).
+           02  FILLER               PIC X(54).
+       FD  ACCRUAL-RPT.
+       01  RPT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                PIC X VALUE 'N'.
+           88  WS-NO-MORE-PARMS          VALUE 'Y'.
+
+      * DFP-EXT SCALE HOLDS THE RUNNING BALANCE AND ACCRUED INTEREST
+      * SO COMPOUNDING OVER MANY DAYS DOESN'T LOSE PRECISION
+       01  WS-BALANCE               FLOAT-DECIMAL-34 VALUE 0.
+       01  WS-DAILY-INTEREST        FLOAT-DECIMAL-34 VALUE 0.
+       01  WS-TOTAL-INTEREST        FLOAT-DECIMAL-34 VALUE 0.
+      * DFP-LNG SCALE HOLDS THE RATE INPUTS, WHICH NEED FAR LESS RANGE
+      * THAN THE ACCUMULATING BALANCE
+       01  WS-ANNUAL-RATE           FLOAT-DECIMAL-16 VALUE 0.
+       01  WS-DAILY-RATE            FLOAT-DECIMAL-16 VALUE 0.
+       01  WS-DAYS-IN-YEAR          FLOAT-DECIMAL-16 VALUE 365.
+
+       01  WS-DAYS                  PIC 9(5) VALUE 0.
+       01  WS-DAY-CTR               PIC 9(5) VALUE 0.
+
+       01  WS-HDG-LINE.
+           02  FILLER PIC X(8)  VALUE 'DAY'.
+           02  FILLER PIC X(20) VALUE 'BALANCE'.
+           02  FILLER PIC X(17) VALUE 'DAILY INTEREST'.
+           02  FILLER PIC X(20) VALUE 'CUMULATIVE INTEREST'.
+
+       01  WS-DETAIL-LINE.
+           02  DET-DAY              PIC ZZZZ9.
+           02  FILLER               PIC X(3) VALUE SPACES.
+           02  DET-BALANCE          PIC Z(9)9.999999.
+           02  FILLER               PIC X(3) VALUE SPACES.
+           02  DET-DAILY-INTEREST   PIC Z(6)9.999999.
+           02  FILLER               PIC X(3) VALUE SPACES.
+           02  DET-TOTAL-INTEREST   PIC Z(9)9.999999.
+
+       01  WS-TRAILER-LINE.
+           02  FILLER               PIC X(16) VALUE 'FINAL BALANCE  '.
+           02  TRLR-BALANCE         PIC Z(9)9.999999.
+           02  FILLER               PIC X(16) VALUE ' TOTAL INTEREST'.
+           02  TRLR-TOTAL-INTEREST  PIC Z(9)9.999999.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM GET-PARM-CARD
+           MOVE PARM-PRINCIPAL TO WS-BALANCE
+           MOVE PARM-ANNUAL-RATE TO WS-ANNUAL-RATE
+           MOVE PARM-DAYS TO WS-DAYS
+           COMPUTE WS-DAILY-RATE =
+               (WS-ANNUAL-RATE / 100) / WS-DAYS-IN-YEAR
+           OPEN OUTPUT ACCRUAL-RPT
+           MOVE WS-HDG-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM VARYING WS-DAY-CTR FROM 1 BY 1
+                   UNTIL WS-DAY-CTR > WS-DAYS
+               PERFORM ACCRUE-ONE-DAY
+               PERFORM WRITE-DETAIL-LINE
+           END-PERFORM
+           PERFORM WRITE-TRAILER-LINE
+           CLOSE ACCRUAL-RPT
+           DISPLAY 'DFPACCR DAYS ACCRUED:    ' WS-DAYS
+           DISPLAY 'DFPACCR FINAL BALANCE:   ' WS-BALANCE
+           DISPLAY 'DFPACCR TOTAL INTEREST:  ' WS-TOTAL-INTEREST
+           STOP RUN.
+
+       GET-PARM-CARD.
+           OPEN INPUT PARM-FILE
+           READ PARM-FILE
+               AT END SET WS-NO-MORE-PARMS TO TRUE
+           END-READ
+           CLOSE PARM-FILE.
+
+      * COMPOUND ONE DAY'S INTEREST ONTO THE RUNNING BALANCE, ALL IN
+      * DFP-EXT/DFP-LNG DECIMAL FLOATING POINT
+       ACCRUE-ONE-DAY.
+           COMPUTE WS-DAILY-INTEREST = WS-BALANCE * WS-DAILY-RATE
+           ADD WS-DAILY-INTEREST TO WS-BALANCE
+           ADD WS-DAILY-INTEREST TO WS-TOTAL-INTEREST.
+
+       WRITE-DETAIL-LINE.
+           MOVE WS-DAY-CTR          TO DET-DAY
+           MOVE WS-BALANCE          TO DET-BALANCE
+           MOVE WS-DAILY-INTEREST   TO DET-DAILY-INTEREST
+           MOVE WS-TOTAL-INTEREST   TO DET-TOTAL-INTEREST
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+       WRITE-TRAILER-LINE.
+           MOVE WS-BALANCE          TO TRLR-BALANCE
+           MOVE WS-TOTAL-INTEREST   TO TRLR-TOTAL-INTEREST
+           MOVE WS-TRAILER-LINE TO RPT-LINE
+           WRITE RPT-LINE.
