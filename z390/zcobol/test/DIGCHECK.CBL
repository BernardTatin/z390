@@ -0,0 +1,175 @@
+      ***************************************************************
+      * Author.  Maintenance team
+      * Date.    08/08/26
+      * Remarks. Digit-overflow warning report for TESTHFP1-style
+      *          DW/QW values narrowed to fit HFP-LNG/HFP-EXT. TESTHFP1
+      *          .CBL's own comments admit the loss - "18 DIGIT DW
+      *          LIMITED TO 15 DIGITS TO FIT IN HFP-LNG" and "39 DIGIT
+      *          QW LIMITED TO 30 DIGITS TO FIT IN HFP-EXT" - and the
+      *          regression test just eats that precision loss
+      *          silently. This is a reusable check: given a SYSIN parm
+      *          naming which narrowing applies (D=DW's 18-to-15,
+      *          Q=QW's narrowing to HFP-EXT) and a file of candidate
+      *          values, it flags any value whose low-order digits
+      *          would actually be discarded, instead of only the
+      *          ones TESTHFP1.CBL happens to use.
+      *          QW is PIC S9(39) COMP in TESTHFP1.CBL, one digit past
+      *          GnuCOBOL's 38-digit numeric field ceiling (the same
+      *          z390 39-digit COMP dialect gap already documented at
+      *          baseline) - the Q mode here checks narrowing from 38
+      *          digits instead of 39 so the field itself stays
+      *          GnuCOBOL-legal; this under-checks by exactly the one
+      *          digit GnuCOBOL can't represent at all.
+      ***************************************************************
+      * 08/08/26 RPI 2028 INITIAL CODING
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIGCHECK.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO 'SYSIN'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT KNOWN-DATA ASSIGN TO 'DDDATA'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT DD-REPORT ASSIGN TO 'DDRPT'
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-REC.
+           02  PARM-TYPE-SW         PIC X(1).
+           02  FILLER               PIC X(79).
+       FD  KNOWN-DATA.
+       01  DATA-LINE                PIC X(40).
+       FD  DD-REPORT.
+       01  RPT-LINE                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-DATA-SW           PIC X VALUE 'N'.
+           88  WS-NO-MORE-DATA           VALUE 'Y'.
+       01  WS-TYPE-SW               PIC X VALUE 'D'.
+           88  TYPE-IS-DW                VALUE 'D'.
+           88  TYPE-IS-QW                VALUE 'Q'.
+
+       01  WS-SRC-VALUE             PIC S9(38) COMP-3 VALUE 0.
+       01  WS-SRC-DIGITS            PIC 9(2) VALUE 0.
+       01  WS-TARGET-DIGITS         PIC 9(2) VALUE 0.
+       01  WS-ACTUAL-DIGITS         PIC 9(2) VALUE 0.
+       01  WS-DROP-DIGITS           PIC 9(2) VALUE 0.
+       01  WS-DIGIT-IDX             PIC 9(2) VALUE 0.
+       01  WS-SCALE                 PIC S9(9) COMP VALUE 0.
+       01  WS-REMAINDER             PIC S9(38) COMP-3 VALUE 0.
+       01  WS-MAGNITUDE-VALUE       PIC S9(38) COMP-3 VALUE 0.
+       01  WS-LIT-TEXT              PIC X(40) VALUE SPACES.
+       01  WS-CHECK-COUNT           PIC 9(5) VALUE 0.
+       01  WS-FLAG-COUNT            PIC 9(5) VALUE 0.
+
+       01  WS-HDG-LINE.
+           02  FILLER PIC X(6)  VALUE 'TYPE'.
+           02  FILLER PIC X(42) VALUE 'VALUE'.
+           02  FILLER PIC X(40) VALUE 'OVERFLOW CHECK'.
+
+       01  WS-DETAIL-LINE.
+           02  DET-TYPE              PIC X(6).
+           02  DET-VALUE             PIC -(37)9.
+           02  FILLER                PIC X(3) VALUE SPACES.
+           02  DET-RESULT            PIC X(37).
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM GET-PARM-CARD
+           PERFORM SET-DIGIT-COUNTS
+           OPEN INPUT KNOWN-DATA
+           OPEN OUTPUT DD-REPORT
+           MOVE WS-HDG-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM READ-DATA-LINE
+           PERFORM UNTIL WS-NO-MORE-DATA
+               PERFORM CHECK-ONE-VALUE
+               PERFORM READ-DATA-LINE
+           END-PERFORM
+           CLOSE KNOWN-DATA
+           CLOSE DD-REPORT
+           DISPLAY 'DIGCHECK VALUES CHECKED: ' WS-CHECK-COUNT
+           DISPLAY 'DIGCHECK VALUES FLAGGED: ' WS-FLAG-COUNT
+           STOP RUN.
+
+       GET-PARM-CARD.
+           OPEN INPUT PARM-FILE
+           READ PARM-FILE
+               AT END CONTINUE
+           END-READ
+           CLOSE PARM-FILE
+           IF PARM-TYPE-SW = 'D' OR 'Q'
+               MOVE PARM-TYPE-SW TO WS-TYPE-SW
+           END-IF.
+
+       SET-DIGIT-COUNTS.
+           IF TYPE-IS-DW
+               MOVE 18 TO WS-SRC-DIGITS
+               MOVE 15 TO WS-TARGET-DIGITS
+           ELSE
+               MOVE 38 TO WS-SRC-DIGITS
+               MOVE 30 TO WS-TARGET-DIGITS
+           END-IF.
+
+      * HOW MANY SIGNIFICANT DECIMAL DIGITS THE VALUE ACTUALLY NEEDS -
+      * A VALUE SHORTER THAN THE FIELD'S FULL WIDTH NARROWS WITHOUT
+      * LOSS EVEN THOUGH THE FIELD ITSELF IS DECLARED WIDER
+       COUNT-ACTUAL-DIGITS.
+           MOVE FUNCTION ABS(WS-SRC-VALUE) TO WS-MAGNITUDE-VALUE
+           IF WS-MAGNITUDE-VALUE = 0
+               MOVE 1 TO WS-ACTUAL-DIGITS
+           ELSE
+               MOVE 0 TO WS-ACTUAL-DIGITS
+               PERFORM UNTIL WS-MAGNITUDE-VALUE = 0
+                   ADD 1 TO WS-ACTUAL-DIGITS
+                   COMPUTE WS-MAGNITUDE-VALUE = WS-MAGNITUDE-VALUE / 10
+               END-PERFORM
+           END-IF.
+
+      * SCALE IS 10 RAISED TO THE NUMBER OF DIGITS DROPPED, BUILT BY
+      * REPEATED MULTIPLY RATHER THAN VARIABLE EXPONENTIATION - SAME
+      * TECHNIQUE PICMIGR.CBL USES FOR ITS MAX-VALUE BUILD
+       COMPUTE-SCALE.
+           MOVE 1 TO WS-SCALE
+           PERFORM VARYING WS-DIGIT-IDX FROM 1 BY 1
+                   UNTIL WS-DIGIT-IDX > WS-DROP-DIGITS
+               COMPUTE WS-SCALE = WS-SCALE * 10
+           END-PERFORM.
+
+       READ-DATA-LINE.
+           READ KNOWN-DATA
+               AT END SET WS-NO-MORE-DATA TO TRUE
+           END-READ.
+
+       CHECK-ONE-VALUE.
+           MOVE SPACES TO WS-LIT-TEXT
+           MOVE FUNCTION TRIM(DATA-LINE) TO WS-LIT-TEXT
+           IF WS-LIT-TEXT NOT = SPACES
+               COMPUTE WS-SRC-VALUE = FUNCTION NUMVAL(WS-LIT-TEXT)
+               ADD 1 TO WS-CHECK-COUNT
+               MOVE WS-TYPE-SW TO DET-TYPE
+               MOVE WS-SRC-VALUE TO DET-VALUE
+               PERFORM COUNT-ACTUAL-DIGITS
+               IF WS-ACTUAL-DIGITS > WS-TARGET-DIGITS
+                   COMPUTE WS-DROP-DIGITS =
+                       WS-ACTUAL-DIGITS - WS-TARGET-DIGITS
+                   PERFORM COMPUTE-SCALE
+                   COMPUTE WS-REMAINDER =
+                       FUNCTION MOD(FUNCTION ABS(WS-SRC-VALUE),
+                           WS-SCALE)
+                   IF WS-REMAINDER NOT = 0
+                       MOVE 'FLAG - LOW-ORDER DIGITS DISCARDED'
+                           TO DET-RESULT
+                       ADD 1 TO WS-FLAG-COUNT
+                   ELSE
+                       MOVE 'OK - TRAILING ZEROS, NO LOSS' TO DET-RESULT
+                   END-IF
+               ELSE
+                   MOVE 'OK - FITS WITHIN TARGET DIGITS' TO DET-RESULT
+               END-IF
+               MOVE WS-DETAIL-LINE TO RPT-LINE
+               WRITE RPT-LINE
+           END-IF.
