@@ -0,0 +1,144 @@
+      ***************************************************************
+      * Author.  Maintenance team
+      * Date.    08/08/26
+      * Remarks. Reconciliation report comparing HFP, BFP, and DFP
+      *          results for the same input values. TESTHFP1.CBL
+      *          computes HFP-SRT/LNG/EXT, BFP-SRT/LNG/EXT, and
+      *          DFP-SRT/LNG/EXT all from the same literals but only
+      *          DISPLAYs them independently with no comparison. This
+      *          program takes the identical field declarations and
+      *          literal values and reports, for each of the SRT/LNG/
+      *          EXT sizes, whether the three representations agree
+      *          within WS-TOLERANCE, so a standardization decision
+      *          for money fields has evidence behind it.
+      *          Same FLOAT-HEX/FLOAT-BINARY dialect limitation as
+      *          TESTHFP1.CBL applies to this GnuCOBOL build - kept in
+      *          the same vendor dialect and desk-checked rather than
+      *          contorted to satisfy cobc.
+      ***************************************************************
+      * 08/08/26 RPI 2026 INITIAL CODING
+      * 08/08/26 RPI 2054 RPT-LINE WAS PIC X(100) BUT WS-DETAIL-LINE
+      *                   ADDS UP TO 110 BYTES, SO THE RIGHTMOST 10
+      *                   BYTES OF DET-RESULT WERE SILENTLY TRUNCATED
+      *                   ON WRITE - WIDENED TO PIC X(110) TO MATCH
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPRECON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-RPT ASSIGN TO 'RECONRPT'
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECON-RPT.
+       01  RPT-LINE                 PIC X(110).
+
+       WORKING-STORAGE SECTION.
+      * SAME DECLARATIONS AND VALUES AS TESTHFP1.CBL'S HFP/BFP/DFP
+      * FIELDS, SO THIS REPORT RECONCILES EXACTLY WHAT THAT
+      * REGRESSION TEST ALREADY EXERCISES
+       77  HFP-SRT FLOAT-HEX-7      VALUE 1234567.
+       77  HFP-LNG FLOAT-HEX-15     VALUE 123456789012345.
+       77  HFP-EXT FLOAT-HEX-30
+                   VALUE 123456789012345678901234567890.
+       77  BFP-SRT FLOAT-BINARY-7   VALUE 1234567.
+       77  BFP-LNG FLOAT-BINARY-16  VALUE 123456789012345.
+       77  BFP-EXT FLOAT-BINARY-34
+                   VALUE 123456789012345678901234567890.
+       77  DFP-SRT FLOAT-DECIMAL-7  VALUE 1234567.
+       77  DFP-LNG FLOAT-DECIMAL-16 VALUE 123456789012345.
+       77  DFP-EXT FLOAT-DECIMAL-34
+                   VALUE 123456789012345678901234567890.
+
+       01  WS-TOLERANCE             FLOAT-DECIMAL-34 VALUE 0.0001.
+       01  WS-DIFF-HB               FLOAT-DECIMAL-34 VALUE 0.
+       01  WS-DIFF-HD               FLOAT-DECIMAL-34 VALUE 0.
+       01  WS-DIFF-BD               FLOAT-DECIMAL-34 VALUE 0.
+       01  WS-MAX-DIFF              FLOAT-DECIMAL-34 VALUE 0.
+       01  WS-FLAG-COUNT            PIC 9(5) VALUE 0.
+       01  WS-CHECK-COUNT           PIC 9(5) VALUE 0.
+
+       01  WS-HDG-LINE.
+           02  FILLER PIC X(6)  VALUE 'SIZE'.
+           02  FILLER PIC X(18) VALUE 'HFP VALUE'.
+           02  FILLER PIC X(18) VALUE 'BFP VALUE'.
+           02  FILLER PIC X(18) VALUE 'DFP VALUE'.
+           02  FILLER PIC X(18) VALUE 'MAX DIFFERENCE'.
+           02  FILLER PIC X(20) VALUE 'RESULT'.
+
+       01  WS-DETAIL-LINE.
+           02  DET-SIZE             PIC X(6).
+           02  DET-HFP              PIC -(14)9.999.
+           02  FILLER               PIC X(2) VALUE SPACES.
+           02  DET-BFP              PIC -(14)9.999.
+           02  FILLER               PIC X(2) VALUE SPACES.
+           02  DET-DFP              PIC -(14)9.999.
+           02  FILLER               PIC X(2) VALUE SPACES.
+           02  DET-MAX-DIFF         PIC -(14)9.999.
+           02  FILLER               PIC X(2) VALUE SPACES.
+           02  DET-RESULT           PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           OPEN OUTPUT RECON-RPT
+           MOVE WS-HDG-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM RECONCILE-SRT
+           PERFORM RECONCILE-LNG
+           PERFORM RECONCILE-EXT
+           CLOSE RECON-RPT
+           DISPLAY 'FPRECON SIZES CHECKED: ' WS-CHECK-COUNT
+           DISPLAY 'FPRECON SIZES FLAGGED: ' WS-FLAG-COUNT
+           STOP RUN.
+
+       RECONCILE-SRT.
+           COMPUTE WS-DIFF-HB = FUNCTION ABS(HFP-SRT - BFP-SRT)
+           COMPUTE WS-DIFF-HD = FUNCTION ABS(HFP-SRT - DFP-SRT)
+           COMPUTE WS-DIFF-BD = FUNCTION ABS(BFP-SRT - DFP-SRT)
+           MOVE 'SRT' TO DET-SIZE
+           MOVE HFP-SRT TO DET-HFP
+           MOVE BFP-SRT TO DET-BFP
+           MOVE DFP-SRT TO DET-DFP
+           PERFORM WRITE-RECON-LINE.
+
+       RECONCILE-LNG.
+           COMPUTE WS-DIFF-HB = FUNCTION ABS(HFP-LNG - BFP-LNG)
+           COMPUTE WS-DIFF-HD = FUNCTION ABS(HFP-LNG - DFP-LNG)
+           COMPUTE WS-DIFF-BD = FUNCTION ABS(BFP-LNG - DFP-LNG)
+           MOVE 'LNG' TO DET-SIZE
+           MOVE HFP-LNG TO DET-HFP
+           MOVE BFP-LNG TO DET-BFP
+           MOVE DFP-LNG TO DET-DFP
+           PERFORM WRITE-RECON-LINE.
+
+       RECONCILE-EXT.
+           COMPUTE WS-DIFF-HB = FUNCTION ABS(HFP-EXT - BFP-EXT)
+           COMPUTE WS-DIFF-HD = FUNCTION ABS(HFP-EXT - DFP-EXT)
+           COMPUTE WS-DIFF-BD = FUNCTION ABS(BFP-EXT - DFP-EXT)
+           MOVE 'EXT' TO DET-SIZE
+           MOVE HFP-EXT TO DET-HFP
+           MOVE BFP-EXT TO DET-BFP
+           MOVE DFP-EXT TO DET-DFP
+           PERFORM WRITE-RECON-LINE.
+
+      * THE WORST OF THE THREE PAIRWISE DIFFERENCES DECIDES WHETHER
+      * THIS SIZE IS FLAGGED AS DIVERGENT
+       WRITE-RECON-LINE.
+           MOVE WS-DIFF-HB TO WS-MAX-DIFF
+           IF WS-DIFF-HD > WS-MAX-DIFF
+               MOVE WS-DIFF-HD TO WS-MAX-DIFF
+           END-IF
+           IF WS-DIFF-BD > WS-MAX-DIFF
+               MOVE WS-DIFF-BD TO WS-MAX-DIFF
+           END-IF
+           MOVE WS-MAX-DIFF TO DET-MAX-DIFF
+           ADD 1 TO WS-CHECK-COUNT
+           IF WS-MAX-DIFF > WS-TOLERANCE
+               MOVE 'FLAG - DIVERGES' TO DET-RESULT
+               ADD 1 TO WS-FLAG-COUNT
+           ELSE
+               MOVE 'OK - AGREES' TO DET-RESULT
+           END-IF
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE.
