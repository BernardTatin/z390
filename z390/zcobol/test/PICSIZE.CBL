@@ -0,0 +1,221 @@
+      ***************************************************************
+      * Author.  Maintenance team
+      * Date.    08/08/26
+      * Remarks. Data-dictionary sizing report for COMP fields. Walks
+      *          a copybook source file looking for PIC 9(nn) COMP /
+      *          S9(nn) COMP clauses and cross-references the digit
+      *          count against the byte-length brackets COMPTYPE
+      *          (TESTPIC1.CBL) demonstrates for comp-9-00 through
+      *          comp-9-39, flagging any field whose PICTURE digit
+      *          count doesn't use the full capacity of the storage
+      *          COMPTYPE shows that bracket actually occupies - e.g.
+      *          PIC 9(3) COMP occupies the same 2 bytes as PIC 9(8)
+      *          COMP, so it's paying for more precision headroom
+      *          than its PICTURE clause uses.
+      ***************************************************************
+      * 08/08/26 RPI 2023 INITIAL CODING
+      * 08/08/26 RPI 2063 WS-HDG-LINE's DIGITS/BYTES/BRKT-MAX/SIZING
+      *                   CHECK COLUMN HEADERS DRIFTED OUT OF
+      *                   ALIGNMENT WITH RPT-DIGITS/RPT-BYTES/
+      *                   RPT-BRACKET-MAX/RPT-FLAG - RESPACED TO MATCH
+      *                   THE ACTUAL DETAIL-RECORD BYTE OFFSETS
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PICSIZE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COPYBOOK-IN ASSIGN TO 'DDSRC'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT DD-REPORT ASSIGN TO 'DDRPT'
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COPYBOOK-IN.
+       01  SRC-LINE                 PIC X(80).
+       FD  DD-REPORT.
+       01  RPT-LINE                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                PIC X VALUE 'N'.
+           88  WS-NO-MORE-SRC            VALUE 'Y'.
+       01  WS-LINE-UC                PIC X(80).
+       01  WS-LAST-NAME               PIC X(30) VALUE SPACES.
+       01  WS-LEVEL-TOK                PIC X(4).
+       01  WS-NAME-TOK                PIC X(30).
+
+      * COMPTYPE-DERIVED BRACKET TABLE - THE MAXIMUM PIC 9(NN) DIGIT
+      * COUNT THAT STILL FITS IN EACH BYTE LENGTH COMPTYPE (TESTPIC1.
+      * CBL COMP-9-00 THROUGH COMP-9-39) ACTUALLY ALLOCATES
+       01  WS-COMP-BRACKET-TBL.
+           02  FILLER.
+               04  FILLER           PIC 9(2) VALUE 08.
+               04  FILLER           PIC 9(2) VALUE 02.
+           02  FILLER.
+               04  FILLER           PIC 9(2) VALUE 09.
+               04  FILLER           PIC 9(2) VALUE 04.
+           02  FILLER.
+               04  FILLER           PIC 9(2) VALUE 18.
+               04  FILLER           PIC 9(2) VALUE 08.
+           02  FILLER.
+               04  FILLER           PIC 9(2) VALUE 39.
+               04  FILLER           PIC 9(2) VALUE 16.
+       01  WS-COMP-BRACKET-ENTRIES REDEFINES WS-COMP-BRACKET-TBL.
+           02  CB-ENTRY OCCURS 4 TIMES.
+               04  CB-MAX-DIGITS    PIC 9(2).
+               04  CB-BYTES         PIC 9(2).
+       01  WS-CB-SUB                 PIC 9(1).
+
+       01  WS-I                      PIC 9(3) VALUE 0.
+       01  WS-J                      PIC 9(3) VALUE 0.
+       01  WS-PIC-POS                PIC 9(3) VALUE 0.
+       01  WS-PAREN1-POS             PIC 9(3) VALUE 0.
+       01  WS-PAREN2-POS             PIC 9(3) VALUE 0.
+       01  WS-COMP-POS               PIC 9(3) VALUE 0.
+       01  WS-DIGIT-TEXT             PIC X(3) VALUE SPACES.
+       01  WS-DIGIT-LEN              PIC 9(2) VALUE 0.
+       01  WS-DIGIT-COUNT            PIC 9(2) VALUE 0.
+       01  WS-BYTES-USED             PIC 9(2) VALUE 0.
+       01  WS-BRACKET-MAX            PIC 9(2) VALUE 0.
+       01  WS-FIELD-COUNT            PIC 9(5) VALUE 0.
+       01  WS-FLAG-COUNT             PIC 9(5) VALUE 0.
+
+       01  WS-HDG-LINE.
+           02  FILLER PIC X(31) VALUE 'FIELD NAME'.
+           02  FILLER PIC X(6)  VALUE 'DIGITS'.
+           02  FILLER PIC X(6)  VALUE 'BYTES'.
+           02  FILLER PIC X(9)  VALUE 'BRKT-MAX'.
+           02  FILLER PIC X(40) VALUE 'SIZING CHECK'.
+
+       01  WS-RPT-DETAIL.
+           02  RPT-NAME              PIC X(30).
+           02  FILLER                PIC X(1) VALUE SPACE.
+           02  RPT-DIGITS            PIC ZZ9.
+           02  FILLER                PIC X(3) VALUE SPACES.
+           02  RPT-BYTES             PIC ZZ9.
+           02  FILLER                PIC X(3) VALUE SPACES.
+           02  RPT-BRACKET-MAX       PIC ZZ9.
+           02  FILLER                PIC X(6) VALUE SPACES.
+           02  RPT-FLAG              PIC X(40).
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           OPEN INPUT COPYBOOK-IN
+           OPEN OUTPUT DD-REPORT
+           MOVE WS-HDG-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM READ-SOURCE-LINE
+           PERFORM UNTIL WS-NO-MORE-SRC
+               PERFORM PROCESS-SOURCE-LINE
+               PERFORM READ-SOURCE-LINE
+           END-PERFORM
+           CLOSE COPYBOOK-IN
+           CLOSE DD-REPORT
+           DISPLAY 'PICSIZE COMP FIELDS SCANNED: ' WS-FIELD-COUNT
+           DISPLAY 'PICSIZE FIELDS FLAGGED:      ' WS-FLAG-COUNT
+           STOP RUN.
+
+       READ-SOURCE-LINE.
+           READ COPYBOOK-IN
+               AT END SET WS-NO-MORE-SRC TO TRUE
+           END-READ.
+
+       PROCESS-SOURCE-LINE.
+           MOVE FUNCTION UPPER-CASE(SRC-LINE) TO WS-LINE-UC
+           MOVE 0 TO WS-PIC-POS
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 76
+               IF WS-PIC-POS = 0 AND WS-LINE-UC(WS-I:3) = 'PIC'
+                   MOVE WS-I TO WS-PIC-POS
+               END-IF
+           END-PERFORM
+           IF WS-PIC-POS NOT = 0
+               PERFORM PARSE-PIC-CLAUSE
+           ELSE
+               PERFORM CAPTURE-FIELD-NAME
+           END-IF.
+
+      * A LINE THAT ISN'T A PIC CLAUSE IS CHECKED FOR A LEVEL-NUMBER
+      * ENTRY SO THE NEXT PIC CLAUSE FOUND CAN BE LABELLED WITH THE
+      * DATA NAME IT BELONGS TO, EVEN WHEN (LIKE COMPTYPE) THE PIC
+      * CLAUSE IS CONTINUED ON ITS OWN LINE
+       CAPTURE-FIELD-NAME.
+           MOVE 0 TO WS-J
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 72
+               IF WS-J = 0 AND SRC-LINE(WS-I:1) NOT = SPACE
+                   MOVE WS-I TO WS-J
+               END-IF
+           END-PERFORM
+           IF WS-J NOT = 0 AND SRC-LINE(WS-J:2) IS NUMERIC
+               MOVE SPACES TO WS-LEVEL-TOK WS-NAME-TOK
+               UNSTRING SRC-LINE(WS-J:) DELIMITED BY ALL SPACE
+                   INTO WS-LEVEL-TOK WS-NAME-TOK
+               END-UNSTRING
+               IF WS-NAME-TOK NOT = SPACES
+                   MOVE WS-NAME-TOK TO WS-LAST-NAME
+               END-IF
+           END-IF.
+
+      * PULL THE DIGIT COUNT OUT OF A 9(NN) OR S9(NN) PICTURE AND, IF
+      * THE CLAUSE IS ALSO COMP, CHECK IT AGAINST THE BRACKET TABLE
+       PARSE-PIC-CLAUSE.
+           MOVE 0 TO WS-PAREN1-POS WS-PAREN2-POS WS-COMP-POS
+           PERFORM VARYING WS-I FROM WS-PIC-POS BY 1 UNTIL WS-I > 76
+               IF WS-PAREN1-POS = 0 AND WS-LINE-UC(WS-I:1) = '('
+                   MOVE WS-I TO WS-PAREN1-POS
+               END-IF
+               IF WS-PAREN1-POS NOT = 0 AND WS-PAREN2-POS = 0
+                       AND WS-LINE-UC(WS-I:1) = ')'
+                   MOVE WS-I TO WS-PAREN2-POS
+               END-IF
+           END-PERFORM
+           IF WS-PAREN1-POS NOT = 0
+                   AND WS-PAREN2-POS > WS-PAREN1-POS + 1
+                   AND WS-LINE-UC(WS-PAREN1-POS - 1:1) = '9'
+               MOVE SPACES TO WS-DIGIT-TEXT
+               COMPUTE WS-DIGIT-LEN =
+                   WS-PAREN2-POS - WS-PAREN1-POS - 1
+               MOVE WS-LINE-UC(WS-PAREN1-POS + 1:WS-DIGIT-LEN)
+                   TO WS-DIGIT-TEXT(1:WS-DIGIT-LEN)
+               IF WS-DIGIT-TEXT(1:WS-DIGIT-LEN) IS NUMERIC
+                   COMPUTE WS-DIGIT-COUNT =
+                       FUNCTION NUMVAL(WS-DIGIT-TEXT(1:WS-DIGIT-LEN))
+                   PERFORM VARYING WS-I FROM WS-PAREN2-POS BY 1
+                           UNTIL WS-I > 76
+                       IF WS-COMP-POS = 0
+                               AND WS-LINE-UC(WS-I:4) = 'COMP'
+                           MOVE WS-I TO WS-COMP-POS
+                       END-IF
+                   END-PERFORM
+                   IF WS-COMP-POS NOT = 0
+                       PERFORM CHECK-DIGIT-BRACKET
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-DIGIT-BRACKET.
+           MOVE 0 TO WS-BRACKET-MAX WS-BYTES-USED
+           PERFORM VARYING WS-CB-SUB FROM 1 BY 1 UNTIL WS-CB-SUB > 4
+               IF WS-BRACKET-MAX = 0
+                       AND WS-DIGIT-COUNT <= CB-MAX-DIGITS(WS-CB-SUB)
+                   MOVE CB-MAX-DIGITS(WS-CB-SUB) TO WS-BRACKET-MAX
+                   MOVE CB-BYTES(WS-CB-SUB)      TO WS-BYTES-USED
+               END-IF
+           END-PERFORM
+           IF WS-BRACKET-MAX NOT = 0
+               ADD 1 TO WS-FIELD-COUNT
+               MOVE SPACES          TO WS-RPT-DETAIL
+               MOVE WS-LAST-NAME    TO RPT-NAME
+               MOVE WS-DIGIT-COUNT  TO RPT-DIGITS
+               MOVE WS-BYTES-USED   TO RPT-BYTES
+               MOVE WS-BRACKET-MAX  TO RPT-BRACKET-MAX
+               IF WS-DIGIT-COUNT < WS-BRACKET-MAX
+                   MOVE 'FLAG - UNDERUSES ITS ALLOCATED COMP STORAGE'
+                       TO RPT-FLAG
+                   ADD 1 TO WS-FLAG-COUNT
+               ELSE
+                   MOVE 'OK - FULLY USES ITS ALLOCATED COMP STORAGE'
+                       TO RPT-FLAG
+               END-IF
+               MOVE WS-RPT-DETAIL TO RPT-LINE
+               WRITE RPT-LINE
+           END-IF.
