@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    FXCONV.
+       AUTHOR.        Maintenance team.
+      ***************************************************************
+      * REMARKS. CURRENCY CONVERSION UTILITY - CONVERTS A USD AMOUNT
+      *          TO A TARGET CURRENCY USING A SMALL MAINTAINER-
+      *          EDITABLE RATE TABLE, DOING THE ARITHMETIC IN
+      *          FLOAT-DECIMAL-16 THE SAME WAY TESTHFP1 EXERCISES
+      *          DFP-LNG, SO RATE MULTIPLICATION DOESN'T PICK UP THE
+      *          BINARY ROUNDING ERROR A COMP-2/FLOAT-LONG FIELD WOULD.
+      *          SELF-CHECKS A FIXED SET OF CONVERSIONS AND LOGS
+      *          GOOD/FAIL TO BATCHLOG THE SAME WAY TESTHFP1 DOES.
+      ***************************************************************
+      * 08/08/26 RPI 2038 INITIAL CODING
+      * 08/08/26 RPI 2059 REMOVED MOVE SPACES TO WS-BL-DETAIL FROM
+      *                   WRITE-BATCH-LOG-ENTRY - IT WAS WIPING OUT
+      *                   THE FILLER LABEL TEXT SET BY THE VALUE
+      *                   CLAUSES, LEAVING BLANK BATCHLOG DETAIL LINES
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-LOG-FILE ASSIGN TO 'BATCHLOG'
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-LOG-FILE.
+       01  BL-LINE          PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY BATCHLOG.
+       01  WS-RUN-DATE.
+           02  WS-RUN-YYYY  PIC 9(4).
+           02  WS-RUN-MM    PIC 9(2).
+           02  WS-RUN-DD    PIC 9(2).
+       01  WS-BL-DETAIL.
+           02  FILLER       PIC X(9)  VALUE 'FXCONV   '.
+           02  FILLER       PIC X(5)  VALUE 'GOOD='.
+           02  BLD-GOOD     PIC ZZZ9.
+
+      * RATE TABLE: UNITS OF TARGET CURRENCY PER 1 USD
+       01  WS-RATE-TBL.
+           02  FILLER.
+               04  FILLER PIC X(3)          VALUE 'USD'.
+               04  FILLER FLOAT-DECIMAL-16  VALUE 1.00.
+           02  FILLER.
+               04  FILLER PIC X(3)          VALUE 'EUR'.
+               04  FILLER FLOAT-DECIMAL-16  VALUE 0.92.
+           02  FILLER.
+               04  FILLER PIC X(3)          VALUE 'GBP'.
+               04  FILLER FLOAT-DECIMAL-16  VALUE 0.79.
+           02  FILLER.
+               04  FILLER PIC X(3)          VALUE 'JPY'.
+               04  FILLER FLOAT-DECIMAL-16  VALUE 149.50.
+       01  WS-RATE-ENTRIES REDEFINES WS-RATE-TBL.
+           02  RATE-ENTRY OCCURS 4 TIMES.
+               04  RATE-CCY             PIC X(3).
+               04  RATE-PER-USD         FLOAT-DECIMAL-16.
+       01  WS-RATE-SUB          PIC 9(1).
+
+       01  WS-IN-AMT            FLOAT-DECIMAL-16.
+       01  WS-IN-CCY            PIC X(3).
+       01  WS-OUT-AMT           FLOAT-DECIMAL-16.
+       01  WS-CONV-OK-SW        PIC X VALUE 'N'.
+           88  WS-CONV-OK             VALUE 'Y'.
+
+       01  WS-GOOD-CNT COMP-3 PIC S9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           DISPLAY 'FXCONV STARTING'.
+
+           MOVE 100.00 TO WS-IN-AMT
+           MOVE 'EUR'  TO WS-IN-CCY
+           PERFORM CONVERT-TO-TARGET-CCY
+           DISPLAY '100.00 USD -> EUR = ' WS-OUT-AMT
+           IF WS-CONV-OK AND WS-OUT-AMT = 92.00
+               PERFORM GOOD ELSE PERFORM BAD.
+
+           MOVE 100.00 TO WS-IN-AMT
+           MOVE 'GBP'  TO WS-IN-CCY
+           PERFORM CONVERT-TO-TARGET-CCY
+           DISPLAY '100.00 USD -> GBP = ' WS-OUT-AMT
+           IF WS-CONV-OK AND WS-OUT-AMT = 79.00
+               PERFORM GOOD ELSE PERFORM BAD.
+
+           MOVE 10.00 TO WS-IN-AMT
+           MOVE 'JPY' TO WS-IN-CCY
+           PERFORM CONVERT-TO-TARGET-CCY
+           DISPLAY '10.00 USD -> JPY = ' WS-OUT-AMT
+           IF WS-CONV-OK AND WS-OUT-AMT = 1495.00
+               PERFORM GOOD ELSE PERFORM BAD.
+
+           MOVE 50.00 TO WS-IN-AMT
+           MOVE 'USD' TO WS-IN-CCY
+           PERFORM CONVERT-TO-TARGET-CCY
+           DISPLAY '50.00 USD -> USD = ' WS-OUT-AMT
+           IF WS-CONV-OK AND WS-OUT-AMT = 50.00
+               PERFORM GOOD ELSE PERFORM BAD.
+
+      * AN UNKNOWN CURRENCY CODE MUST NOT SILENTLY CONVERT - MAKE SURE
+      * THE LOOKUP MISS IS ACTUALLY DETECTED
+           MOVE 100.00 TO WS-IN-AMT
+           MOVE 'XXX'  TO WS-IN-CCY
+           PERFORM CONVERT-TO-TARGET-CCY
+           IF NOT WS-CONV-OK
+               PERFORM GOOD ELSE PERFORM BAD.
+
+           DISPLAY 'FXCONV GOOD TESTS =' WS-GOOD-CNT
+           MOVE 'DONE' TO BL-STATUS
+           PERFORM WRITE-BATCH-LOG-ENTRY
+           STOP RUN.
+
+       GOOD.
+           ADD 1 TO WS-GOOD-CNT.
+       BAD.
+           MOVE 16 TO RETURN-CODE
+           MOVE 'FAIL' TO BL-STATUS
+           PERFORM WRITE-BATCH-LOG-ENTRY
+           STOP RUN.
+
+      * LOOK UP WS-IN-CCY IN WS-RATE-TBL AND MULTIPLY WS-IN-AMT BY ITS
+      * RATE INTO WS-OUT-AMT. WS-CONV-OK-SW IS SET TO 'N' UP FRONT SO A
+      * CURRENCY CODE NOT IN THE TABLE LEAVES WS-OUT-AMT UNCHANGED AND
+      * THE MISS DETECTABLE, INSTEAD OF DEFAULTING TO A 1:1 RATE
+       CONVERT-TO-TARGET-CCY.
+           MOVE 'N' TO WS-CONV-OK-SW
+           PERFORM VARYING WS-RATE-SUB FROM 1 BY 1
+                   UNTIL WS-RATE-SUB > 4
+               IF RATE-CCY(WS-RATE-SUB) = WS-IN-CCY
+                   COMPUTE WS-OUT-AMT =
+                       WS-IN-AMT * RATE-PER-USD(WS-RATE-SUB)
+                   SET WS-CONV-OK TO TRUE
+               END-IF
+           END-PERFORM.
+
+      * APPEND ONE COMPLETION ENTRY TO THE SHARED BATCHLOG SO BATCHWIN
+      * CAN ROLL FXCONV INTO THE OVERNIGHT WINDOW SUMMARY
+       WRITE-BATCH-LOG-ENTRY.
+           MOVE WS-GOOD-CNT TO BLD-GOOD
+           MOVE 'FXCONV' TO BL-PROGRAM
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-YYYY TO BL-RUN-DATE(1:4)
+           MOVE WS-RUN-MM   TO BL-RUN-DATE(5:2)
+           MOVE WS-RUN-DD   TO BL-RUN-DATE(7:2)
+           ACCEPT BL-RUN-TIME FROM TIME
+           MOVE WS-BL-DETAIL TO BL-DETAIL
+           OPEN EXTEND BATCH-LOG-FILE
+           MOVE BATCHLOG-REC TO BL-LINE
+           WRITE BL-LINE
+           CLOSE BATCH-LOG-FILE.
