@@ -5,11 +5,34 @@
       ***************************************************************
       * REGRESSION TEST HFP FLOATING POINT - REQUIRES FLOAT(HEX)                      
       ***************************************************************
-      * 03/12/09 RPI 1004 INITIAL CODING TO TEST HFP                           
+      * 03/12/09 RPI 1004 INITIAL CODING TO TEST HFP
+      * 08/08/26 RPI 2031 APPEND A COMPLETION ENTRY TO THE SHARED
+      *                   BATCHLOG FOR THE BATCHWIN OVERNIGHT WINDOW
+      *                   SUMMARY REPORT
+      * 08/08/26 RPI 2058 REMOVED MOVE SPACES TO WS-BL-DETAIL FROM
+      *                   WRITE-BATCH-LOG-ENTRY - IT WAS WIPING OUT
+      *                   THE FILLER LABEL TEXT SET BY THE VALUE
+      *                   CLAUSES, LEAVING BLANK BATCHLOG DETAIL LINES
       ***************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-LOG-FILE ASSIGN TO 'BATCHLOG'
+               ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-LOG-FILE.
+       01  BL-LINE          PIC X(80).
        WORKING-STORAGE SECTION.
+       COPY BATCHLOG.
+       01  WS-RUN-DATE.
+           02  WS-RUN-YYYY  PIC 9(4).
+           02  WS-RUN-MM    PIC 9(2).
+           02  WS-RUN-DD    PIC 9(2).
+       01  WS-BL-DETAIL.
+           02  FILLER       PIC X(9)  VALUE 'TESTHFP1 '.
+           02  FILLER       PIC X(5)  VALUE 'GOOD='.
+           02  BLD-GOOD     PIC ZZZ9.
       * THE FOLLOWING 3 TYPES ARE MAPPED TO HFP USING FLOAT(HEX)
        77 FLT-SRT FLOAT-SHORT.
        77 FLT-LNG FLOAT-LONG. 
@@ -398,9 +421,29 @@
            IF   FLT-EXT = 12345678901234567890123456789                                          
                 PERFORM GOOD ELSE PERFORM BAD.
            DISPLAY 'TESTHFP1 GOOD TESTS =' GOOD
+           MOVE 'DONE' TO BL-STATUS
+           PERFORM WRITE-BATCH-LOG-ENTRY
            STOP RUN.
        GOOD.
            ADD 1 TO GOOD.
        BAD.
-           MOVE 16 TO RETURN-CODE 
+           MOVE 16 TO RETURN-CODE
+           MOVE 'FAIL' TO BL-STATUS
+           PERFORM WRITE-BATCH-LOG-ENTRY
            STOP RUN.
+
+      * APPEND ONE COMPLETION ENTRY TO THE SHARED BATCHLOG SO BATCHWIN
+      * CAN ROLL TESTHFP1 INTO THE OVERNIGHT WINDOW SUMMARY
+       WRITE-BATCH-LOG-ENTRY.
+           MOVE GOOD TO BLD-GOOD
+           MOVE 'TESTHFP1' TO BL-PROGRAM
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-YYYY TO BL-RUN-DATE(1:4)
+           MOVE WS-RUN-MM   TO BL-RUN-DATE(5:2)
+           MOVE WS-RUN-DD   TO BL-RUN-DATE(7:2)
+           ACCEPT BL-RUN-TIME FROM TIME
+           MOVE WS-BL-DETAIL TO BL-DETAIL
+           OPEN EXTEND BATCH-LOG-FILE
+           MOVE BATCHLOG-REC TO BL-LINE
+           WRITE BL-LINE
+           CLOSE BATCH-LOG-FILE.
