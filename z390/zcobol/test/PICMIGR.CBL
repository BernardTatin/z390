@@ -0,0 +1,236 @@
+      ***************************************************************
+      * Author.  Maintenance team
+      * Date.    08/08/26
+      * Remarks. PIC-type migration checker. Before a production COMP
+      *          field is resized, this scans the field's copybook
+      *          VALUE clause plus a file of known live data values
+      *          for that field and flags anything that would
+      *          truncate or sign-fault under the proposed PIC 9(n)/
+      *          S9(n) COMP resize named on the SYSIN parm card. Uses
+      *          the same digit-count-to-boundary reasoning COMPTYPE
+      *          (TESTPIC1.CBL) encodes for its comp-9 series, just
+      *          applied to a proposed NEW digit count instead of an
+      *          existing one.
+      ***************************************************************
+      * 08/08/26 RPI 2024 INITIAL CODING
+      * 08/08/26 RPI 2064 WS-HDG-LINE's MIGRATION CHECK HEADER STARTED
+      *                   ONE BYTE BEFORE RPT-RESULT - WIDENED THE
+      *                   VALUE COLUMN HEADER BY ONE BYTE TO MATCH
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PICMIGR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO 'SYSIN'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT COPYBOOK-IN ASSIGN TO 'DDSRC'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT KNOWN-DATA ASSIGN TO 'DDDATA'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT DD-REPORT ASSIGN TO 'DDRPT'
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-REC.
+           02  PARM-FIELD-NAME      PIC X(30).
+           02  FILLER               PIC X.
+           02  PARM-NEW-DIGITS      PIC 9(2).
+           02  FILLER               PIC X.
+           02  PARM-NEW-SIGNED      PIC X(1).
+           02  FILLER               PIC X(45).
+       FD  COPYBOOK-IN.
+       01  SRC-LINE                 PIC X(80).
+       FD  KNOWN-DATA.
+       01  DATA-LINE                PIC X(24).
+       FD  DD-REPORT.
+       01  RPT-LINE                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SRC-SW            PIC X VALUE 'N'.
+           88  WS-NO-MORE-SRC            VALUE 'Y'.
+       01  WS-EOF-DATA-SW           PIC X VALUE 'N'.
+           88  WS-NO-MORE-DATA           VALUE 'Y'.
+       01  WS-LINE-UC                PIC X(80).
+       01  WS-FOUND-FIELD-SW        PIC X VALUE 'N'.
+           88  WS-IN-TARGET-FIELD        VALUE 'Y'.
+       01  WS-LEVEL-TOK               PIC X(4).
+       01  WS-NAME-TOK                PIC X(30).
+       01  WS-I                       PIC 9(3) VALUE 0.
+       01  WS-J                       PIC 9(3) VALUE 0.
+       01  WS-VAL-POS                 PIC 9(3) VALUE 0.
+       01  WS-K                       PIC 9(3) VALUE 0.
+       01  WS-DIGIT-IDX               PIC 9(2) VALUE 0.
+       01  WS-MAX-VALUE               PIC S9(18) COMP VALUE 0.
+       01  WS-LIT-TEXT                PIC X(20) VALUE SPACES.
+       01  WS-LIT-LEN                 PIC 9(2)  VALUE 0.
+       01  WS-LIT-VALUE               PIC S9(18) COMP VALUE 0.
+       01  WS-DATA-LINE-NBR           PIC 9(5) VALUE 0.
+       01  WS-CHECK-COUNT             PIC 9(5) VALUE 0.
+       01  WS-FLAG-COUNT              PIC 9(5) VALUE 0.
+
+       01  WS-HDG-LINE.
+           02  FILLER PIC X(20) VALUE 'SOURCE'.
+           02  FILLER PIC X(22) VALUE 'VALUE'.
+           02  FILLER PIC X(50) VALUE 'MIGRATION CHECK'.
+
+       01  WS-RPT-DETAIL.
+           02  RPT-SOURCE              PIC X(20).
+           02  RPT-VALUE                PIC -(18)9.
+           02  FILLER                  PIC X(3) VALUE SPACES.
+           02  RPT-RESULT               PIC X(50).
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM GET-PARM-CARD
+           IF PARM-FIELD-NAME = SPACES OR PARM-NEW-DIGITS = 0
+               DISPLAY 'PICMIGR: NO VALID PARM CARD - NOTHING CHECKED'
+               STOP RUN
+           END-IF
+           PERFORM COMPUTE-MAX-VALUE
+           OPEN INPUT COPYBOOK-IN
+           OPEN INPUT KNOWN-DATA
+           OPEN OUTPUT DD-REPORT
+           MOVE WS-HDG-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM READ-SOURCE-LINE
+           PERFORM UNTIL WS-NO-MORE-SRC
+               PERFORM SCAN-SOURCE-LINE
+               PERFORM READ-SOURCE-LINE
+           END-PERFORM
+           PERFORM READ-DATA-LINE
+           PERFORM UNTIL WS-NO-MORE-DATA
+               PERFORM CHECK-DATA-LINE
+               PERFORM READ-DATA-LINE
+           END-PERFORM
+           CLOSE COPYBOOK-IN
+           CLOSE KNOWN-DATA
+           CLOSE DD-REPORT
+           DISPLAY 'PICMIGR VALUES CHECKED: ' WS-CHECK-COUNT
+           DISPLAY 'PICMIGR VALUES FLAGGED: ' WS-FLAG-COUNT
+           STOP RUN.
+
+       GET-PARM-CARD.
+           OPEN INPUT PARM-FILE
+           MOVE SPACES TO PARM-REC
+           READ PARM-FILE
+               AT END CONTINUE
+           END-READ
+           CLOSE PARM-FILE.
+
+      * MAX UNSIGNED VALUE A PIC 9(PARM-NEW-DIGITS) FIELD CAN HOLD,
+      * BUILT BY REPEATED MULTIPLY RATHER THAN VARIABLE EXPONENTIATION.
+      * CAPPED AT 18 DIGITS, GNUCOBOL'S BINARY FIELD LIMIT
+       COMPUTE-MAX-VALUE.
+           IF PARM-NEW-DIGITS > 18
+               MOVE 18 TO PARM-NEW-DIGITS
+           END-IF
+           MOVE 0 TO WS-MAX-VALUE
+           PERFORM VARYING WS-DIGIT-IDX FROM 1 BY 1
+                   UNTIL WS-DIGIT-IDX > PARM-NEW-DIGITS
+               COMPUTE WS-MAX-VALUE = WS-MAX-VALUE * 10 + 9
+           END-PERFORM.
+
+       READ-SOURCE-LINE.
+           READ COPYBOOK-IN
+               AT END SET WS-NO-MORE-SRC TO TRUE
+           END-READ.
+
+       READ-DATA-LINE.
+           READ KNOWN-DATA
+               AT END SET WS-NO-MORE-DATA TO TRUE
+               NOT AT END ADD 1 TO WS-DATA-LINE-NBR
+           END-READ.
+
+      * TRACK WHETHER THE CURRENT SOURCE LINE IS INSIDE THE TARGET
+      * FIELD'S ENTRY (FROM ITS LEVEL-NUMBER LINE UP TO THE NEXT ONE)
+      * AND, WHILE INSIDE IT, LOOK FOR A VALUE CLAUSE TO CHECK
+       SCAN-SOURCE-LINE.
+           MOVE FUNCTION UPPER-CASE(SRC-LINE) TO WS-LINE-UC
+           MOVE 0 TO WS-J
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 72
+               IF WS-J = 0 AND SRC-LINE(WS-I:1) NOT = SPACE
+                   MOVE WS-I TO WS-J
+               END-IF
+           END-PERFORM
+           IF WS-J NOT = 0 AND SRC-LINE(WS-J:2) IS NUMERIC
+               MOVE SPACES TO WS-LEVEL-TOK WS-NAME-TOK
+               UNSTRING SRC-LINE(WS-J:) DELIMITED BY ALL SPACE
+                   INTO WS-LEVEL-TOK WS-NAME-TOK
+               END-UNSTRING
+               IF WS-NAME-TOK = PARM-FIELD-NAME
+                   SET WS-IN-TARGET-FIELD TO TRUE
+               ELSE
+                   IF WS-NAME-TOK NOT = SPACES
+                       MOVE 'N' TO WS-FOUND-FIELD-SW
+                   END-IF
+               END-IF
+           END-IF
+           IF WS-IN-TARGET-FIELD
+               PERFORM FIND-VALUE-LITERAL
+           END-IF.
+
+      * LOOK FOR A DECIMAL VALUE CLAUSE (HEX X'..' LITERALS ARE SKIPPED
+      * SINCE THEY'RE BINARY TEST PATTERNS, NOT BUSINESS DATA) AND
+      * CHECK IT AGAINST THE PROPOSED NEW SIZE
+       FIND-VALUE-LITERAL.
+           MOVE 0 TO WS-VAL-POS
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 75
+               IF WS-VAL-POS = 0 AND WS-LINE-UC(WS-I:5) = 'VALUE'
+                   MOVE WS-I TO WS-VAL-POS
+               END-IF
+           END-PERFORM
+           IF WS-VAL-POS NOT = 0
+               COMPUTE WS-I = WS-VAL-POS + 5
+               PERFORM UNTIL WS-I > 80 OR WS-LINE-UC(WS-I:1) NOT = SPACE
+                   ADD 1 TO WS-I
+               END-PERFORM
+               IF WS-I <= 80 AND WS-LINE-UC(WS-I:1) NOT = 'X'
+                   MOVE 0 TO WS-LIT-LEN
+                   MOVE WS-I TO WS-K
+                   PERFORM UNTIL WS-K > 80
+                           OR (WS-LINE-UC(WS-K:1) NOT NUMERIC
+                               AND WS-LINE-UC(WS-K:1) NOT = '-')
+                       ADD 1 TO WS-LIT-LEN
+                       ADD 1 TO WS-K
+                   END-PERFORM
+                   IF WS-LIT-LEN > 0
+                       MOVE SPACES TO WS-LIT-TEXT
+                       MOVE WS-LINE-UC(WS-I:WS-LIT-LEN) TO WS-LIT-TEXT
+                       COMPUTE WS-LIT-VALUE =
+                           FUNCTION NUMVAL(WS-LIT-TEXT)
+                       ADD 1 TO WS-CHECK-COUNT
+                       MOVE 'COPYBOOK VALUE' TO RPT-SOURCE
+                       PERFORM EVALUATE-AND-REPORT
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-DATA-LINE.
+           MOVE SPACES TO WS-LIT-TEXT
+           MOVE FUNCTION TRIM(DATA-LINE) TO WS-LIT-TEXT
+           IF WS-LIT-TEXT NOT = SPACES
+               ADD 1 TO WS-CHECK-COUNT
+               COMPUTE WS-LIT-VALUE = FUNCTION NUMVAL(WS-LIT-TEXT)
+               MOVE 'DATA RECORD' TO RPT-SOURCE
+               PERFORM EVALUATE-AND-REPORT
+           END-IF.
+
+       EVALUATE-AND-REPORT.
+           MOVE WS-LIT-VALUE TO RPT-VALUE
+           IF WS-LIT-VALUE < 0 AND PARM-NEW-SIGNED NOT = 'Y'
+               MOVE 'FLAG - SIGN FAULT UNDER UNSIGNED PIC 9 RESIZE'
+                   TO RPT-RESULT
+               ADD 1 TO WS-FLAG-COUNT
+           ELSE
+               IF FUNCTION ABS(WS-LIT-VALUE) > WS-MAX-VALUE
+                   MOVE 'FLAG - TRUNCATES UNDER PROPOSED RESIZE'
+                       TO RPT-RESULT
+                   ADD 1 TO WS-FLAG-COUNT
+               ELSE
+                   MOVE 'OK - FITS PROPOSED RESIZE' TO RPT-RESULT
+               END-IF
+           END-IF
+           MOVE WS-RPT-DETAIL TO RPT-LINE
+           WRITE RPT-LINE.
