@@ -1,9 +1,59 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COMPTYPE.
+      ***************************************************************
+      * 08/08/26 RPI 2031 APPEND A COMPLETION ENTRY TO THE SHARED
+      *                   BATCHLOG FOR THE BATCHWIN OVERNIGHT WINDOW
+      *                   SUMMARY REPORT
+      * 08/08/26 RPI 2047 OPTIONAL SYSIN PARM CARD (SAME STYLE AS
+      *                   POWERS' PARM-FILE) NAMES A SINGLE COMP-9-NN/
+      *                   COMP-S9-NN FIELD BY ITS DIGIT COUNT SO IT CAN
+      *                   BE RE-VERIFIED ON DEMAND WITHOUT RE-DISPLAYING
+      *                   THE WHOLE COMP-9-00 THROUGH COMP-9-39 SERIES.
+      *                   NO PARM CARD (OR AN EMPTY/BLANK ONE) FALLS
+      *                   BACK TO THE ORIGINAL DISPLAY-EVERYTHING
+      *                   BEHAVIOR.
+      ***************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO 'SYSIN'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BATCH-LOG-FILE ASSIGN TO 'BATCHLOG'
+               ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-REC.
+           02  PARM-DIGITS  PIC 9(2).
+           02  FILLER       PIC X.
+           02  PARM-SIGNED  PIC X.
+           02  FILLER       PIC X(76).
+       FD  BATCH-LOG-FILE.
+       01  BL-LINE          PIC X(80).
        WORKING-STORAGE SECTION.
+       COPY BATCHLOG.
+       01  WS-RUN-DATE.
+           02  WS-RUN-YYYY  PIC 9(4).
+           02  WS-RUN-MM    PIC 9(2).
+           02  WS-RUN-DD    PIC 9(2).
+       01  WS-EOF-SW            PIC X VALUE 'N'.
+           88  WS-NO-MORE-PARMS      VALUE 'Y'.
+       01  WS-SINGLE-FIELD-SW   PIC X VALUE 'N'.
+           88  WS-SINGLE-FIELD-MODE  VALUE 'Y'.
+       01  WS-PARM-DIGITS       PIC 9(2) VALUE 0.
+       01  WS-PARM-SIGNED-SW    PIC X VALUE 'N'.
+           88  WS-PARM-SIGNED        VALUE 'Y'.
+       01  WS-BYTES-USED        PIC 9(2) VALUE 0.
+       01  WS-EXPECT-BYTES      PIC 9(2) VALUE 0.
+       01  WS-VERIFY-RESULT     PIC X(4) VALUE SPACES.
+       01  WS-BL-SINGLE-DETAIL.
+           02  FILLER           PIC X(9)  VALUE 'FIELD S9('.
+           02  BLS-DIGITS       PIC Z9.
+           02  FILLER           PIC X(15) VALUE ') COMP CHECKED='.
+           02  BLS-RESULT       PIC X(4).
+           02  FILLER           PIC X(9)  VALUE SPACES.
 ***************************************************************
-      
+
 ***************************************************************
        01  Z-cobol-data-Types-comp-unsigned.
          03 comp-9-00 
@@ -251,5 +301,265 @@
                         value x'80000000000000000000000000000027'.
       ***************************************************************
        PROCEDURE DIVISION.
-        Display 'Computational Data Types'.
+       MAINLINE.
+           PERFORM GET-PARM-CARD
+           IF WS-SINGLE-FIELD-MODE
+               PERFORM VERIFY-SINGLE-FIELD
+               PERFORM CHECK-EXPECTED-BYTES
+           ELSE
+               Display 'Computational Data Types'
+           END-IF
+           PERFORM WRITE-BATCH-LOG-ENTRY.
         Stop Run.
+
+      * OPTIONAL SYSIN PARM CARD NAMING A SINGLE DIGIT COUNT (AND
+      * SIGNED/UNSIGNED FLAG) TO RE-VERIFY ON DEMAND. NO PARM CARD, OR
+      * ONE WITH A NON-NUMERIC/OUT-OF-RANGE DIGIT COUNT, LEAVES
+      * WS-SINGLE-FIELD-MODE OFF AND THE ORIGINAL DISPLAY-EVERYTHING
+      * BEHAVIOR RUNS INSTEAD
+       GET-PARM-CARD.
+           OPEN INPUT PARM-FILE
+           READ PARM-FILE
+               AT END SET WS-NO-MORE-PARMS TO TRUE
+           END-READ
+           IF NOT WS-NO-MORE-PARMS
+               IF PARM-DIGITS IS NUMERIC AND PARM-DIGITS <= 39
+                   MOVE PARM-DIGITS TO WS-PARM-DIGITS
+                   SET WS-SINGLE-FIELD-MODE TO TRUE
+                   IF PARM-SIGNED = 'S'
+                       SET WS-PARM-SIGNED TO TRUE
+                   END-IF
+               END-IF
+           END-IF
+           CLOSE PARM-FILE.
+
+      * LOOK UP THE ACTUAL STORAGE LENGTH OF THE ONE COMP-9-NN OR
+      * COMP-S9-NN FIELD THE PARM CARD ASKED FOR
+
+       VERIFY-SINGLE-FIELD.
+           MOVE 0 TO WS-BYTES-USED
+           IF WS-PARM-SIGNED
+               EVALUATE WS-PARM-DIGITS
+                   WHEN 00
+                       MOVE FUNCTION LENGTH(comp-S9-00) TO WS-BYTES-USED
+                   WHEN 01
+                       MOVE FUNCTION LENGTH(comp-S9-01) TO WS-BYTES-USED
+                   WHEN 02
+                       MOVE FUNCTION LENGTH(comp-S9-02) TO WS-BYTES-USED
+                   WHEN 03
+                       MOVE FUNCTION LENGTH(comp-S9-03) TO WS-BYTES-USED
+                   WHEN 04
+                       MOVE FUNCTION LENGTH(comp-S9-04) TO WS-BYTES-USED
+                   WHEN 05
+                       MOVE FUNCTION LENGTH(comp-S9-05) TO WS-BYTES-USED
+                   WHEN 06
+                       MOVE FUNCTION LENGTH(comp-S9-06) TO WS-BYTES-USED
+                   WHEN 07
+                       MOVE FUNCTION LENGTH(comp-S9-07) TO WS-BYTES-USED
+                   WHEN 08
+                       MOVE FUNCTION LENGTH(comp-S9-08) TO WS-BYTES-USED
+                   WHEN 09
+                       MOVE FUNCTION LENGTH(comp-S9-09) TO WS-BYTES-USED
+                   WHEN 10
+                       MOVE FUNCTION LENGTH(comp-S9-10) TO WS-BYTES-USED
+                   WHEN 11
+                       MOVE FUNCTION LENGTH(comp-S9-11) TO WS-BYTES-USED
+                   WHEN 12
+                       MOVE FUNCTION LENGTH(comp-S9-12) TO WS-BYTES-USED
+                   WHEN 13
+                       MOVE FUNCTION LENGTH(comp-S9-13) TO WS-BYTES-USED
+                   WHEN 14
+                       MOVE FUNCTION LENGTH(comp-S9-14) TO WS-BYTES-USED
+                   WHEN 15
+                       MOVE FUNCTION LENGTH(comp-S9-15) TO WS-BYTES-USED
+                   WHEN 16
+                       MOVE FUNCTION LENGTH(comp-S9-16) TO WS-BYTES-USED
+                   WHEN 17
+                       MOVE FUNCTION LENGTH(comp-S9-17) TO WS-BYTES-USED
+                   WHEN 18
+                       MOVE FUNCTION LENGTH(comp-S9-18) TO WS-BYTES-USED
+                   WHEN 19
+                       MOVE FUNCTION LENGTH(comp-S9-19) TO WS-BYTES-USED
+                   WHEN 20
+                       MOVE FUNCTION LENGTH(comp-S9-20) TO WS-BYTES-USED
+                   WHEN 21
+                       MOVE FUNCTION LENGTH(comp-S9-21) TO WS-BYTES-USED
+                   WHEN 22
+                       MOVE FUNCTION LENGTH(comp-S9-22) TO WS-BYTES-USED
+                   WHEN 23
+                       MOVE FUNCTION LENGTH(comp-S9-23) TO WS-BYTES-USED
+                   WHEN 24
+                       MOVE FUNCTION LENGTH(comp-S9-24) TO WS-BYTES-USED
+                   WHEN 25
+                       MOVE FUNCTION LENGTH(comp-S9-25) TO WS-BYTES-USED
+                   WHEN 26
+                       MOVE FUNCTION LENGTH(comp-S9-26) TO WS-BYTES-USED
+                   WHEN 27
+                       MOVE FUNCTION LENGTH(comp-S9-27) TO WS-BYTES-USED
+                   WHEN 28
+                       MOVE FUNCTION LENGTH(comp-S9-28) TO WS-BYTES-USED
+                   WHEN 29
+                       MOVE FUNCTION LENGTH(comp-S9-29) TO WS-BYTES-USED
+                   WHEN 30
+                       MOVE FUNCTION LENGTH(comp-S9-30) TO WS-BYTES-USED
+                   WHEN 31
+                       MOVE FUNCTION LENGTH(comp-S9-31) TO WS-BYTES-USED
+                   WHEN 32
+                       MOVE FUNCTION LENGTH(comp-S9-32) TO WS-BYTES-USED
+                   WHEN 33
+                       MOVE FUNCTION LENGTH(comp-S9-33) TO WS-BYTES-USED
+                   WHEN 34
+                       MOVE FUNCTION LENGTH(comp-S9-34) TO WS-BYTES-USED
+                   WHEN 35
+                       MOVE FUNCTION LENGTH(comp-S9-35) TO WS-BYTES-USED
+                   WHEN 36
+                       MOVE FUNCTION LENGTH(comp-S9-36) TO WS-BYTES-USED
+                   WHEN 37
+                       MOVE FUNCTION LENGTH(comp-S9-37) TO WS-BYTES-USED
+                   WHEN 38
+                       MOVE FUNCTION LENGTH(comp-S9-38) TO WS-BYTES-USED
+                   WHEN 39
+                       MOVE FUNCTION LENGTH(comp-S9-39) TO WS-BYTES-USED
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           ELSE
+               EVALUATE WS-PARM-DIGITS
+                   WHEN 00
+                       MOVE FUNCTION LENGTH(comp-9-00) TO WS-BYTES-USED
+                   WHEN 01
+                       MOVE FUNCTION LENGTH(comp-9-01) TO WS-BYTES-USED
+                   WHEN 02
+                       MOVE FUNCTION LENGTH(comp-9-02) TO WS-BYTES-USED
+                   WHEN 03
+                       MOVE FUNCTION LENGTH(comp-9-03) TO WS-BYTES-USED
+                   WHEN 04
+                       MOVE FUNCTION LENGTH(comp-9-04) TO WS-BYTES-USED
+                   WHEN 05
+                       MOVE FUNCTION LENGTH(comp-9-05) TO WS-BYTES-USED
+                   WHEN 06
+                       MOVE FUNCTION LENGTH(comp-9-06) TO WS-BYTES-USED
+                   WHEN 07
+                       MOVE FUNCTION LENGTH(comp-9-07) TO WS-BYTES-USED
+                   WHEN 08
+                       MOVE FUNCTION LENGTH(comp-9-08) TO WS-BYTES-USED
+                   WHEN 09
+                       MOVE FUNCTION LENGTH(comp-9-09) TO WS-BYTES-USED
+                   WHEN 10
+                       MOVE FUNCTION LENGTH(comp-9-10) TO WS-BYTES-USED
+                   WHEN 11
+                       MOVE FUNCTION LENGTH(comp-9-11) TO WS-BYTES-USED
+                   WHEN 12
+                       MOVE FUNCTION LENGTH(comp-9-12) TO WS-BYTES-USED
+                   WHEN 13
+                       MOVE FUNCTION LENGTH(comp-9-13) TO WS-BYTES-USED
+                   WHEN 14
+                       MOVE FUNCTION LENGTH(comp-9-14) TO WS-BYTES-USED
+                   WHEN 15
+                       MOVE FUNCTION LENGTH(comp-9-15) TO WS-BYTES-USED
+                   WHEN 16
+                       MOVE FUNCTION LENGTH(comp-9-16) TO WS-BYTES-USED
+                   WHEN 17
+                       MOVE FUNCTION LENGTH(comp-9-17) TO WS-BYTES-USED
+                   WHEN 18
+                       MOVE FUNCTION LENGTH(comp-9-18) TO WS-BYTES-USED
+                   WHEN 19
+                       MOVE FUNCTION LENGTH(comp-9-19) TO WS-BYTES-USED
+                   WHEN 20
+                       MOVE FUNCTION LENGTH(comp-9-20) TO WS-BYTES-USED
+                   WHEN 21
+                       MOVE FUNCTION LENGTH(comp-9-21) TO WS-BYTES-USED
+                   WHEN 22
+                       MOVE FUNCTION LENGTH(comp-9-22) TO WS-BYTES-USED
+                   WHEN 23
+                       MOVE FUNCTION LENGTH(comp-9-23) TO WS-BYTES-USED
+                   WHEN 24
+                       MOVE FUNCTION LENGTH(comp-9-24) TO WS-BYTES-USED
+                   WHEN 25
+                       MOVE FUNCTION LENGTH(comp-9-25) TO WS-BYTES-USED
+                   WHEN 26
+                       MOVE FUNCTION LENGTH(comp-9-26) TO WS-BYTES-USED
+                   WHEN 27
+                       MOVE FUNCTION LENGTH(comp-9-27) TO WS-BYTES-USED
+                   WHEN 28
+                       MOVE FUNCTION LENGTH(comp-9-28) TO WS-BYTES-USED
+                   WHEN 29
+                       MOVE FUNCTION LENGTH(comp-9-29) TO WS-BYTES-USED
+                   WHEN 30
+                       MOVE FUNCTION LENGTH(comp-9-30) TO WS-BYTES-USED
+                   WHEN 31
+                       MOVE FUNCTION LENGTH(comp-9-31) TO WS-BYTES-USED
+                   WHEN 32
+                       MOVE FUNCTION LENGTH(comp-9-32) TO WS-BYTES-USED
+                   WHEN 33
+                       MOVE FUNCTION LENGTH(comp-9-33) TO WS-BYTES-USED
+                   WHEN 34
+                       MOVE FUNCTION LENGTH(comp-9-34) TO WS-BYTES-USED
+                   WHEN 35
+                       MOVE FUNCTION LENGTH(comp-9-35) TO WS-BYTES-USED
+                   WHEN 36
+                       MOVE FUNCTION LENGTH(comp-9-36) TO WS-BYTES-USED
+                   WHEN 37
+                       MOVE FUNCTION LENGTH(comp-9-37) TO WS-BYTES-USED
+                   WHEN 38
+                       MOVE FUNCTION LENGTH(comp-9-38) TO WS-BYTES-USED
+                   WHEN 39
+                       MOVE FUNCTION LENGTH(comp-9-39) TO WS-BYTES-USED
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF.
+
+      * BYTE-LENGTH BRACKETS COMPTYPE'S OWN COMP-9-00 THROUGH COMP-9-39
+      * SERIES DEMONSTRATES (SAME BRACKETS PICSIZE.CBL CROSS-REFERENCES
+      * A COPYBOOK'S PIC 9(NN) COMP CLAUSES AGAINST)
+       CHECK-EXPECTED-BYTES.
+           IF WS-PARM-DIGITS <= 8
+               MOVE 2 TO WS-EXPECT-BYTES
+           ELSE
+           IF WS-PARM-DIGITS <= 9
+               MOVE 4 TO WS-EXPECT-BYTES
+           ELSE
+           IF WS-PARM-DIGITS <= 18
+               MOVE 8 TO WS-EXPECT-BYTES
+           ELSE
+               MOVE 16 TO WS-EXPECT-BYTES
+           END-IF
+           END-IF
+           END-IF
+           IF WS-BYTES-USED = WS-EXPECT-BYTES
+               MOVE 'OK' TO WS-VERIFY-RESULT
+           ELSE
+               MOVE 'FAIL' TO WS-VERIFY-RESULT
+           END-IF
+           DISPLAY 'COMPTYPE FIELD DIGITS=' WS-PARM-DIGITS
+               ' BYTES=' WS-BYTES-USED
+               ' EXPECTED=' WS-EXPECT-BYTES
+               ' RESULT=' WS-VERIFY-RESULT.
+
+      * APPEND ONE COMPLETION ENTRY TO THE SHARED BATCHLOG SO BATCHWIN
+      * CAN ROLL COMPTYPE INTO THE OVERNIGHT WINDOW SUMMARY
+       WRITE-BATCH-LOG-ENTRY.
+           MOVE 'COMPTYPE' TO BL-PROGRAM
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-YYYY TO BL-RUN-DATE(1:4)
+           MOVE WS-RUN-MM   TO BL-RUN-DATE(5:2)
+           MOVE WS-RUN-DD   TO BL-RUN-DATE(7:2)
+           ACCEPT BL-RUN-TIME FROM TIME
+           IF WS-SINGLE-FIELD-MODE
+               IF WS-VERIFY-RESULT = 'OK'
+                   MOVE 'DONE' TO BL-STATUS
+               ELSE
+                   MOVE 'FAIL' TO BL-STATUS
+               END-IF
+               MOVE WS-PARM-DIGITS TO BLS-DIGITS
+               MOVE WS-VERIFY-RESULT TO BLS-RESULT
+               MOVE WS-BL-SINGLE-DETAIL TO BL-DETAIL
+           ELSE
+               MOVE 'DONE' TO BL-STATUS
+               MOVE 'COMPUTATIONAL DATA TYPES DISPLAYED' TO BL-DETAIL
+           END-IF
+           OPEN EXTEND BATCH-LOG-FILE
+           MOVE BATCHLOG-REC TO BL-LINE
+           WRITE BL-LINE
+           CLOSE BATCH-LOG-FILE.
