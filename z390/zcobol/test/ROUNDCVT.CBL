@@ -0,0 +1,143 @@
+      ***************************************************************
+      * Author.  Maintenance team
+      * Date.    08/08/26
+      * Remarks. Configurable rounding-mode conversion for TESTHFP1-
+      *          style PD/ZD-to-floating shortening. TESTHFP1.CBL's PD
+      *          (COMP-3 PIC S9(31)) and ZD (PIC S9(31)) fields are
+      *          shortened to fit the 30-significant-digit HFP-EXT/
+      *          DFP-EXT/BFP-EXT capacity with whatever truncation the
+      *          compiler defaults to, and its GOOD/BAD counters give
+      *          no visibility into how that shortening happened. This
+      *          program takes the same 31-digit source values, an
+      *          explicit rounding-mode switch (T=truncate,
+      *          U=round-half-up, E=round-half-even) from a SYSIN parm
+      *          card, shortens each value to the 30-digit capacity by
+      *          rounding away its least significant digit, and logs
+      *          exactly what was dropped.
+      ***************************************************************
+      * 08/08/26 RPI 2027 INITIAL CODING
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ROUNDCVT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO 'SYSIN'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT KNOWN-DATA ASSIGN TO 'DDDATA'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT DD-REPORT ASSIGN TO 'DDRPT'
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-REC.
+           02  PARM-MODE-SW         PIC X(1).
+           02  FILLER               PIC X(79).
+       FD  KNOWN-DATA.
+       01  DATA-LINE                PIC X(32).
+       FD  DD-REPORT.
+       01  RPT-LINE                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-DATA-SW           PIC X VALUE 'N'.
+           88  WS-NO-MORE-DATA           VALUE 'Y'.
+       01  WS-MODE-SW               PIC X VALUE 'T'.
+           88  MODE-TRUNCATE             VALUE 'T'.
+           88  MODE-ROUND-UP             VALUE 'U'.
+           88  MODE-ROUND-EVEN           VALUE 'E'.
+
+      * TESTHFP1'S PD/ZD FIELDS ARE PIC S9(31); ITS EXTENDED FLOATING
+      * TYPES CARRY 30 SIGNIFICANT DIGITS, SO ONE DIGIT OF PRECISION
+      * IS ALWAYS WHAT'S AT STAKE WHEN SHORTENING
+       01  WS-SRC-VALUE              PIC S9(31) VALUE 0.
+       01  WS-SCALE                  PIC S9(2)  VALUE 10.
+       01  WS-SCALED-VALUE           PIC S9(30) VALUE 0.
+       01  WS-SHORTENED-VALUE        PIC S9(31) VALUE 0.
+       01  WS-DROPPED-DIGITS         PIC S9(31) VALUE 0.
+       01  WS-LIT-TEXT               PIC X(32)  VALUE SPACES.
+       01  WS-CONVERT-COUNT          PIC 9(5)   VALUE 0.
+
+       01  WS-HDG-LINE.
+           02  FILLER PIC X(6)  VALUE 'MODE'.
+           02  FILLER PIC X(34) VALUE 'ORIGINAL VALUE'.
+           02  FILLER PIC X(34) VALUE 'SHORTENED VALUE'.
+           02  FILLER PIC X(34) VALUE 'DROPPED DIGITS'.
+
+       01  WS-DETAIL-LINE.
+           02  DET-MODE              PIC X(6).
+           02  DET-ORIGINAL          PIC -(30)9.
+           02  FILLER                PIC X(3) VALUE SPACES.
+           02  DET-SHORTENED         PIC -(30)9.
+           02  FILLER                PIC X(3) VALUE SPACES.
+           02  DET-DROPPED           PIC -(30)9.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           PERFORM GET-PARM-CARD
+           OPEN INPUT KNOWN-DATA
+           OPEN OUTPUT DD-REPORT
+           MOVE WS-HDG-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM READ-DATA-LINE
+           PERFORM UNTIL WS-NO-MORE-DATA
+               PERFORM CONVERT-ONE-VALUE
+               PERFORM READ-DATA-LINE
+           END-PERFORM
+           CLOSE KNOWN-DATA
+           CLOSE DD-REPORT
+           DISPLAY 'ROUNDCVT MODE:             ' WS-MODE-SW
+           DISPLAY 'ROUNDCVT VALUES CONVERTED: ' WS-CONVERT-COUNT
+           STOP RUN.
+
+       GET-PARM-CARD.
+           OPEN INPUT PARM-FILE
+           READ PARM-FILE
+               AT END CONTINUE
+           END-READ
+           CLOSE PARM-FILE
+           IF PARM-MODE-SW = 'T' OR 'U' OR 'E'
+               MOVE PARM-MODE-SW TO WS-MODE-SW
+           END-IF.
+
+       READ-DATA-LINE.
+           READ KNOWN-DATA
+               AT END SET WS-NO-MORE-DATA TO TRUE
+           END-READ.
+
+       CONVERT-ONE-VALUE.
+           MOVE SPACES TO WS-LIT-TEXT
+           MOVE FUNCTION TRIM(DATA-LINE) TO WS-LIT-TEXT
+           IF WS-LIT-TEXT NOT = SPACES
+               COMPUTE WS-SRC-VALUE = FUNCTION NUMVAL(WS-LIT-TEXT)
+               PERFORM SHORTEN-WITH-ROUNDING
+               ADD 1 TO WS-CONVERT-COUNT
+               PERFORM WRITE-DETAIL-LINE
+           END-IF.
+
+      * DROP THE LEAST SIGNIFICANT DIGIT USING THE SELECTED ROUNDING
+      * MODE, THEN RESTORE THE MAGNITUDE SO THE DROPPED DIGITS CAN BE
+      * COMPUTED BY SIMPLE SUBTRACTION
+       SHORTEN-WITH-ROUNDING.
+           EVALUATE TRUE
+               WHEN MODE-TRUNCATE
+                   COMPUTE WS-SCALED-VALUE ROUNDED MODE IS TRUNCATION
+                       = WS-SRC-VALUE / WS-SCALE
+               WHEN MODE-ROUND-UP
+                   COMPUTE WS-SCALED-VALUE
+                       ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+                       = WS-SRC-VALUE / WS-SCALE
+               WHEN MODE-ROUND-EVEN
+                   COMPUTE WS-SCALED-VALUE ROUNDED MODE IS NEAREST-EVEN
+                       = WS-SRC-VALUE / WS-SCALE
+           END-EVALUATE
+           COMPUTE WS-SHORTENED-VALUE = WS-SCALED-VALUE * WS-SCALE
+           COMPUTE WS-DROPPED-DIGITS = WS-SRC-VALUE - WS-SHORTENED-VALUE.
+
+       WRITE-DETAIL-LINE.
+           MOVE WS-MODE-SW           TO DET-MODE
+           MOVE WS-SRC-VALUE         TO DET-ORIGINAL
+           MOVE WS-SHORTENED-VALUE   TO DET-SHORTENED
+           MOVE WS-DROPPED-DIGITS    TO DET-DROPPED
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE.
