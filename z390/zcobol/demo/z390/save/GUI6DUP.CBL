@@ -0,0 +1,182 @@
+      ***************************************************************
+      * Author.  Maintenance team, following the POWFOOT/GUI6EXT style
+      * Remarks. Batch diff over two nightly GUI6-EXTRACT files (see
+      *          GUI6EXT) looking for the same customer name/address/
+      *          zip change keyed twice on back-to-back days - a sign
+      *          an operator is repeatedly re-keying an update instead
+      *          of it having actually taken, or of duplicate entry.
+      *          Today's detail records are compared against a table
+      *          of yesterday's, matched on EXTR-CUST-NAME/EXTR-NEW-ADDR/
+      *          EXTR-NEW-ZIP. Any match is written to a flagged-
+      *          duplicate report and the run's result is appended to
+      *          BATCHLOG the same way POWERS/TESTHFP1/TESTPIC1/POWFOOT
+      *          do.
+      ***************************************************************
+      * 08/08/26 RPI 2043 INITIAL CODING
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GUI6DUP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GUI6-EXTRACT-TODAY ASSIGN TO 'GUI6EXTR'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT GUI6-EXTRACT-YEST ASSIGN TO 'GUI6EXTY'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT GUI6DUP-RPT ASSIGN TO 'GUI6DUPR'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BATCH-LOG-FILE ASSIGN TO 'BATCHLOG'
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GUI6-EXTRACT-TODAY.
+       01  TODAY-LINE               PIC X(143).
+       FD  GUI6-EXTRACT-YEST.
+       01  YEST-LINE                PIC X(143).
+       FD  GUI6DUP-RPT.
+       01  DUP-LINE                 PIC X(80).
+       FD  BATCH-LOG-FILE.
+       01  BL-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY BATCHLOG.
+       01  WS-TODAY-DETAIL.
+           02  TODAY-TYPE           PIC X(1).
+           02  TODAY-CUST-NAME      PIC X(40).
+           02  TODAY-OLD-ADDR       PIC X(40).
+           02  TODAY-NEW-ADDR       PIC X(40).
+           02  TODAY-NEW-ZIP        PIC X(5).
+           02  TODAY-OPID           PIC X(3).
+           02  TODAY-DATE           PIC 9(7).
+           02  TODAY-TIME           PIC 9(7).
+       01  WS-YEST-DETAIL.
+           02  YEST-TYPE            PIC X(1).
+           02  YEST-CUST-NAME       PIC X(40).
+           02  YEST-OLD-ADDR        PIC X(40).
+           02  YEST-NEW-ADDR        PIC X(40).
+           02  YEST-NEW-ZIP         PIC X(5).
+           02  YEST-OPID            PIC X(3).
+           02  YEST-DATE            PIC 9(7).
+           02  YEST-TIME            PIC 9(7).
+       01  WS-TODAY-EOF-SW          PIC X VALUE 'N'.
+           88  WS-NO-MORE-TODAY          VALUE 'Y'.
+       01  WS-YEST-EOF-SW           PIC X VALUE 'N'.
+           88  WS-NO-MORE-YEST           VALUE 'Y'.
+       01  WS-YEST-TBL-CNT          PIC 9(4) VALUE 0.
+       01  WS-YEST-TBL.
+           05  WS-YEST-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-YEST-TBL-CNT
+                   INDEXED BY WS-YEST-IDX.
+               10  WS-YEST-T-NAME   PIC X(40).
+               10  WS-YEST-T-ADDR   PIC X(40).
+               10  WS-YEST-T-ZIP    PIC X(5).
+       01  WS-MATCH-SW              PIC X VALUE 'N'.
+           88  WS-DUP-FOUND              VALUE 'Y'.
+       01  WS-DUP-CNT               PIC 9(5) VALUE 0.
+       01  WS-DUP-DETAIL.
+           02  FILLER               PIC X(11) VALUE 'DUPLICATE: '.
+           02  DUPD-NAME            PIC X(40).
+           02  DUPD-ADDR            PIC X(40).
+           02  DUPD-ZIP             PIC X(5).
+       01  WS-RUN-DATE.
+           02  WS-RUN-YYYY          PIC 9(4).
+           02  WS-RUN-MM            PIC 9(2).
+           02  WS-RUN-DD            PIC 9(2).
+       01  WS-BL-DETAIL.
+           02  FILLER               PIC X(11) VALUE 'DUPLICATES='.
+           02  BLD-DUP-CNT          PIC ZZZZ9.
+           02  FILLER               PIC X(24) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           OPEN INPUT GUI6-EXTRACT-YEST
+           PERFORM LOAD-YESTERDAY-TABLE
+           CLOSE GUI6-EXTRACT-YEST
+
+           OPEN INPUT GUI6-EXTRACT-TODAY
+           OPEN OUTPUT GUI6DUP-RPT
+           PERFORM READ-TODAY-RECORD
+           PERFORM UNTIL WS-NO-MORE-TODAY
+               IF TODAY-TYPE = 'D'
+                   PERFORM CHECK-FOR-DUPLICATE
+               END-IF
+               PERFORM READ-TODAY-RECORD
+           END-PERFORM
+           CLOSE GUI6-EXTRACT-TODAY
+           CLOSE GUI6DUP-RPT
+
+           PERFORM WRITE-BATCH-LOG-ENTRY
+           DISPLAY 'GUI6DUP DUPLICATES FOUND: ' WS-DUP-CNT
+           STOP RUN.
+
+      * LOAD YESTERDAY'S DETAIL RECORDS INTO AN IN-MEMORY TABLE KEYED
+      * ON CUST-NAME/NEW-ADDR/NEW-ZIP, IGNORING ANY BEYOND CAPACITY
+       LOAD-YESTERDAY-TABLE.
+           PERFORM READ-YEST-RECORD
+           PERFORM UNTIL WS-NO-MORE-YEST
+               IF YEST-TYPE = 'D' AND WS-YEST-TBL-CNT < 500
+                   ADD 1 TO WS-YEST-TBL-CNT
+                   MOVE YEST-CUST-NAME TO
+                       WS-YEST-T-NAME(WS-YEST-TBL-CNT)
+                   MOVE YEST-NEW-ADDR TO
+                       WS-YEST-T-ADDR(WS-YEST-TBL-CNT)
+                   MOVE YEST-NEW-ZIP TO
+                       WS-YEST-T-ZIP(WS-YEST-TBL-CNT)
+               END-IF
+               PERFORM READ-YEST-RECORD
+           END-PERFORM.
+
+       READ-YEST-RECORD.
+           READ GUI6-EXTRACT-YEST
+               AT END SET WS-NO-MORE-YEST TO TRUE
+           END-READ
+           IF NOT WS-NO-MORE-YEST
+               MOVE YEST-LINE TO WS-YEST-DETAIL
+           END-IF.
+
+       READ-TODAY-RECORD.
+           READ GUI6-EXTRACT-TODAY
+               AT END SET WS-NO-MORE-TODAY TO TRUE
+           END-READ
+           IF NOT WS-NO-MORE-TODAY
+               MOVE TODAY-LINE TO WS-TODAY-DETAIL
+           END-IF.
+
+      * SEARCH YESTERDAY'S TABLE FOR AN EXACT NAME/ADDR/ZIP MATCH -
+      * A HIT MEANS THE SAME CHANGE WAS KEYED TWICE ON BACK-TO-BACK
+      * DAYS
+       CHECK-FOR-DUPLICATE.
+           MOVE 'N' TO WS-MATCH-SW
+           SET WS-YEST-IDX TO 1
+           SEARCH WS-YEST-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-YEST-T-NAME(WS-YEST-IDX) = TODAY-CUST-NAME
+                    AND WS-YEST-T-ADDR(WS-YEST-IDX) = TODAY-NEW-ADDR
+                    AND WS-YEST-T-ZIP(WS-YEST-IDX) = TODAY-NEW-ZIP
+                   SET WS-DUP-FOUND TO TRUE
+           END-SEARCH
+           IF WS-DUP-FOUND
+               ADD 1 TO WS-DUP-CNT
+               MOVE TODAY-CUST-NAME TO DUPD-NAME
+               MOVE TODAY-NEW-ADDR  TO DUPD-ADDR
+               MOVE TODAY-NEW-ZIP   TO DUPD-ZIP
+               MOVE WS-DUP-DETAIL   TO DUP-LINE
+               WRITE DUP-LINE
+           END-IF.
+
+       WRITE-BATCH-LOG-ENTRY.
+           MOVE 'GUI6DUP' TO BL-PROGRAM
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE   TO BL-RUN-DATE
+           ACCEPT BL-RUN-TIME FROM TIME
+           IF WS-DUP-CNT > 0
+               MOVE 'WARN' TO BL-STATUS
+           ELSE
+               MOVE 'DONE' TO BL-STATUS
+           END-IF
+           MOVE WS-DUP-CNT TO BLD-DUP-CNT
+           MOVE WS-BL-DETAIL TO BL-DETAIL
+           OPEN EXTEND BATCH-LOG-FILE
+           WRITE BL-LINE FROM BATCHLOG-REC
+           CLOSE BATCH-LOG-FILE.
