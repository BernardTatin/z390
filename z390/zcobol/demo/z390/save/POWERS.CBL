@@ -4,16 +4,294 @@
       * Remarks. COBOL Powers of 2 from 0 to 126
       ***************************************************************
       * 03/14/09 RPI 1004 UPGRADED TO USE COMP PIC S9(39) QW
+      * 08/08/26 RPI 2000 SYSIN PARM CARD DRIVES START/END POWER
+      *                   RANGE INSTEAD OF FIXED 0-126 LIMIT
+      * 08/08/26 RPI 2001 WRITE DATED REPORT FILE WITH HEADINGS AND
+      *                   PAGE BREAKS, IN ADDITION TO SYSOUT DISPLAY
+      * 08/08/26 RPI 2002 ADD OVERFLOW FLAG COLUMN SHOWING WHEN PNUM
+      *                   NO LONGER FITS S9(9) COMP-3, S9(9) COMP-4,
+      *                   OR S9(18) COMP
+      * 08/08/26 RPI 2031 APPEND A COMPLETION ENTRY TO THE SHARED
+      *                   BATCHLOG FOR THE BATCHWIN OVERNIGHT WINDOW
+      *                   SUMMARY REPORT
+      * 08/08/26 RPI 2045 ADDED A MODE BYTE TO THE SYSIN PARM CARD -
+      *                   'B' CAPTURES THIS RUN'S POWER/PNUM PAIRS AS
+      *                   THE POWBASE BASELINE, 'V' RUNS IN
+      *                   VERIFICATION MODE AND FLAGS ANY PNUM THAT NO
+      *                   LONGER MATCHES THE SAVED BASELINE (A SIGN OF
+      *                   A COMPILER/RUNTIME REGRESSION IN COMP-3/COMP
+      *                   ARITHMETIC RATHER THAN A CODE CHANGE HERE).
+      *                   BLANK/ANYTHING ELSE RUNS NORMALLY, UNCHANGED.
+      * 08/08/26 RPI 2055 REMOVED MOVE SPACES TO WS-BL-DETAIL/
+      *                   WS-BL-VERIFY-DETAIL FROM WRITE-BATCH-LOG-
+      *                   ENTRY - IT WAS WIPING OUT THE FILLER LABEL
+      *                   TEXT (VALUE CLAUSES ONLY APPLY AT INITIAL
+      *                   ALLOCATION), LEAVING BLANK BATCHLOG DETAIL
+      *                   LINES EXCEPT FOR THE TRAILING NUMBER
+      * 08/08/26 RPI 2056 WS-HDG-2's '2**POWER' COLUMN WAS ONE BYTE
+      *                   TOO WIDE, SHIFTING THE C3/C4/CW HEADERS OUT
+      *                   OF ALIGNMENT WITH DET-C3-FLAG/DET-C4-FLAG/
+      *                   DET-CW-FLAG - NARROWED TO LINE THE HEADERS
+      *                   UP WITH THE ACTUAL DATA COLUMNS
       ***************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. POWERS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO 'SYSIN'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT POWERS-RPT ASSIGN TO 'POWERRPT'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BATCH-LOG-FILE ASSIGN TO 'BATCHLOG'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BASELINE-FILE ASSIGN TO 'POWBASE'
+               ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE.
+       01  PARM-REC.
+           02  PARM-START   PIC 9(3).
+           02  FILLER       PIC X.
+           02  PARM-END     PIC 9(3).
+           02  FILLER       PIC X.
+           02  PARM-MODE    PIC X.
+           02  FILLER       PIC X(71).
+       FD  POWERS-RPT.
+       01  RPT-LINE         PIC X(80).
+       FD  BATCH-LOG-FILE.
+       01  BL-LINE          PIC X(80).
+       FD  BASELINE-FILE.
+       01  BASE-LINE        PIC X(45).
        WORKING-STORAGE SECTION.
-       01 POWER  PIC S9(3)  COMP-3 VALUE 0.
-       01 PNUM   PIC S9(39) COMP   VALUE 1.
+       COPY BATCHLOG.
+       01  WS-OVERFLOW-CNT  PIC 9(3) VALUE 0.
+       01  WS-BL-DETAIL.
+           02  FILLER       PIC X(7)  VALUE 'POWERS '.
+           02  BLD-START    PIC ZZ9.
+           02  FILLER       PIC X(4)  VALUE ' TO '.
+           02  BLD-END      PIC ZZ9.
+           02  FILLER       PIC X(10) VALUE ' OVRFLW='.
+           02  BLD-OVERFLOW PIC ZZ9.
+       01  POWER  PIC S9(3)  COMP-3 VALUE 0.
+       01  PNUM   PIC S9(39) COMP   VALUE 1.
+       01  WS-EOF-SW        PIC X VALUE 'N'.
+           88  WS-NO-MORE-PARMS     VALUE 'Y'.
+       01  WS-START-POWER   PIC 9(3) VALUE 0.
+       01  WS-END-POWER     PIC 9(3) VALUE 126.
+       01  WS-RUN-DATE.
+           02  WS-RUN-YYYY  PIC 9(4).
+           02  WS-RUN-MM    PIC 9(2).
+           02  WS-RUN-DD    PIC 9(2).
+       01  WS-PAGE-NBR      PIC 9(3) VALUE 1.
+       01  WS-LINE-CNT      PIC 9(3) VALUE 0.
+       01  WS-LINES-PER-PG  PIC 9(3) VALUE 60.
+       01  WS-HDG-1.
+           02  FILLER       PIC X(20) VALUE 'POWERS OF 2 TABLE  '.
+           02  FILLER       PIC X(10) VALUE 'RUN DATE '.
+           02  HDG-MM       PIC 9(2).
+           02  FILLER       PIC X VALUE '/'.
+           02  HDG-DD       PIC 9(2).
+           02  FILLER       PIC X VALUE '/'.
+           02  HDG-YYYY     PIC 9(4).
+           02  FILLER       PIC X(10) VALUE '    PAGE '.
+           02  HDG-PAGE     PIC ZZ9.
+       01  WS-HDG-2.
+           02  FILLER       PIC X(12) VALUE 'POWER'.
+           02  FILLER       PIC X(43) VALUE '2**POWER'.
+           02  FILLER       PIC X(6)  VALUE 'C3'.
+           02  FILLER       PIC X(6)  VALUE 'C4'.
+           02  FILLER       PIC X(6)  VALUE 'CW'.
+       01  WS-DETAIL-LINE.
+           02  DET-POWER    PIC ZZ9.
+           02  FILLER       PIC X(9) VALUE SPACES.
+           02  DET-PNUM     PIC Z(38)9.
+           02  FILLER       PIC X(4) VALUE SPACES.
+           02  DET-C3-FLAG  PIC X.
+           02  FILLER       PIC X(5) VALUE SPACES.
+           02  DET-C4-FLAG  PIC X.
+           02  FILLER       PIC X(5) VALUE SPACES.
+           02  DET-CW-FLAG  PIC X.
+      * BOUNDARY VALUES FOR THE OVERFLOW CROSS-CHECK COLUMN
+      * C3/C4 - PIC S9(9) COMP-3 AND COMP-4 MAX VALUE
+      * CW    - PIC S9(18) COMP MAX VALUE
+       01  WS-MAX-S9-09     PIC S9(39) COMP VALUE 999999999.
+       01  WS-MAX-S9-18     PIC S9(39) COMP
+                             VALUE 999999999999999999.
+
+      * BASELINE-VERIFICATION MODE. PARM-MODE 'B' WRITES BASE-POWER/
+      * BASE-PNUM PAIRS TO POWBASE FOR THIS RUN'S RANGE; 'V' READS
+      * THEM BACK AND COMPARES THEM TO THE FRESH PNUM JUST COMPUTED.
+       01  WS-RUN-MODE-SW   PIC X VALUE ' '.
+           88  WS-BASELINE-MODE      VALUE 'B'.
+           88  WS-VERIFY-MODE        VALUE 'V'.
+       01  WS-BASE-REC.
+           02  BASE-POWER   PIC 9(3).
+           02  FILLER       PIC X.
+           02  BASE-PNUM    PIC 9(39).
+       01  WS-BASE-EOF-SW   PIC X VALUE 'N'.
+           88  WS-NO-MORE-BASE      VALUE 'Y'.
+       01  WS-MISMATCH-CNT  PIC 9(3) VALUE 0.
+       01  WS-BL-VERIFY-DETAIL.
+           02  FILLER       PIC X(7)  VALUE 'POWERS '.
+           02  BLV-START    PIC ZZ9.
+           02  FILLER       PIC X(4)  VALUE ' TO '.
+           02  BLV-END      PIC ZZ9.
+           02  FILLER       PIC X(11) VALUE ' MISMATCH='.
+           02  BLV-MISMATCH PIC ZZ9.
        PROCEDURE DIVISION.
-           PERFORM UNTIL POWER EQUALS 127
+       MAINLINE.
+           PERFORM GET-PARM-CARD
+           PERFORM CALC-START-PNUM
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT POWERS-RPT
+           IF WS-BASELINE-MODE
+               OPEN OUTPUT BASELINE-FILE
+           ELSE
+           IF WS-VERIFY-MODE
+               OPEN INPUT BASELINE-FILE
+               PERFORM READ-BASE-RECORD
+           END-IF
+           END-IF
+           PERFORM UNTIL POWER > WS-END-POWER
                DISPLAY 'POWER OF 2**' POWER ' = ' PNUM
+               PERFORM WRITE-DETAIL-LINE
+               PERFORM VERIFY-OR-BASELINE-LINE
                ADD PNUM TO PNUM
                ADD 1    TO POWER
-           END-PERFORM.
+           END-PERFORM
+           CLOSE POWERS-RPT
+           IF WS-BASELINE-MODE OR WS-VERIFY-MODE
+               CLOSE BASELINE-FILE
+           END-IF
+           PERFORM WRITE-BATCH-LOG-ENTRY
+           STOP RUN.
+
+      * BASELINE-MODE WRITES THIS ITERATION'S POWER/PNUM PAIR TO
+      * POWBASE; VERIFY-MODE COMPARES IT AGAINST THE NEXT SAVED PAIR
+      * AND COUNTS A MISMATCH IF THEY DIFFER (INCLUDING A BASELINE
+      * THAT RAN OUT EARLY, WHICH VERIFIES AGAINST NOTHING)
+       VERIFY-OR-BASELINE-LINE.
+           IF WS-BASELINE-MODE
+               MOVE POWER TO BASE-POWER
+               MOVE PNUM  TO BASE-PNUM
+               MOVE WS-BASE-REC TO BASE-LINE
+               WRITE BASE-LINE
+           ELSE
+           IF WS-VERIFY-MODE
+               IF WS-NO-MORE-BASE
+                   ADD 1 TO WS-MISMATCH-CNT
+                   DISPLAY 'POWERVER MISMATCH AT POWER ' POWER
+                       ' - NO BASELINE RECORD'
+               ELSE
+                   IF BASE-POWER NOT = POWER OR BASE-PNUM NOT = PNUM
+                       ADD 1 TO WS-MISMATCH-CNT
+                       DISPLAY 'POWERVER MISMATCH AT POWER ' POWER
+                           ' EXPECTED ' BASE-PNUM ' GOT ' PNUM
+                   END-IF
+                   PERFORM READ-BASE-RECORD
+               END-IF
+           END-IF
+           END-IF.
+
+       READ-BASE-RECORD.
+           READ BASELINE-FILE INTO WS-BASE-REC
+               AT END SET WS-NO-MORE-BASE TO TRUE
+           END-READ.
+
+       WRITE-DETAIL-LINE.
+           IF WS-LINE-CNT = 0 OR WS-LINE-CNT >= WS-LINES-PER-PG
+               PERFORM WRITE-PAGE-HEADING
+           END-IF
+           MOVE POWER TO DET-POWER
+           MOVE PNUM  TO DET-PNUM
+           IF PNUM > WS-MAX-S9-09
+               MOVE '*' TO DET-C3-FLAG
+               MOVE '*' TO DET-C4-FLAG
+           ELSE
+               MOVE SPACE TO DET-C3-FLAG
+               MOVE SPACE TO DET-C4-FLAG
+           END-IF
+           IF PNUM > WS-MAX-S9-18
+               MOVE '*' TO DET-CW-FLAG
+               ADD 1 TO WS-OVERFLOW-CNT
+           ELSE
+               MOVE SPACE TO DET-CW-FLAG
+           END-IF
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINE-CNT.
+
+       WRITE-PAGE-HEADING.
+           IF WS-LINE-CNT > 0
+               ADD 1 TO WS-PAGE-NBR
+           END-IF
+           MOVE WS-RUN-MM   TO HDG-MM
+           MOVE WS-RUN-DD   TO HDG-DD
+           MOVE WS-RUN-YYYY TO HDG-YYYY
+           MOVE WS-PAGE-NBR TO HDG-PAGE
+           MOVE WS-HDG-1 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-HDG-2 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE 0 TO WS-LINE-CNT.
+
+       GET-PARM-CARD.
+           OPEN INPUT PARM-FILE
+           READ PARM-FILE
+               AT END SET WS-NO-MORE-PARMS TO TRUE
+           END-READ
+           IF NOT WS-NO-MORE-PARMS
+               IF PARM-START IS NUMERIC AND PARM-END IS NUMERIC
+                  AND PARM-START <= PARM-END AND PARM-END <= 126
+                   MOVE PARM-START TO WS-START-POWER
+                   MOVE PARM-END   TO WS-END-POWER
+               END-IF
+               IF PARM-MODE = 'B' OR PARM-MODE = 'V'
+                   MOVE PARM-MODE TO WS-RUN-MODE-SW
+               END-IF
+           END-IF
+           CLOSE PARM-FILE.
+
+      * RECOMPUTE PNUM SO THE TABLE CAN START AT ANY EXPONENT
+       CALC-START-PNUM.
+           MOVE 1 TO PNUM
+           PERFORM VARYING POWER FROM 0 BY 1
+                   UNTIL POWER NOT < WS-START-POWER
+               ADD PNUM TO PNUM
+           END-PERFORM
+           MOVE WS-START-POWER TO POWER.
+
+      * APPEND ONE COMPLETION ENTRY TO THE SHARED BATCHLOG SO BATCHWIN
+      * CAN ROLL POWERS INTO THE OVERNIGHT WINDOW SUMMARY. A VERIFY-MODE
+      * RUN THAT FOUND ANY MISMATCH LOGS 'FAIL' INSTEAD OF 'DONE' SO A
+      * SILENT COMP-3/COMP ARITHMETIC REGRESSION SHOWS UP ON THE
+      * BATCHWIN SUMMARY REPORT INSTEAD OF NEEDING SOMEONE TO EYEBALL
+      * THE DISPLAY OUTPUT.
+       WRITE-BATCH-LOG-ENTRY.
+           MOVE 'POWERS' TO BL-PROGRAM
+           MOVE WS-RUN-DATE  TO BL-RUN-DATE
+           ACCEPT BL-RUN-TIME FROM TIME
+           IF WS-VERIFY-MODE
+               MOVE WS-START-POWER  TO BLV-START
+               MOVE WS-END-POWER    TO BLV-END
+               MOVE WS-MISMATCH-CNT TO BLV-MISMATCH
+               IF WS-MISMATCH-CNT > 0
+                   MOVE 'FAIL' TO BL-STATUS
+               ELSE
+                   MOVE 'DONE' TO BL-STATUS
+               END-IF
+               MOVE WS-BL-VERIFY-DETAIL TO BL-DETAIL
+           ELSE
+               MOVE WS-START-POWER TO BLD-START
+               MOVE WS-END-POWER   TO BLD-END
+               MOVE WS-OVERFLOW-CNT TO BLD-OVERFLOW
+               MOVE 'DONE' TO BL-STATUS
+               MOVE WS-BL-DETAIL TO BL-DETAIL
+           END-IF
+           OPEN EXTEND BATCH-LOG-FILE
+           MOVE BATCHLOG-REC TO BL-LINE
+           WRITE BL-LINE
+           CLOSE BATCH-LOG-FILE.
