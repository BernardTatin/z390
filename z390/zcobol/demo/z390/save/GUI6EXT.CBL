@@ -0,0 +1,107 @@
+      ***************************************************************
+      * Author.  Maintenance team, following the POWERS/z390 style
+      * Date.    08/08/26
+      * Remarks. Nightly batch extract of the day's GUI6 customer
+      *          maintenance transactions (see GUI6HIST, written by
+      *          TESTGUI6/TESTGUIB) into a sequential extract for the
+      *          overnight customer-master update run, with a record
+      *          count and control total trailer for balancing.
+      ***************************************************************
+      * 08/08/26 RPI 2014 INITIAL CODING
+      * 08/08/26 RPI 2043 EXTR-LINE WAS PIC X(139) BUT WS-EXTR-DETAIL
+      *                   ADDS UP TO 143 BYTES, SO THE LAST 4 BYTES OF
+      *                   EVERY DETAIL LINE (PART OF EXTR-TIME) WERE
+      *                   BEING SILENTLY TRUNCATED ON WRITE - WIDENED
+      *                   TO PIC X(143) TO MATCH. THE 139-BYTE TRAILER
+      *                   STILL MOVES IN CLEAN, SPACE-PADDED TO THE
+      *                   WIDER FIELD.
+      * 08/08/26 RPI 2053 A HIST-APPR-PENDING RECORD (A MAKER-CHECKER
+      *                   PAYMEI/PAYME1I CHANGE STILL AWAITING
+      *                   APPROVAL) IS NO LONGER EXTRACTED - ONLY
+      *                   HIST-APPR-APPROVED/HIST-APPR-NOT-REQUIRED
+      *                   RECORDS GO TO THE NIGHTLY EXTRACT, SO AN
+      *                   UNAPPROVED CHANGE ISN'T APPLIED DOWNSTREAM
+      *                   BEFORE A CHECKER SIGNS OFF ON IT.
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GUI6EXT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GUI6HIST-FILE ASSIGN TO 'GUI6HIST'
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY HIST-KEY.
+           SELECT GUI6-EXTRACT ASSIGN TO 'GUI6EXTR'
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GUI6HIST-FILE.
+           COPY GUI6HIST.
+       FD  GUI6-EXTRACT.
+       01  EXTR-LINE                PIC X(143).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                PIC X VALUE 'N'.
+           88  WS-NO-MORE-HIST            VALUE 'Y'.
+       01  WS-REC-COUNT             PIC 9(7) VALUE 0.
+       01  WS-CTL-TOTAL             PIC 9(9) VALUE 0.
+       01  WS-EXTR-DETAIL.
+           02  EXTR-TYPE            PIC X(1) VALUE 'D'.
+           02  EXTR-CUST-NAME       PIC X(40).
+           02  EXTR-OLD-ADDR        PIC X(40).
+           02  EXTR-NEW-ADDR        PIC X(40).
+           02  EXTR-NEW-ZIP         PIC X(5).
+           02  EXTR-OPID            PIC X(3).
+           02  EXTR-DATE            PIC 9(7).
+           02  EXTR-TIME            PIC 9(7).
+       01  WS-EXTR-TRAILER.
+           02  TRLR-TYPE            PIC X(1) VALUE 'T'.
+           02  TRLR-REC-COUNT       PIC 9(7).
+           02  TRLR-CTL-TOTAL       PIC 9(9).
+           02  FILLER               PIC X(122).
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           OPEN INPUT GUI6HIST-FILE
+           OPEN OUTPUT GUI6-EXTRACT
+           PERFORM READ-HIST-RECORD
+           PERFORM UNTIL WS-NO-MORE-HIST
+               IF NOT HIST-APPR-PENDING
+                   PERFORM WRITE-EXTRACT-DETAIL
+               END-IF
+               PERFORM READ-HIST-RECORD
+           END-PERFORM
+           PERFORM WRITE-EXTRACT-TRAILER
+           CLOSE GUI6HIST-FILE
+           CLOSE GUI6-EXTRACT
+           DISPLAY 'GUI6EXT RECORDS EXTRACTED: ' WS-REC-COUNT
+           DISPLAY 'GUI6EXT CONTROL TOTAL:     ' WS-CTL-TOTAL
+           STOP RUN.
+
+       READ-HIST-RECORD.
+           READ GUI6HIST-FILE
+               AT END SET WS-NO-MORE-HIST TO TRUE
+           END-READ.
+
+       WRITE-EXTRACT-DETAIL.
+           MOVE 'D'          TO EXTR-TYPE
+           MOVE HIST-NEW-NAME TO EXTR-CUST-NAME
+           MOVE HIST-OLD-ADDR TO EXTR-OLD-ADDR
+           MOVE HIST-NEW-ADDR TO EXTR-NEW-ADDR
+           MOVE HIST-NEW-ZIP  TO EXTR-NEW-ZIP
+           MOVE HIST-OPID     TO EXTR-OPID
+           MOVE HIST-DATE     TO EXTR-DATE
+           MOVE HIST-TIME     TO EXTR-TIME
+           MOVE WS-EXTR-DETAIL TO EXTR-LINE
+           WRITE EXTR-LINE
+           ADD 1 TO WS-REC-COUNT
+           ADD HIST-TASKN TO WS-CTL-TOTAL.
+
+       WRITE-EXTRACT-TRAILER.
+           MOVE SPACES         TO WS-EXTR-TRAILER
+           MOVE 'T'            TO TRLR-TYPE
+           MOVE WS-REC-COUNT   TO TRLR-REC-COUNT
+           MOVE WS-CTL-TOTAL   TO TRLR-CTL-TOTAL
+           MOVE WS-EXTR-TRAILER TO EXTR-LINE
+           WRITE EXTR-LINE.
