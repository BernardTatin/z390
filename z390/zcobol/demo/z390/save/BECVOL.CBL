@@ -0,0 +1,180 @@
+      ***************************************************************
+      * Author.  Maintenance team
+      * Remarks. Transaction-volume and response-time report. Reads
+      *          the BVOL extrapartition TD queue that TESTBEC7
+      *          writes one VOL-TRNID/VOL-ELAPSED event to per BEC4/
+      *          BEC5 invocation (timed from task entry to its return
+      *          or to the point of the simulated ASRA/AEI0 abend),
+      *          and rolls the events up into a count/min/max/average
+      *          response-time line per transid - the same read-only,
+      *          run-after-the-fact reporting style BATCHWIN uses for
+      *          BATCHLOG.
+      ***************************************************************
+      * 08/08/26 RPI 2034 INITIAL CODING
+      * 08/08/26 RPI 2057 ACCUMULATE-VOL-EVENT's TRNID SEARCH LOOP
+      *                   RAN TO COMPLETION EVEN AFTER FINDING A
+      *                   MATCH, SO EVERY EVENT WAS MISATTRIBUTED TO
+      *                   THE LAST TABLE ENTRY - ADDED EXIT PERFORM
+      *                   ON MATCH SO THE LOOP STOPS AT THE RIGHT ROW
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BECVOL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BVOL-FILE ASSIGN TO 'BVOL'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BECVOL-RPT ASSIGN TO 'BECVOLRPT'
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BVOL-FILE.
+       01  BVOL-LINE            PIC X(10).
+       FD  BECVOL-RPT.
+       01  RPT-LINE             PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-VOL-REC.
+           02  VOL-TRNID         PIC X(4).
+           02  FILLER            PIC X.
+           02  VOL-ELAPSED       PIC 9(5).
+       01  WS-EOF-SW            PIC X VALUE 'N'.
+           88  WS-NO-MORE-VOL        VALUE 'Y'.
+       01  WS-RUN-DATE.
+           02  WS-RUN-YYYY      PIC 9(4).
+           02  WS-RUN-MM        PIC 9(2).
+           02  WS-RUN-DD        PIC 9(2).
+       01  WS-EVENT-CNT         PIC 9(5) VALUE 0.
+
+      * ONE ACCUMULATOR ENTRY PER DISTINCT TRANSID SEEN ON BVOL
+       01  WS-TRN-TBL.
+           02  TRN-ENTRY OCCURS 20 TIMES.
+               04  TRN-ID          PIC X(4).
+               04  TRN-COUNT       PIC 9(5).
+               04  TRN-TOTAL       PIC 9(7).
+               04  TRN-MIN         PIC 9(5).
+               04  TRN-MAX         PIC 9(5).
+       01  WS-TRN-CNT            PIC 9(2) VALUE 0.
+       01  WS-TRN-SUB            PIC 9(2).
+       01  WS-FOUND-SW           PIC X VALUE 'N'.
+           88  WS-TRN-FOUND          VALUE 'Y'.
+       01  WS-AVG-ELAPSED        PIC 9(5).
+
+       01  WS-HDG-1.
+           02  FILLER       PIC X(26) VALUE
+               'TRANSACTION VOLUME REPORT'.
+           02  FILLER       PIC X(10) VALUE '  RUN DATE'.
+           02  FILLER       PIC X     VALUE SPACE.
+           02  HDG-MM       PIC 9(2).
+           02  FILLER       PIC X VALUE '/'.
+           02  HDG-DD       PIC 9(2).
+           02  FILLER       PIC X VALUE '/'.
+           02  HDG-YYYY     PIC 9(4).
+       01  WS-HDG-2.
+           02  FILLER       PIC X(8)  VALUE 'TRANSID'.
+           02  FILLER       PIC X(8)  VALUE 'VOLUME'.
+           02  FILLER       PIC X(8)  VALUE 'MIN-SEC'.
+           02  FILLER       PIC X(8)  VALUE 'MAX-SEC'.
+           02  FILLER       PIC X(8)  VALUE 'AVG-SEC'.
+       01  WS-DETAIL-LINE.
+           02  DET-TRNID    PIC X(8).
+           02  DET-VOLUME   PIC ZZZZ9   BLANK WHEN ZERO.
+           02  FILLER       PIC X(3)  VALUE SPACES.
+           02  DET-MIN      PIC ZZZZ9   BLANK WHEN ZERO.
+           02  FILLER       PIC X(3)  VALUE SPACES.
+           02  DET-MAX      PIC ZZZZ9   BLANK WHEN ZERO.
+           02  FILLER       PIC X(3)  VALUE SPACES.
+           02  DET-AVG      PIC ZZZZ9   BLANK WHEN ZERO.
+       01  WS-SUMMARY-LINE.
+           02  FILLER       PIC X(16) VALUE 'EVENTS PROCESSED'.
+           02  FILLER       PIC X(1)  VALUE '='.
+           02  SUM-EVENTS   PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT BVOL-FILE
+           OPEN OUTPUT BECVOL-RPT
+           PERFORM READ-VOL-EVENT
+           PERFORM UNTIL WS-NO-MORE-VOL
+               PERFORM ACCUMULATE-VOL-EVENT
+               PERFORM READ-VOL-EVENT
+           END-PERFORM
+           CLOSE BVOL-FILE
+           PERFORM WRITE-REPORT-HEADING
+           PERFORM VARYING WS-TRN-SUB FROM 1 BY 1
+                   UNTIL WS-TRN-SUB > WS-TRN-CNT
+               PERFORM WRITE-DETAIL-LINE
+           END-PERFORM
+           PERFORM WRITE-SUMMARY-LINE
+           CLOSE BECVOL-RPT
+           DISPLAY 'BECVOL EVENTS PROCESSED: ' WS-EVENT-CNT
+           DISPLAY 'BECVOL DISTINCT TRANSIDS: ' WS-TRN-CNT
+           STOP RUN.
+
+       READ-VOL-EVENT.
+           READ BVOL-FILE
+               AT END SET WS-NO-MORE-VOL TO TRUE
+           END-READ
+           IF NOT WS-NO-MORE-VOL
+               MOVE BVOL-LINE TO WS-VOL-REC
+               ADD 1 TO WS-EVENT-CNT
+           END-IF.
+
+      * FIND (OR ADD) THE ACCUMULATOR ENTRY FOR THIS EVENT'S TRANSID
+      * AND ROLL THE ELAPSED TIME INTO ITS COUNT/TOTAL/MIN/MAX
+       ACCUMULATE-VOL-EVENT.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING WS-TRN-SUB FROM 1 BY 1
+                   UNTIL WS-TRN-SUB > WS-TRN-CNT
+               IF TRN-ID(WS-TRN-SUB) = VOL-TRNID
+                   SET WS-TRN-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT WS-TRN-FOUND AND WS-TRN-CNT < 20
+               ADD 1 TO WS-TRN-CNT
+               MOVE WS-TRN-CNT     TO WS-TRN-SUB
+               MOVE VOL-TRNID      TO TRN-ID(WS-TRN-SUB)
+               MOVE 0              TO TRN-COUNT(WS-TRN-SUB)
+               MOVE 0              TO TRN-TOTAL(WS-TRN-SUB)
+               MOVE VOL-ELAPSED    TO TRN-MIN(WS-TRN-SUB)
+               MOVE VOL-ELAPSED    TO TRN-MAX(WS-TRN-SUB)
+           END-IF
+           ADD 1 TO TRN-COUNT(WS-TRN-SUB)
+           ADD VOL-ELAPSED TO TRN-TOTAL(WS-TRN-SUB)
+           IF VOL-ELAPSED < TRN-MIN(WS-TRN-SUB)
+               MOVE VOL-ELAPSED TO TRN-MIN(WS-TRN-SUB)
+           END-IF
+           IF VOL-ELAPSED > TRN-MAX(WS-TRN-SUB)
+               MOVE VOL-ELAPSED TO TRN-MAX(WS-TRN-SUB)
+           END-IF.
+
+       WRITE-REPORT-HEADING.
+           MOVE WS-RUN-MM   TO HDG-MM
+           MOVE WS-RUN-DD   TO HDG-DD
+           MOVE WS-RUN-YYYY TO HDG-YYYY
+           MOVE WS-HDG-1 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-HDG-2 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+       WRITE-DETAIL-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE TRN-ID(WS-TRN-SUB)    TO DET-TRNID
+           MOVE TRN-COUNT(WS-TRN-SUB) TO DET-VOLUME
+           MOVE TRN-MIN(WS-TRN-SUB)   TO DET-MIN
+           MOVE TRN-MAX(WS-TRN-SUB)   TO DET-MAX
+           COMPUTE WS-AVG-ELAPSED =
+               TRN-TOTAL(WS-TRN-SUB) / TRN-COUNT(WS-TRN-SUB)
+           MOVE WS-AVG-ELAPSED TO DET-AVG
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+       WRITE-SUMMARY-LINE.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-EVENT-CNT TO SUM-EVENTS
+           MOVE WS-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE.
