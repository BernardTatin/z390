@@ -0,0 +1,135 @@
+      ***************************************************************
+      * Author.  Maintenance team, following the GUI6EXT/POWFOOT style
+      * Remarks. Daily exception report over the BQEX TD queue extract
+      *          (see TESTBEC2.CBL's WRITE-QUOTE-EXCEPTION), one line
+      *          per QUOTEFIL read that missed and fell back to the
+      *          default quote text. Reports which TRNID/SEQNO/LANG
+      *          combinations are missing QUOTEFIL content so a content
+      *          maintainer knows what to add, and appends a completion
+      *          entry to BATCHLOG the same way POWERS/TESTHFP1/
+      *          TESTPIC1/POWFOOT/GUI6DUP do.
+      ***************************************************************
+      * 08/08/26 RPI 2048 INITIAL CODING
+      * 08/08/26 RPI 2062 WS-HDG-LINE's QTRN/SQ/LG/DATE/TIME COLUMN
+      *                   HEADERS DRIFTED OUT OF ALIGNMENT WITH
+      *                   RPTD-QF-TRNID/RPTD-QF-SEQNO/RPTD-QF-LANG/
+      *                   RPTD-DATE/RPTD-TIME - RESPACED TO MATCH THE
+      *                   ACTUAL DETAIL-RECORD BYTE OFFSETS
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. QUOTXRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BQEX-EXTRACT ASSIGN TO 'BQEX'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT QUOTXRPT-OUT ASSIGN TO 'QUOTXRPT'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BATCH-LOG-FILE ASSIGN TO 'BATCHLOG'
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BQEX-EXTRACT.
+       01  BQEX-LINE            PIC X(38).
+       FD  QUOTXRPT-OUT.
+       01  RPT-LINE             PIC X(80).
+       FD  BATCH-LOG-FILE.
+       01  BL-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY BATCHLOG.
+       01  WS-EXCP-REC.
+           02  EXCP-TRNID       PIC X(4).
+           02  FILLER           PIC X.
+           02  EXCP-TASKN       PIC 9(7).
+           02  FILLER           PIC X.
+           02  EXCP-QF-TRNID    PIC X(4).
+           02  FILLER           PIC X.
+           02  EXCP-QF-SEQNO    PIC X(1).
+           02  FILLER           PIC X.
+           02  EXCP-QF-LANG     PIC X(2).
+           02  FILLER           PIC X.
+           02  EXCP-DATE        PIC 9(8).
+           02  FILLER           PIC X.
+           02  EXCP-TIME        PIC 9(6).
+       01  WS-EOF-SW            PIC X VALUE 'N'.
+           88  WS-NO-MORE-BQEX       VALUE 'Y'.
+       01  WS-EXCP-CNT          PIC 9(5) VALUE 0.
+       01  WS-HDG-LINE.
+           02  FILLER           PIC X(80) VALUE
+               'TRNID TASKN     QTRN SQ LG  DATE     TIME'.
+       01  WS-RPT-DETAIL.
+           02  RPTD-TRNID       PIC X(4).
+           02  FILLER           PIC X(2) VALUE SPACES.
+           02  RPTD-TASKN       PIC 9(7).
+           02  FILLER           PIC X(3) VALUE SPACES.
+           02  RPTD-QF-TRNID    PIC X(4).
+           02  FILLER           PIC X(1) VALUE SPACE.
+           02  RPTD-QF-SEQNO    PIC X(1).
+           02  FILLER           PIC X(2) VALUE SPACES.
+           02  RPTD-QF-LANG     PIC X(2).
+           02  FILLER           PIC X(2) VALUE SPACES.
+           02  RPTD-DATE        PIC 9(8).
+           02  FILLER           PIC X(1) VALUE SPACE.
+           02  RPTD-TIME        PIC 9(6).
+       01  WS-RUN-DATE.
+           02  WS-RUN-YYYY      PIC 9(4).
+           02  WS-RUN-MM        PIC 9(2).
+           02  WS-RUN-DD        PIC 9(2).
+       01  WS-BL-DETAIL.
+           02  FILLER           PIC X(15) VALUE 'QUOTE FALLBACK='.
+           02  BLD-EXCP-CNT     PIC ZZZZ9.
+           02  FILLER           PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           OPEN INPUT BQEX-EXTRACT
+           OPEN OUTPUT QUOTXRPT-OUT
+           MOVE WS-HDG-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM READ-BQEX-RECORD
+           PERFORM UNTIL WS-NO-MORE-BQEX
+               PERFORM WRITE-EXCEPTION-DETAIL
+               PERFORM READ-BQEX-RECORD
+           END-PERFORM
+           CLOSE BQEX-EXTRACT
+           CLOSE QUOTXRPT-OUT
+           PERFORM WRITE-BATCH-LOG-ENTRY
+           DISPLAY 'QUOTXRPT EXCEPTIONS REPORTED: ' WS-EXCP-CNT
+           STOP RUN.
+
+       READ-BQEX-RECORD.
+           READ BQEX-EXTRACT
+               AT END SET WS-NO-MORE-BQEX TO TRUE
+           END-READ
+           IF NOT WS-NO-MORE-BQEX
+               MOVE BQEX-LINE TO WS-EXCP-REC
+           END-IF.
+
+       WRITE-EXCEPTION-DETAIL.
+           MOVE SPACES          TO WS-RPT-DETAIL
+           MOVE EXCP-TRNID      TO RPTD-TRNID
+           MOVE EXCP-TASKN      TO RPTD-TASKN
+           MOVE EXCP-QF-TRNID   TO RPTD-QF-TRNID
+           MOVE EXCP-QF-SEQNO   TO RPTD-QF-SEQNO
+           MOVE EXCP-QF-LANG    TO RPTD-QF-LANG
+           MOVE EXCP-DATE       TO RPTD-DATE
+           MOVE EXCP-TIME       TO RPTD-TIME
+           MOVE WS-RPT-DETAIL   TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-EXCP-CNT.
+
+       WRITE-BATCH-LOG-ENTRY.
+           MOVE 'QUOTXRPT' TO BL-PROGRAM
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE   TO BL-RUN-DATE
+           ACCEPT BL-RUN-TIME FROM TIME
+           IF WS-EXCP-CNT > 0
+               MOVE 'WARN' TO BL-STATUS
+           ELSE
+               MOVE 'DONE' TO BL-STATUS
+           END-IF
+           MOVE WS-BL-DETAIL TO BL-DETAIL
+           OPEN EXTEND BATCH-LOG-FILE
+           WRITE BL-LINE FROM BATCHLOG-REC
+           CLOSE BATCH-LOG-FILE.
