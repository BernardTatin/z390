@@ -0,0 +1,117 @@
+      ***************************************************************
+      * Author.  Maintenance team
+      * Remarks. Batch cross-footing check for a POWFOOT extract file.
+      *          The extract holds up to 20 detail amount records
+      *          followed by one trailer record carrying the control
+      *          total the details are supposed to add up to. Detail
+      *          and trailer records are told apart by a leading 'D'
+      *          or 'T' record-type byte. Cross-footing itself is done
+      *          by the shared XFOOT subprogram, the same one
+      *          TESTGUI6.CBL's EDIT-OCC-TOTAL calls, instead of this
+      *          program summing the details on its own. The result
+      *          is appended to BATCHLOG the same way POWERS/TESTHFP1/
+      *          TESTPIC1 do.
+      ***************************************************************
+      * 08/08/26 RPI 2037 INITIAL CODING
+      * 08/08/26 RPI 2060 BLD-RESULT WAS PIC X(9), TRUNCATING THE
+      *                   10-CHARACTER 'OUT-OF-BAL' LITERAL TO
+      *                   'OUT-OF-BA' - WIDENED TO PIC X(10)
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POWFOOT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POWFOOT-IN ASSIGN TO 'POWFOOT'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BATCH-LOG-FILE ASSIGN TO 'BATCHLOG'
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POWFOOT-IN.
+       01  POWFOOT-LINE         PIC X(10).
+       FD  BATCH-LOG-FILE.
+       01  BL-LINE              PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY XFOOT.
+       COPY BATCHLOG.
+       01  WS-IN-REC.
+           02  IN-REC-TYPE      PIC X.
+           02  IN-REC-AMT       PIC 9(7).
+           02  FILLER           PIC X(2).
+       01  WS-IN-TRAILER REDEFINES WS-IN-REC.
+           02  FILLER           PIC X.
+           02  IN-TRL-TOTAL     PIC 9(9).
+       01  WS-EOF-SW            PIC X VALUE 'N'.
+           88  WS-NO-MORE-IN        VALUE 'Y'.
+       01  WS-RUN-DATE.
+           02  WS-RUN-YYYY      PIC 9(4).
+           02  WS-RUN-MM        PIC 9(2).
+           02  WS-RUN-DD        PIC 9(2).
+       01  WS-BL-DETAIL.
+           02  FILLER           PIC X(9)  VALUE 'DETAILS='.
+           02  BLD-DETAIL-CNT   PIC ZZ9.
+           02  FILLER           PIC X(9)  VALUE ' RESULT='.
+           02  BLD-RESULT       PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAINLINE.
+           OPEN INPUT POWFOOT-IN
+           MOVE 0 TO LK-DETAIL-CNT
+           PERFORM READ-POWFOOT-RECORD
+           PERFORM UNTIL WS-NO-MORE-IN
+               IF IN-REC-TYPE = 'D'
+                   PERFORM ACCUMULATE-DETAIL
+               ELSE
+               IF IN-REC-TYPE = 'T'
+                   PERFORM CROSS-FOOT-AND-REPORT
+               END-IF
+               END-IF
+               PERFORM READ-POWFOOT-RECORD
+           END-PERFORM
+           CLOSE POWFOOT-IN
+           PERFORM WRITE-BATCH-LOG-ENTRY
+           STOP RUN.
+
+       READ-POWFOOT-RECORD.
+           READ POWFOOT-IN
+               AT END SET WS-NO-MORE-IN TO TRUE
+           END-READ
+           IF NOT WS-NO-MORE-IN
+               MOVE POWFOOT-LINE TO WS-IN-REC
+           END-IF.
+
+      * ADD ONE MORE DETAIL LINE TO THE TABLE XFOOT WILL CROSS-FOOT,
+      * IGNORING ANY DETAIL BEYOND THE 20-ENTRY TABLE CAPACITY
+       ACCUMULATE-DETAIL.
+           IF LK-DETAIL-CNT < 20
+               ADD 1 TO LK-DETAIL-CNT
+               MOVE IN-REC-AMT TO LK-DETAIL-AMT(LK-DETAIL-CNT)
+           END-IF.
+
+      * THE TRAILER CARRIES THE CONTROL TOTAL THE DETAILS SHOULD ADD
+      * UP TO - CALL XFOOT TO CROSS-FOOT AND BUILD THE LOG DETAIL TEXT
+       CROSS-FOOT-AND-REPORT.
+           MOVE IN-TRL-TOTAL TO LK-CONTROL-TOTAL
+           CALL 'XFOOT' USING XFOOT-PARMS
+           MOVE LK-DETAIL-CNT TO BLD-DETAIL-CNT
+           IF LK-BALANCED
+               MOVE 'BALANCED' TO BLD-RESULT
+           ELSE
+               MOVE 'OUT-OF-BAL' TO BLD-RESULT
+           END-IF.
+
+       WRITE-BATCH-LOG-ENTRY.
+           MOVE 'POWFOOT' TO BL-PROGRAM
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE   TO BL-RUN-DATE
+           ACCEPT BL-RUN-TIME FROM TIME
+           IF LK-BALANCED
+               MOVE 'DONE' TO BL-STATUS
+           ELSE
+               MOVE 'FAIL' TO BL-STATUS
+           END-IF
+           MOVE WS-BL-DETAIL TO BL-DETAIL
+           OPEN EXTEND BATCH-LOG-FILE
+           WRITE BL-LINE FROM BATCHLOG-REC
+           CLOSE BATCH-LOG-FILE.
