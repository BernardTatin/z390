@@ -0,0 +1,135 @@
+      ***************************************************************
+      * Author.  Maintenance team
+      * Remarks. Overnight regression batch-window summary. Reads the
+      *          BATCHLOG file that POWERS, TESTHFP1, and TESTPIC1
+      *          (COMPTYPE) each append one completion entry to, and
+      *          writes a single consolidated report showing what ran,
+      *          when, and whether it finished clean - instead of the
+      *          help desk having to dig through three separate SYSOUT
+      *          listings every morning. STOP RUN in any one of those
+      *          programs would end the whole run unit if BATCHWIN
+      *          tried to CALL them directly, so this stays a read-only
+      *          reporter driven after the three JCL steps complete,
+      *          the same way a real shop would chain batch steps.
+      ***************************************************************
+      * 08/08/26 RPI 2031 INITIAL CODING
+      ***************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHWIN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCH-LOG-FILE ASSIGN TO 'BATCHLOG'
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BATCHWIN-RPT ASSIGN TO 'BATCHRPT'
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-LOG-FILE.
+       01  BL-LINE              PIC X(80).
+       FD  BATCHWIN-RPT.
+       01  RPT-LINE             PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY BATCHLOG.
+       01  WS-EOF-SW            PIC X VALUE 'N'.
+           88  WS-NO-MORE-LOG        VALUE 'Y'.
+       01  WS-RUN-DATE.
+           02  WS-RUN-YYYY      PIC 9(4).
+           02  WS-RUN-MM        PIC 9(2).
+           02  WS-RUN-DD        PIC 9(2).
+       01  WS-ENTRY-CNT         PIC 9(3) VALUE 0.
+       01  WS-DONE-CNT          PIC 9(3) VALUE 0.
+       01  WS-FAIL-CNT          PIC 9(3) VALUE 0.
+       01  WS-HDG-1.
+           02  FILLER       PIC X(20) VALUE 'BATCH WINDOW SUMMARY'.
+           02  FILLER       PIC X(10) VALUE '  RUN DATE'.
+           02  FILLER       PIC X     VALUE SPACE.
+           02  HDG-MM       PIC 9(2).
+           02  FILLER       PIC X VALUE '/'.
+           02  HDG-DD       PIC 9(2).
+           02  FILLER       PIC X VALUE '/'.
+           02  HDG-YYYY     PIC 9(4).
+       01  WS-HDG-2.
+           02  FILLER       PIC X(10) VALUE 'PROGRAM'.
+           02  FILLER       PIC X(12) VALUE 'RUN DATE'.
+           02  FILLER       PIC X(10) VALUE 'RUN TIME'.
+           02  FILLER       PIC X(6)  VALUE 'STATUS'.
+           02  FILLER       PIC X(40) VALUE 'DETAIL'.
+       01  WS-DETAIL-LINE.
+           02  DET-PROGRAM  PIC X(8).
+           02  FILLER       PIC X(2)  VALUE SPACES.
+           02  DET-RUN-DATE PIC 9(8).
+           02  FILLER       PIC X(4)  VALUE SPACES.
+           02  DET-RUN-TIME PIC 9(6).
+           02  FILLER       PIC X(4)  VALUE SPACES.
+           02  DET-STATUS   PIC X(4).
+           02  FILLER       PIC X(2)  VALUE SPACES.
+           02  DET-DETAIL   PIC X(40).
+       01  WS-SUMMARY-LINE.
+           02  FILLER       PIC X(14) VALUE 'ENTRIES READ='.
+           02  SUM-ENTRIES  PIC ZZ9.
+           02  FILLER       PIC X(7)  VALUE '  DONE='.
+           02  SUM-DONE     PIC ZZ9.
+           02  FILLER       PIC X(7)  VALUE '  FAIL='.
+           02  SUM-FAIL     PIC ZZ9.
+       PROCEDURE DIVISION.
+       MAINLINE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT BATCH-LOG-FILE
+           OPEN OUTPUT BATCHWIN-RPT
+           PERFORM WRITE-REPORT-HEADING
+           PERFORM READ-LOG-ENTRY
+           PERFORM UNTIL WS-NO-MORE-LOG
+               PERFORM WRITE-DETAIL-LINE
+               PERFORM READ-LOG-ENTRY
+           END-PERFORM
+           PERFORM WRITE-SUMMARY-LINE
+           CLOSE BATCH-LOG-FILE
+           CLOSE BATCHWIN-RPT
+           DISPLAY 'BATCHWIN ENTRIES READ: ' WS-ENTRY-CNT
+           DISPLAY 'BATCHWIN DONE=' WS-DONE-CNT ' FAIL=' WS-FAIL-CNT
+           STOP RUN.
+
+       READ-LOG-ENTRY.
+           READ BATCH-LOG-FILE
+               AT END SET WS-NO-MORE-LOG TO TRUE
+           END-READ
+           IF NOT WS-NO-MORE-LOG
+               MOVE BL-LINE TO BATCHLOG-REC
+           END-IF.
+
+       WRITE-REPORT-HEADING.
+           MOVE WS-RUN-MM   TO HDG-MM
+           MOVE WS-RUN-DD   TO HDG-DD
+           MOVE WS-RUN-YYYY TO HDG-YYYY
+           MOVE WS-HDG-1 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-HDG-2 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+       WRITE-DETAIL-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE BL-PROGRAM  TO DET-PROGRAM
+           MOVE BL-RUN-DATE TO DET-RUN-DATE
+           MOVE BL-RUN-TIME TO DET-RUN-TIME
+           MOVE BL-STATUS   TO DET-STATUS
+           MOVE BL-DETAIL   TO DET-DETAIL
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-ENTRY-CNT
+           IF BL-STATUS = 'FAIL'
+               ADD 1 TO WS-FAIL-CNT
+           ELSE
+               ADD 1 TO WS-DONE-CNT
+           END-IF.
+
+       WRITE-SUMMARY-LINE.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-ENTRY-CNT TO SUM-ENTRIES
+           MOVE WS-DONE-CNT  TO SUM-DONE
+           MOVE WS-FAIL-CNT  TO SUM-FAIL
+           MOVE WS-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE.
