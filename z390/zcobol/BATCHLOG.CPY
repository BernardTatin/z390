@@ -0,0 +1,18 @@
+      ***************************************************************
+      * BATCHLOG.CPY - one-line-per-run record appended by each
+      * overnight regression program (POWERS, TESTHFP1, TESTPIC1/
+      * COMPTYPE) to a shared sequential log, and read back by
+      * BATCHWIN to build the consolidated batch-window summary.
+      ***************************************************************
+      * 08/08/26 RPI 2031 INITIAL CODING
+      ***************************************************************
+       01  BATCHLOG-REC.
+           05  BL-PROGRAM         PIC X(8).
+           05  FILLER             PIC X VALUE SPACE.
+           05  BL-RUN-DATE        PIC 9(8).
+           05  FILLER             PIC X VALUE SPACE.
+           05  BL-RUN-TIME        PIC 9(6).
+           05  FILLER             PIC X VALUE SPACE.
+           05  BL-STATUS          PIC X(4).
+           05  FILLER             PIC X VALUE SPACE.
+           05  BL-DETAIL          PIC X(40).
